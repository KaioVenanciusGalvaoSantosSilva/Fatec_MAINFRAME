@@ -0,0 +1,531 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONSULTA.
+      *AUTHOR. KAIO V G S S.
+      **************************************
+      * MANUTENCAO DO HISTORICO DE CONSULTAS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSULTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CONSULTA-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CON-CRM
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CON-CID
+                                   WITH DUPLICATES.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGMED
+                                   WITH DUPLICATES.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGPACI
+                                   WITH DUPLICATES.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSULTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSULTA.DAT".
+       01 REGCONSULTA.
+          03 CONSULTA-CHAVE.
+             05 CON-CPF        PIC 9(11).
+             05 CON-DATA.
+                07 CON-DATAAA  PIC 9(04).
+                07 CON-DATAMM  PIC 9(02).
+                07 CON-DATADD  PIC 9(02).
+             05 CON-CRM.
+                07 CON-CRMNUM  PIC 9(06).
+                07 CON-CRMUF   PIC X(02).
+          03 CON-CID           PIC 9(06).
+          03 CON-OBSERVACOES   PIC X(30).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM          PIC 9(06).
+             05 CRM-UF       PIC X(02).
+          03 NOME            PIC X(30).
+          03 ESPECIALIDADE   PIC 9(02).
+          03 SEXO            PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD     PIC 9(02).
+             05 NUMEROMM     PIC 9(02).
+             05 NUMEROAA     PIC 9(04).
+          03 EMAIL           PIC X(30).
+          03 TELEFONE.
+             05 DDD          PIC 9(03).
+             05 NUMEROTEL1   PIC 9(05).
+             05 NUMEROTEL2   PIC 9(04).
+             05 TIPOTEL      PIC X(01).
+          03 STATUSMED       PIC X(01).
+          03 QTDEESPEC       PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD      PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD        PIC 9(02).
+             05 CADMM        PIC 9(02).
+             05 CADAA        PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD        PIC 9(02).
+             05 ALTMM        PIC 9(02).
+             05 ALTAA        PIC 9(04).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF             PIC 9(11).
+          03 NOME            PIC X(30).
+          03 DATANASCIMENTO.
+             05 NUMERODD     PIC 9(02).
+             05 NUMEROMM     PIC 9(02).
+             05 NUMEROAA     PIC 9(04).
+          03 SEXO            PIC X(01).
+          03 GENERO          PIC X(01).
+          03 RESPONSAVELNOME PIC X(20).
+          03 RESPONSAVELCPF  PIC 9(11).
+          03 CONVENIO        PIC 9(04).
+          03 TIPOBENEF       PIC X(01).
+          03 TITULARCPF      PIC 9(11).
+          03 CEPC            PIC 9(08).
+          03 NUMEROENDERECO  PIC 9(04).
+          03 COMPLEMENTO     PIC X(10).
+          03 EMAIL           PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 EMERGENCIANOME  PIC X(20).
+          03 TELEFONEEMERG.
+             05 DDDEMERG        PIC 9(03).
+             05 NUMEROTEL1EMERG PIC 9(05).
+             05 NUMEROTEL2EMERG PIC 9(04).
+             05 TIPOTELEMERG    PIC X(01).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODIGO         PIC 9(06).
+          03 DENOMINACAO    PIC X(30).
+          03 OBSER          PIC X(30).
+          03 DATACID.
+             05 CI-NUMERODD PIC 9(02).
+             05 CI-NUMEROMM PIC 9(02).
+             05 CI-NUMEROAA PIC 9(04).
+          03 CAPITULO       PIC 9(02).
+          03 CATEGORIA      PIC X(03).
+          03 STATUSCID      PIC X(01).
+          03 MOTIVOINATIVACAO  PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(04) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 TXTNOMEMED    PIC X(30) VALUE SPACES.
+       01 TXTNOMEPACI   PIC X(30) VALUE SPACES.
+       01 TXTDENOM      PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE                "     HISTORICO DE CONSULTAS".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CPF PACIENTE :          ".
+           05  LINE 06  COLUMN 01
+               VALUE  "    PACIENTE     : ".
+           05  LINE 08  COLUMN 01
+               VALUE  "    DATA DA CONSULTA :    /  /    ".
+           05  LINE 10  COLUMN 01
+               VALUE  "    CRM      :          ".
+           05  LINE 11  COLUMN 01
+               VALUE  "    UF DO CRM:  ".
+           05  LINE 12  COLUMN 01
+               VALUE  "    MEDICO   : ".
+           05  LINE 14  COLUMN 01
+               VALUE  "    CODIGO CID :          ".
+           05  LINE 15  COLUMN 01
+               VALUE  "    DIAGNOSTICO: ".
+           05  LINE 17  COLUMN 01
+               VALUE  "    OBSERVACOES: ".
+           05  LINE 25  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCONCPF
+               LINE 05  COLUMN 22  PIC 9(11)
+               USING  CON-CPF
+               HIGHLIGHT.
+           05  TTXTNOMEPACI
+               LINE 06  COLUMN 22  PIC X(30)
+               USING  TXTNOMEPACI
+               HIGHLIGHT.
+           05  TCONDATADD
+               LINE 08  COLUMN 26  PIC 9(02)
+               USING  CON-DATADD
+               HIGHLIGHT.
+           05  TCONDATAMM
+               LINE 08  COLUMN 29  PIC 9(02)
+               USING  CON-DATAMM
+               HIGHLIGHT.
+           05  TCONDATAAA
+               LINE 08  COLUMN 32  PIC 9(04)
+               USING  CON-DATAAA
+               HIGHLIGHT.
+           05  TCONCRMNUM
+               LINE 10  COLUMN 18  PIC 9(06)
+               USING  CON-CRMNUM
+               HIGHLIGHT.
+           05  TCONCRMUF
+               LINE 11  COLUMN 18  PIC X(02)
+               USING  CON-CRMUF
+               HIGHLIGHT.
+           05  TTXTNOMEMED
+               LINE 12  COLUMN 18  PIC X(30)
+               USING  TXTNOMEMED
+               HIGHLIGHT.
+           05  TCONCID
+               LINE 14  COLUMN 20  PIC 9(06)
+               USING  CON-CID
+               HIGHLIGHT.
+           05  TTXTDENOM
+               LINE 15  COLUMN 18  PIC X(30)
+               USING  TXTDENOM
+               HIGHLIGHT.
+           05  TCONOBSERVACOES
+               LINE 17  COLUMN 20  PIC X(30)
+               USING  CON-OBSERVACOES
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O CADCONSULTA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONSULTA
+                 CLOSE CADCONSULTA
+                 MOVE "*** ARQUIVO CADCONSULTA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSULTA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*ARQUIVO CADPACI NAO ENCONTRADO*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0C.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*ARQUIVO CADCID NAO ENCONTRADO*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R1.
+           MOVE ZEROS TO CON-CPF CON-DATAAA CON-DATAMM CON-DATADD
+                         CON-CRMNUM CON-CID
+           MOVE SPACES TO CON-CRMUF CON-OBSERVACOES TXTNOMEMED
+                          TXTNOMEPACI TXTDENOM
+           DISPLAY TELA2.
+       R2.
+           DISPLAY TELA2
+              ACCEPT TCONCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       R2A.
+           IF CON-CPF = ZEROS
+              MOVE "*Insira o CPF do paciente*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           MOVE CON-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*PACIENTE NAO CADASTRADO NO CADPACI*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE NOME OF REGPACI TO TXTNOMEPACI.
+           DISPLAY TTXTNOMEPACI.
+           DISPLAY TELA2.
+      *
+       R3.
+           DISPLAY TELA2
+              ACCEPT TCONDATADD
+              ACCEPT TCONDATAMM
+              ACCEPT TCONDATAAA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+       R3A.
+           IF CON-DATAAA = ZEROS OR CON-DATAMM = ZEROS
+              OR CON-DATADD = ZEROS
+              MOVE "*Insira a data da consulta*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+      *
+       R4.
+           DISPLAY TELA2
+              ACCEPT TCONCRMNUM
+              ACCEPT TCONCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+       R4A.
+           IF CON-CRMNUM = ZEROS OR CON-CRMUF = SPACES
+              MOVE "*Insira o CRM e a UF*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           MOVE CON-CRMNUM TO CRM
+           MOVE CON-CRMUF  TO CRM-UF
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*MEDICO NAO CADASTRADO NO CADMED*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE NOME OF REGMED TO TXTNOMEMED.
+           DISPLAY TTXTNOMEMED.
+           DISPLAY TELA2.
+      *
+       R5.
+           DISPLAY TELA2
+              ACCEPT TCONCID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+       R5A.
+           IF CON-CID = ZEROS
+              MOVE "*Insira o codigo do CID*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           MOVE CON-CID TO CODIGO OF REGCID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*CID NAO CADASTRADO NO CADCID*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCID" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE DENOMINACAO TO TXTDENOM.
+           DISPLAY TTXTDENOM.
+           DISPLAY TELA2.
+
+       LER-CADCONSULTA.
+           READ CADCONSULTA
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                PERFORM R6A
+                DISPLAY TELA2
+                MOVE "*** CONSULTA JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCONSULTA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** CONSULTA NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R6.
+           DISPLAY TELA2
+              ACCEPT TCONOBSERVACOES
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+       R6A.
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (25, 40) "DADOS OK (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCONSULTA
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "*CONSULTA JA EXISTE,NAO GRAVADA*" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (25, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (25, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (25, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R6.
+      *
+       EXC-OPC.
+                DISPLAY (25, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCONSULTA RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** CONSULTA EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (25, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCONSULTA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** CONSULTA ALTERADA ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADCONSULTA CADMED CADPACI CADCID.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (25, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (25, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO ( QUANDO EXECUTADO LEITURA SEQUENCIAL )
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
