@@ -0,0 +1,476 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADAGENDA.
+      *AUTHOR. KAIO V G S S.
+      **************************************
+      * MANUTENCAO DA AGENDA DE CONSULTAS   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAGENDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AGENDA-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS AG-CRM
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS AG-CPF
+                                   WITH DUPLICATES.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGPACI
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGENDA.DAT".
+       01 REGAGENDA.
+          03 AGENDA-CHAVE.
+             05 AG-DATA.
+                07 AG-DATAAA    PIC 9(04).
+                07 AG-DATAMM    PIC 9(02).
+                07 AG-DATADD    PIC 9(02).
+             05 AG-HORA.
+                07 AG-HORAHH    PIC 9(02).
+                07 AG-HORAMM    PIC 9(02).
+             05 AG-CRM.
+                07 AG-CRMNUM    PIC 9(06).
+                07 AG-CRMUF     PIC X(02).
+          03 AG-CPF             PIC 9(11).
+          03 AG-STATUS          PIC X(01).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM          PIC 9(06).
+             05 CRM-UF       PIC X(02).
+          03 NOME            PIC X(30).
+          03 ESPECIALIDADE   PIC 9(02).
+          03 SEXO            PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD     PIC 9(02).
+             05 NUMEROMM     PIC 9(02).
+             05 NUMEROAA     PIC 9(04).
+          03 EMAIL           PIC X(30).
+          03 TELEFONE.
+             05 DDD          PIC 9(03).
+             05 NUMEROTEL1   PIC 9(05).
+             05 NUMEROTEL2   PIC 9(04).
+             05 TIPOTEL      PIC X(01).
+          03 STATUSMED       PIC X(01).
+          03 QTDEESPEC       PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD      PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD        PIC 9(02).
+             05 CADMM        PIC 9(02).
+             05 CADAA        PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD        PIC 9(02).
+             05 ALTMM        PIC 9(02).
+             05 ALTAA        PIC 9(04).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF             PIC 9(11).
+          03 NOME            PIC X(30).
+          03 DATANASCIMENTO.
+             05 NUMERODD     PIC 9(02).
+             05 NUMEROMM     PIC 9(02).
+             05 NUMEROAA     PIC 9(04).
+          03 SEXO            PIC X(01).
+          03 GENERO          PIC X(01).
+          03 RESPONSAVELNOME PIC X(20).
+          03 RESPONSAVELCPF  PIC 9(11).
+          03 CONVENIO        PIC 9(04).
+          03 TIPOBENEF       PIC X(01).
+          03 TITULARCPF      PIC 9(11).
+          03 CEPC            PIC 9(08).
+          03 NUMEROENDERECO  PIC 9(04).
+          03 COMPLEMENTO     PIC X(10).
+          03 EMAIL           PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 EMERGENCIANOME  PIC X(20).
+          03 TELEFONEEMERG.
+             05 DDDEMERG        PIC 9(03).
+             05 NUMEROTEL1EMERG PIC 9(05).
+             05 NUMEROTEL2EMERG PIC 9(04).
+             05 TIPOTELEMERG    PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(04) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 TXTNOMEMED    PIC X(30) VALUE SPACES.
+       01 TXTNOMEPACI   PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE                "     AGENDA DE CONSULTAS".
+           05  LINE 05  COLUMN 01
+               VALUE  "    DATA DA CONSULTA :    /  /    ".
+           05  LINE 06  COLUMN 01
+               VALUE  "    HORA DA CONSULTA :   :  ".
+           05  LINE 08  COLUMN 01
+               VALUE  "    CRM      :          ".
+           05  LINE 09  COLUMN 01
+               VALUE  "    UF DO CRM:  ".
+           05  LINE 10  COLUMN 01
+               VALUE  "    MEDICO   : ".
+           05  LINE 12  COLUMN 01
+               VALUE  "    CPF PACIENTE :          ".
+           05  LINE 13  COLUMN 01
+               VALUE  "    PACIENTE     : ".
+           05  LINE 15  COLUMN 01
+               VALUE  "    STATUS   :  ( A=AGENDADO  R=REALIZADO".
+           05  LINE 15  COLUMN 43
+               VALUE  "  C=CANCELADO ) ".
+           05  LINE 25  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TAGDATAAA
+               LINE 05  COLUMN 26  PIC 9(04)
+               USING  AG-DATAAA
+               HIGHLIGHT.
+           05  TAGDATAMM
+               LINE 05  COLUMN 23  PIC 9(02)
+               USING  AG-DATAMM
+               HIGHLIGHT.
+           05  TAGDATADD
+               LINE 05  COLUMN 20  PIC 9(02)
+               USING  AG-DATADD
+               HIGHLIGHT.
+           05  TAGHORAHH
+               LINE 06  COLUMN 26  PIC 9(02)
+               USING  AG-HORAHH
+               HIGHLIGHT.
+           05  TAGHORAMM
+               LINE 06  COLUMN 29  PIC 9(02)
+               USING  AG-HORAMM
+               HIGHLIGHT.
+           05  TAGCRMNUM
+               LINE 08  COLUMN 18  PIC 9(06)
+               USING  AG-CRMNUM
+               HIGHLIGHT.
+           05  TAGCRMUF
+               LINE 09  COLUMN 18  PIC X(02)
+               USING  AG-CRMUF
+               HIGHLIGHT.
+           05  TTXTNOMEMED
+               LINE 10  COLUMN 18  PIC X(30)
+               USING  TXTNOMEMED
+               HIGHLIGHT.
+           05  TAGCPF
+               LINE 12  COLUMN 22  PIC 9(11)
+               USING  AG-CPF
+               HIGHLIGHT.
+           05  TTXTNOMEPACI
+               LINE 13  COLUMN 22  PIC X(30)
+               USING  TXTNOMEPACI
+               HIGHLIGHT.
+           05  TAGSTATUS
+               LINE 15  COLUMN 15  PIC X(01)
+               USING  AG-STATUS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O CADAGENDA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAGENDA
+                 CLOSE CADAGENDA
+                 MOVE "*** ARQUIVO CADAGENDA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAGENDA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*ARQUIVO CADPACI NAO ENCONTRADO*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R1.
+           MOVE ZEROS TO AG-DATAAA AG-DATAMM AG-DATADD AG-HORAHH
+                         AG-HORAMM AG-CRMNUM AG-CPF
+           MOVE SPACES TO AG-CRMUF AG-STATUS TXTNOMEMED TXTNOMEPACI
+           DISPLAY TELA2.
+       R2.
+           DISPLAY TELA2
+              ACCEPT TAGDATADD
+              ACCEPT TAGDATAMM
+              ACCEPT TAGDATAAA
+              ACCEPT TAGHORAHH
+              ACCEPT TAGHORAMM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       R2A.
+           IF AG-DATAAA = ZEROS OR AG-DATAMM = ZEROS OR AG-DATADD = ZEROS
+              MOVE "*Insira a data da consulta*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+      *
+       R3.
+           DISPLAY TELA2
+              ACCEPT TAGCRMNUM
+              ACCEPT TAGCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+       R3A.
+           IF AG-CRMNUM = ZEROS OR AG-CRMUF = SPACES
+              MOVE "*Insira o CRM e a UF*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R3B.
+           MOVE AG-CRMNUM TO CRM
+           MOVE AG-CRMUF  TO CRM-UF
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*MEDICO NAO CADASTRADO NO CADMED*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE NOME OF REGMED TO TXTNOMEMED.
+           DISPLAY TTXTNOMEMED.
+           DISPLAY TELA2.
+      *
+       R4.
+           DISPLAY TELA2
+              ACCEPT TAGCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+       R4A.
+           IF AG-CPF = ZEROS
+              MOVE "*Insira o CPF do paciente*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           MOVE AG-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*PACIENTE NAO CADASTRADO NO CADPACI*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE NOME OF REGPACI TO TXTNOMEPACI.
+           DISPLAY TTXTNOMEPACI.
+           DISPLAY TELA2.
+
+       LER-CADAGENDA.
+           READ CADAGENDA
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                PERFORM R5A
+                DISPLAY TELA2
+                MOVE "*** HORARIO JA AGENDADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADAGENDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** HORARIO DISPONIVEL ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R5.
+           MOVE "A" TO AG-STATUS
+           DISPLAY TELA2
+              ACCEPT TAGSTATUS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+       R5A.
+           IF AG-STATUS NOT = "A" AND NOT = "R" AND NOT = "C"
+              MOVE "*Status invalido (A/R/C)*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (25, 40) "DADOS OK (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGAGENDA
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "*HORARIO JA AGENDADO,NAO GRAVADO*" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (25, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (25, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (25, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R5.
+      *
+       EXC-OPC.
+                DISPLAY (25, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADAGENDA RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** CONSULTA EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (25, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGAGENDA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** CONSULTA ALTERADA ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADAGENDA CADMED CADPACI.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (25, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (25, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO ( QUANDO EXECUTADO LEITURA SEQUENCIAL )
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
