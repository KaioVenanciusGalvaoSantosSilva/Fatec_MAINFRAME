@@ -18,6 +18,13 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOMEC
 					ALTERNATE RECORD KEY IS PLANO.
+       SELECT TABREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TBREF-CHAVE
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TBREF-DESCRICAO
+                                   WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,8 +39,20 @@
 		  03 DATAVALID.
  		 	05 NUMDD 	    PIC 9(02).
 			05 NUMMM 	    PIC 9(02).
-			05 NUMAA 	    PIC 9(04).		
-		  
+			05 NUMAA 	    PIC 9(04).
+		  03 OPERADORA		PIC X(30).
+		  03 ANSCODIGO		PIC 9(06).
+		  03 PERCOBERTURA	PIC 9(03)V99.
+
+       FD TABREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABREF.DAT".
+       01 REGTABREF.
+          03 TBREF-CHAVE.
+             05 TBREF-TIPO       PIC X(03).
+             05 TBREF-CODIGO     PIC 9(02).
+          03 TBREF-DESCRICAO     PIC X(30).
+
       *Defini a data de nascimento dessa forma como algo A+ e OBS.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -42,11 +61,13 @@
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        01 ST-ERRO      	PIC X(02) VALUE "00".
+       01 ST-ERRO2          PIC X(02) VALUE "00".
 	   01 TXTPLANO    	PIC X(30) VALUE SPACES.
        01 W-SEL             PIC 9(01) VALUE ZEROS.	   
 
 	   01 TABCONVENIO.
-          03 TBCONVENIO    PIC X(20) OCCURS 12 TIMES.	
+          03 TBCONVENIO    PIC X(20) OCCURS 12 TIMES.
+       01 VLD-OK            PIC X(01) VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELA2.
@@ -103,17 +124,35 @@
                USING  NUMMM.	
            05  TNUMAA
                LINE 14  COLUMN 31  PIC 9(04)
-               USING  NUMAA.	 
+               USING  NUMAA.
+           05  LINE 16  COLUMN 01
+               VALUE  "    OPERADORA :  ".
+           05  TOPERADORA
+               LINE 16  COLUMN 20  PIC X(30)
+               USING  OPERADORA
+               HIGHLIGHT.
+           05  LINE 17  COLUMN 01
+               VALUE  "    COD.ANS   :  ".
+           05  TANSCODIGO
+               LINE 17  COLUMN 20  PIC 9(06)
+               USING  ANSCODIGO
+               HIGHLIGHT.
+           05  LINE 18  COLUMN 01
+               VALUE  "    COBERTURA(%) :  ".
+           05  TPERCOBERTURA
+               LINE 18  COLUMN 22  PIC 999,99
+               USING  PERCOBERTURA
+               HIGHLIGHT.
       *
 	    01  TELATA.
            05  LINE 05  COLUMN 50 
-               VALUE  "01-ENFERMARIA REGINAL ".
+               VALUE  "01-ENFERMARIA REGIONAL ".
            05  LINE 06  COLUMN 50 
                VALUE  "02-ENFERMARIA NACIONAL".
            05  LINE 07  COLUMN 50 
                VALUE  "03-ENFERMARIA INTERNACIONAL".
            05  LINE 08  COLUMN 50 
-               VALUE  "04-APTO PADR�O REGINAL ".
+               VALUE  "04-APTO PADRAO REGIONAL ".
            05  LINE 09  COLUMN 50 
                VALUE  "05-APTO PADRAO NACIONAL".
            05  LINE 10  COLUMN 50 
@@ -127,25 +166,118 @@
            05  LINE 14  COLUMN 50 
                VALUE  "10-PLANO GLOBAL ".			   
            05  LINE 15  COLUMN 50 
-               VALUE  "11-INTERPLANETARIO".
+               VALUE  "11-PLANO EXECUTIVO".
            05  LINE 16  COLUMN 50 
-               VALUE  "12-DEEPWEB".			   
+               VALUE  "12-PLANO PREMIUM".			   
 			   
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "ENFERMARIA REGINAL" TO TBCONVENIO(01)
-           MOVE "ENFERMARIA NACIONAL" TO TBCONVENIO(02)
-           MOVE "ENFERMARIA INTERNACIONAL"    TO TBCONVENIO(03)
-           MOVE "APTO PADR�O REGINAL"   TO TBCONVENIO(04)
-           MOVE "APTO PADRAO NACIONAL"   TO TBCONVENIO(05)
-           MOVE "APTO PADRAO INTERNACIONAL"   TO TBCONVENIO(06)
-           MOVE "EMERGENCIA REGIONAL"    TO TBCONVENIO(07)
-           MOVE "EMERGENCIA NACIONAL"        TO TBCONVENIO(08)
-           MOVE "EMERCENCIA INTERNACIONAL"  TO TBCONVENIO(09).
-		   MOVE "PLANO GLOBAL"  TO TBCONVENIO(10).
-		   MOVE "INTERPLANETARIO"  TO TBCONVENIO(11).
-		   MOVE "DEEPWEB"  TO TBCONVENIO(12).		   
+           OPEN INPUT TABREF
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 PERFORM SEMEIA-TABREF THRU SEMEIA-TABREF-FIM
+                 OPEN INPUT TABREF
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TABREF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           PERFORM CARGA-TBCONVENIO THRU CARGA-TBCONVENIO-FIM
+           CLOSE TABREF.
+      *
+       CARGA-TBCONVENIO.
+           MOVE "CNV" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBCONVENIO-FIM.
+       CARGA-TBCONVENIO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "CNV"
+              MOVE TBREF-DESCRICAO(1:20) TO TBCONVENIO(TBREF-CODIGO)
+              GO TO CARGA-TBCONVENIO-LP.
+       CARGA-TBCONVENIO-FIM.
+           EXIT.
+      *
+      * PRIMEIRA CARGA DA TABELA COMPARTILHADA DE REFERENCIA, CASO O
+      * ARQUIVO TABREF AINDA NAO EXISTA NO AMBIENTE.
+       SEMEIA-TABREF.
+           OPEN OUTPUT TABREF
+           MOVE "ESP" TO TBREF-TIPO
+           MOVE "CLINICA MEDICA "               TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "UROLOGIA"                      TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GINICOLOGISTA"                 TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PEDIATRIA"                     TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CARDIOLOGISTA"                 TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "OBSTETRIA"                     TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CIRURGIA"                      TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "DERMATOLOGIA"                  TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GERIATRIA"                     TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CNV" TO TBREF-TIPO
+           MOVE "ENFERMARIA REGIONAL"           TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ENFERMARIA NACIONAL"           TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ENFERMARIA INTERNACIONAL"      TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO REGIONAL"          TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO NACIONAL"          TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO INTERNACIONAL"     TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA REGIONAL"           TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA NACIONAL"           TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA INTERNACIONAL"      TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO GLOBAL"                  TO TBREF-DESCRICAO
+           MOVE 10 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO EXECUTIVO"               TO TBREF-DESCRICAO
+           MOVE 11 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO PREMIUM"                 TO TBREF-DESCRICAO
+           MOVE 12 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GEN" TO TBREF-TIPO
+           MOVE "HHETEROSSEXUAL"                TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "SHOMOSSEXUAL"                  TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "BBISSEXUAL"                    TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PPANSEXUAL"                    TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "AASSEXUAL"                     TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "TTRANSEXUAL"                   TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CCISGENERO"                    TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ZNAO BINARIO"                  TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "NNAO DECLARADO"                TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GGENERO FLUIDO"                TO TBREF-DESCRICAO
+           MOVE 10 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "VVARIANTE DE GENERO"           TO TBREF-DESCRICAO
+           MOVE 11 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "OOUTROS"                       TO TBREF-DESCRICAO
+           MOVE 12 TO TBREF-CODIGO WRITE REGTABREF
+           CLOSE TABREF
+           MOVE "*** ARQUIVO TABREF FOI CRIADO **" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       SEMEIA-TABREF-FIM.
+           EXIT.
+      *
        R0.
            OPEN I-O CADCONV
            IF ST-ERRO NOT = "00"  
@@ -163,9 +295,10 @@
                  NEXT SENTENCE.
       *                
        R1.
-           MOVE SPACES TO  NOMEC DATAVALID  TXTPLANO
+           MOVE SPACES TO  NOMEC DATAVALID  TXTPLANO OPERADORA
            MOVE ZEROS TO CODIGO PLANO
 		   MOVE ZEROS TO NUMDD NUMMM NUMAA
+		   MOVE ZEROS TO ANSCODIGO PERCOBERTURA
            DISPLAY TELA2.
        R2.
 		DISPLAY TELA2
@@ -189,8 +322,11 @@
        
 				PERFORM R3A
 				PERFORM R4A
-				PERFORM R5A	
-				
+				PERFORM R5A
+				PERFORM R6A
+				PERFORM R7A
+				PERFORM R8A
+
                 DISPLAY TELA2
                 MOVE "*** CONVENIO JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -254,7 +390,8 @@
                MOVE "*Insira a DATA corretamente2*" TO MENS
 			   PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R5.
-		IF NUMMM=02 AND NUMDD >29
+		CALL "VALDATA" USING NUMDD NUMMM NUMAA VLD-OK
+		IF VLD-OK = "N"
 		   MOVE "*Insira a DATA corretamente3*" TO MENS
 		   PERFORM ROT-MENS THRU ROT-MENS-FIM
 		  GO TO R5.
@@ -262,17 +399,62 @@
 			DISPLAY TNUMDD.
 			DISPLAY TNUMMM.
 			DISPLAY TNUMAA.
-		DISPLAY TELA2.	
+		DISPLAY TELA2.
+
+       R6.
+		DISPLAY TELA2
+           ACCEPT TOPERADORA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+		DISPLAY TELA2.
+       R6A.
+		IF OPERADORA = SPACES
+               MOVE "*Insira a OPERADORA*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+		DISPLAY TOPERADORA.
+		DISPLAY TELA2.
+
+       R7.
+		DISPLAY TELA2
+           ACCEPT TANSCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+		DISPLAY TELA2.
+       R7A.
+		IF ANSCODIGO = ZEROS
+               MOVE "*Insira o CODIGO ANS*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+		DISPLAY TANSCODIGO.
+		DISPLAY TELA2.
+
+       R8.
+		DISPLAY TELA2
+           ACCEPT TPERCOBERTURA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+		DISPLAY TELA2.
+       R8A.
+		IF PERCOBERTURA > 100
+               MOVE "*A COBERTURA NAO PODE PASSAR DE 100%*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+		DISPLAY TPERCOBERTURA.
+		DISPLAY TELA2.
 
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
+           IF W-SEL = 1
                 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (25, 40) "DADOS OK (S/N) : ".
                 ACCEPT (25, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R5
+                IF W-ACT = 01 GO TO R8
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -342,7 +524,7 @@
                 DISPLAY (25, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (25, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R5.
+                IF W-ACT = 01 GO TO R8.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
