@@ -14,9 +14,16 @@
        SELECT CADMED ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
+                    RECORD KEY   IS CRM-CHAVE
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+       SELECT TABREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TBREF-CHAVE
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TBREF-DESCRICAO
+                                   WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -25,7 +32,9 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADMED.DAT". 
        01 REGMED.
-          03 CRM			PIC 9(06).
+          03 CRM-CHAVE.
+             05 CRM			PIC 9(06).
+             05 CRM-UF		PIC X(02).
           03 NOME          	PIC X(30).
 		  03 ESPECIALIDADE  PIC 9(02).
           03 SEXO         	PIC X(01).
@@ -38,9 +47,29 @@
 			05 DDD 			PIC 9(03).
 			05 NUMEROTEL1 	PIC 9(05).
 			05 NUMEROTEL2 	PIC 9(04).
+			05 TIPOTEL 		PIC X(01).
+          03 STATUSMED     	PIC X(01).
+          03 QTDEESPEC     	PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+			05 ESPECOD 		PIC 9(02).
+          03 DATACADASTRO.
+			05 CADDD 		PIC 9(02).
+			05 CADMM 		PIC 9(02).
+			05 CADAA 		PIC 9(04).
+          03 DATAULTALT.
+			05 ALTDD 		PIC 9(02).
+			05 ALTMM 		PIC 9(02).
+			05 ALTAA 		PIC 9(04).
 
+       FD TABREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABREF.DAT".
+       01 REGTABREF.
+          03 TBREF-CHAVE.
+             05 TBREF-TIPO       PIC X(03).
+             05 TBREF-CODIGO     PIC 9(02).
+          03 TBREF-DESCRICAO     PIC X(30).
 
-          
       *Defini a data de nascimento dessa forma como algo A+.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -49,12 +78,22 @@
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        01 ST-ERRO      	PIC X(02) VALUE "00".
-       01 W-SEL             PIC 9(01) VALUE ZEROS.	   
+       01 ST-ERRO2          PIC X(02) VALUE "00".
+       01 IND-TBREF         PIC 9(02) VALUE ZEROS.
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
        01 TXTESPECIALIDADE    	PIC X(30) VALUE SPACES.
        01 TEXSEXO     PIC X(20) VALUE SPACES.
+       01 IND-ESP           PIC 9(01) VALUE ZEROS.
+       01 W-MAISESP         PIC X(01) VALUE SPACES.
+       01 LIMPAESP          PIC X(30) VALUE SPACES.
+       01 W-DATASYS.
+          03 W-DSAA         PIC 9(04).
+          03 W-DSMM         PIC 9(02).
+          03 W-DSDD         PIC 9(02).
 
        01 TABMEDICO.
           03 TBMEDICO    PIC X(20) OCCURS 9 TIMES.
+       01 VLD-OK             PIC X(01) VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELA2.
@@ -87,6 +126,12 @@
                LINE 05  COLUMN 15  PIC 9(06)
                USING  CRM
                HIGHLIGHT.
+           05  LINE 05  COLUMN 22
+               VALUE  "/UF:".
+           05  TCRMUF
+               LINE 05  COLUMN 26  PIC X(02)
+               USING  CRM-UF
+               HIGHLIGHT.
            05  TNOME
                LINE 05  COLUMN 43  PIC X(30)
                USING  NOME
@@ -127,20 +172,40 @@
                USING  EMAIL
                HIGHLIGHT.
            05  TTELEFONE
-               LINE 17  COLUMN 01  PIC X(12)
+               LINE 17  COLUMN 01  PIC X(13)
                USING  TELEFONE
                HIGHLIGHT.
-           05  LINE 17  COLUMN 01 
-               VALUE  "    TELEFONE :(DDD)XXXXX-XXXX    ".			   
+           05  LINE 17  COLUMN 01
+               VALUE  "    TELEFONE :(DDD)XXXXX-XXXX    ".
            05  TDDD
                LINE 17  COLUMN 16  PIC 9(03)
-               USING  DDD.		
+               USING  DDD.
            05  TNUMEROTEL1
                LINE 17  COLUMN 20  PIC 9(05)
-               USING  NUMEROTEL1.				   
+               USING  NUMEROTEL1.
            05  TNUMEROTEL2
                LINE 17  COLUMN 26  PIC 9(04)
-               USING  NUMEROTEL2.				   		   
+               USING  NUMEROTEL2.
+           05  LINE 18  COLUMN 01
+               VALUE  "    TIPO TEL.:  ( M=CELULAR  F=FIXO ) ".
+           05  TTIPOTEL
+               LINE 18  COLUMN 20  PIC X(01)
+               USING  TIPOTEL
+               HIGHLIGHT.
+           05  LINE 19  COLUMN 01
+               VALUE  "    STATUS :  ( A=ATIVO  I=INATIVO ) ".
+           05  TSTATUSMED
+               LINE 19  COLUMN 12  PIC X(01)
+               USING  STATUSMED
+               HIGHLIGHT.
+           05  LINE 20  COLUMN 01
+               VALUE  "    CADASTRO:  /  /      ULT.ALTER:  /  /    ".
+           05  TDATACADASTRO
+               LINE 20  COLUMN 20  PIC X(08)
+               USING  DATACADASTRO.
+           05  TDATAULTALT
+               LINE 20  COLUMN 43  PIC X(08)
+               USING  DATAULTALT.
       *
        01  TELATA.
            05  LINE 14  COLUMN 50 VALUE  "01-CLINICA MEDICA ".
@@ -162,16 +227,111 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "CLINICA MEDICA " TO TBMEDICO(01)
-           MOVE "UROLOGIA" TO TBMEDICO(02)
-           MOVE "GINICOLOGISTA"    TO TBMEDICO(03)
-           MOVE "PEDIATRIA"   TO TBMEDICO(04)
-           MOVE "CARDIOLOGISTA"    TO TBMEDICO(05)
-           MOVE "OBSTETRIA"   TO TBMEDICO(06)
-           MOVE "CIRURGIA"    TO TBMEDICO(07)
-           MOVE "DERMATOLOGIA"        TO TBMEDICO(08)
-           MOVE "GERIATRIA"  TO TBMEDICO(09).
-       
+           OPEN INPUT TABREF
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 PERFORM SEMEIA-TABREF THRU SEMEIA-TABREF-FIM
+                 OPEN INPUT TABREF
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TABREF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           PERFORM CARGA-TBMEDICO THRU CARGA-TBMEDICO-FIM
+           CLOSE TABREF.
+      *
+       CARGA-TBMEDICO.
+           MOVE "ESP" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBMEDICO-FIM.
+       CARGA-TBMEDICO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "ESP"
+              MOVE TBREF-DESCRICAO(1:20) TO TBMEDICO(TBREF-CODIGO)
+              GO TO CARGA-TBMEDICO-LP.
+       CARGA-TBMEDICO-FIM.
+           EXIT.
+      *
+      * PRIMEIRA CARGA DA TABELA COMPARTILHADA DE REFERENCIA, CASO O
+      * ARQUIVO TABREF AINDA NAO EXISTA NO AMBIENTE.
+       SEMEIA-TABREF.
+           OPEN OUTPUT TABREF
+           MOVE "ESP" TO TBREF-TIPO
+           MOVE "CLINICA MEDICA "               TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "UROLOGIA"                      TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GINICOLOGISTA"                 TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PEDIATRIA"                     TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CARDIOLOGISTA"                 TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "OBSTETRIA"                     TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CIRURGIA"                      TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "DERMATOLOGIA"                  TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GERIATRIA"                     TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CNV" TO TBREF-TIPO
+           MOVE "ENFERMARIA REGIONAL"           TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ENFERMARIA NACIONAL"           TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ENFERMARIA INTERNACIONAL"      TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO REGIONAL"          TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO NACIONAL"          TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO INTERNACIONAL"     TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA REGIONAL"           TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA NACIONAL"           TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA INTERNACIONAL"      TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO GLOBAL"                  TO TBREF-DESCRICAO
+           MOVE 10 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO EXECUTIVO"               TO TBREF-DESCRICAO
+           MOVE 11 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO PREMIUM"                 TO TBREF-DESCRICAO
+           MOVE 12 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GEN" TO TBREF-TIPO
+           MOVE "HHETEROSSEXUAL"                TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "SHOMOSSEXUAL"                  TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "BBISSEXUAL"                    TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PPANSEXUAL"                    TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "AASSEXUAL"                     TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "TTRANSEXUAL"                   TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CCISGENERO"                    TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ZNAO BINARIO"                  TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "NNAO DECLARADO"                TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GGENERO FLUIDO"                TO TBREF-DESCRICAO
+           MOVE 10 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "VVARIANTE DE GENERO"           TO TBREF-DESCRICAO
+           MOVE 11 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "OOUTROS"                       TO TBREF-DESCRICAO
+           MOVE 12 TO TBREF-CODIGO WRITE REGTABREF
+           CLOSE TABREF
+           MOVE "*** ARQUIVO TABREF FOI CRIADO **" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       SEMEIA-TABREF-FIM.
+           EXIT.
+      *
        R0.
            OPEN I-O CADMED
            IF ST-ERRO NOT = "00"  
@@ -190,14 +350,20 @@
       *                
        R1.
            MOVE SPACES TO  NOME SEXO DATANASCIMENTO EMAIL
-           MOVE SPACES TO  TEXSEXO TXTESPECIALIDADE 
-           MOVE ZEROS TO ESPECIALIDADE CRM TELEFONE
+           MOVE SPACES TO  TEXSEXO TXTESPECIALIDADE  CRM-UF
+           MOVE "A" TO STATUSMED
+           MOVE ZEROS TO ESPECIALIDADE CRM TELEFONE QTDEESPEC
+           MOVE SPACES TO TIPOTEL
+		   MOVE ZEROS TO ESPECTAB(1) ESPECTAB(2) ESPECTAB(3)
+		   MOVE ZEROS TO ESPECTAB(4) ESPECTAB(5)
+		   MOVE ZEROS TO DATACADASTRO DATAULTALT
 		   MOVE ZEROS TO NUMERODD NUMEROMM NUMEROAA
 		   MOVE ZEROS TO DDD NUMEROTEL1 NUMEROTEL2
            DISPLAY TELA2.
        R2.
 		DISPLAY TELA2
 		   ACCEPT TCRM
+		   ACCEPT TCRMUF
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO ROT-FIM.
@@ -205,10 +371,15 @@
 		IF CRM = ZEROS
 		   MOVE "*Insira o CRM*" TO MENS
 		   PERFORM ROT-MENS THRU ROT-MENS-FIM
-		  GO TO R2.				  
-		
+		  GO TO R2.
+		IF CRM-UF = SPACES
+		   MOVE "*Insira a UF do CRM*" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS-FIM
+		  GO TO R2.
+
 		DISPLAY TCRM.
-		DISPLAY TELA2.				   
+		DISPLAY TCRMUF.
+		DISPLAY TELA2.
 				   				   
        LER-CADMEDICO.
            READ CADMED
@@ -219,8 +390,12 @@
                 PERFORM R6A
                 PERFORM R7A
                 PERFORM R8A
-				
+
                 DISPLAY TELA2
+                DISPLAY TTIPOTEL
+                DISPLAY TSTATUSMED
+                DISPLAY TDATACADASTRO
+                DISPLAY TDATAULTALT
                 MOVE "*** MEDICO JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
@@ -263,7 +438,38 @@
            MOVE TBMEDICO(ESPECIALIDADE) TO TXTESPECIALIDADE
            DISPLAY TTXTESPECIALIDADE.
 		DISPLAY TELA2.
-		   
+		MOVE 1 TO QTDEESPEC
+		MOVE ESPECIALIDADE TO ESPECOD(1)
+		MOVE 2 TO IND-ESP.
+      *---- PERMITE INFORMAR ESPECIALIDADES ADICIONAIS DO MEDICO -----
+       R4B.
+                DISPLAY (09, 40) "OUTRA ESPECIALIDADE (S/N) : ".
+                ACCEPT (09, 69) W-MAISESP
+                IF W-MAISESP = "N" OR "n"
+                   DISPLAY (09, 40) LIMPAESP
+                   GO TO R5.
+                IF W-MAISESP NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4B.
+                IF IND-ESP > 5
+                   MOVE "*** LIMITE DE 5 ESPECIALIDADES ATINGIDO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY (09, 40) LIMPAESP
+                   GO TO R5.
+       R4C.
+                DISPLAY (10, 40) "COD. ESPECIALIDADE : ".
+                ACCEPT  (10, 62) ESPECOD(IND-ESP).
+                IF ESPECOD(IND-ESP) = 0 OR > 09
+                   MOVE "* DIGITE APENAS DE 01 ATE 09 *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4C.
+                DISPLAY (10, 40) LIMPAESP
+                MOVE IND-ESP TO QTDEESPEC
+                ADD 1 TO IND-ESP
+                GO TO R4B.
+      *
        R5.
 		DISPLAY TELA2
            ACCEPT TSEXO
@@ -302,12 +508,12 @@
                MOVE "*Insira a DATA corretamente2*" TO MENS
 			   PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R6.
-		IF NUMEROMM=02 AND NUMERODD >29
-		   MOVE "*Insira a DATA corretamente3*" TO MENS
-		   PERFORM ROT-MENS THRU ROT-MENS-FIM
-		  GO TO R6.
-				
-	
+           CALL "VALDATA" USING NUMERODD NUMEROMM NUMEROAA VLD-OK
+           IF VLD-OK = "N"
+               MOVE "*Insira a DATA corretamente3*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+			  GO TO R6.
+
 			DISPLAY TNUMERODD.
 			DISPLAY TNUMEROMM.
 			DISPLAY TNUMEROAA.
@@ -330,6 +536,7 @@
 		
        R8.
 		DISPLAY TELA2
+		   ACCEPT TTIPOTEL
 		   ACCEPT TDDD
 		   ACCEPT TNUMEROTEL1
 		   ACCEPT TNUMEROTEL2
@@ -340,11 +547,24 @@
 		IF DDD=ZEROS OR NUMEROTEL1=ZEROS OR NUMEROTEL2=ZEROS
                MOVE "*Insira o telefone correto*" TO MENS
 			   PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R8.				  
-		
+              GO TO R8.
+		IF TIPOTEL NOT = "M" AND "F"
+               MOVE "*DIGITE APENAS M=CELULAR  F=FIXO*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+		IF TIPOTEL = "M" AND NUMEROTEL1 < 90000
+               MOVE "*CELULAR TEM 9 DIGITOS: 9XXXX-XXXX*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+		IF TIPOTEL = "F" AND NUMEROTEL1 > 9999
+               MOVE "*FIXO TEM 8 DIGITOS: XXXX-XXXX*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+
+		DISPLAY TTIPOTEL.
 		DISPLAY TDDD.
 		DISPLAY TNUMEROTEL1.
-		DISPLAY TNUMEROTEL2.		
+		DISPLAY TNUMEROTEL2.
 		DISPLAY TTELEFONE.
 		DISPLAY TELA2.
 		
@@ -367,6 +587,10 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT W-DATASYS FROM DATE YYYYMMDD
+                MOVE W-DSDD TO CADDD ALTDD
+                MOVE W-DSMM TO CADMM ALTMM
+                MOVE W-DSAA TO CADAA ALTAA
                 WRITE REGMED
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -403,10 +627,10 @@
                       GO TO R3.
       *
        EXC-OPC.
-                DISPLAY (25, 40) "EXCLUIR   (S/N) : ".
+                DISPLAY (25, 40) "INATIVAR  (S/N) : ".
                 ACCEPT (25, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE "*** REGISTRO NAO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 IF W-OPCAO NOT = "S" AND "s"
@@ -414,12 +638,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADMED RECORD
+      *    O MEDICO NAO E MAIS EXCLUIDO FISICAMENTE, POIS OUTROS
+      *    CADASTROS PODEM FAZER REFERENCIA HISTORICA AO CRM DELE.
+                MOVE "I" TO STATUSMED
+                REWRITE REGMED
                 IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO MEDICO EXCLUIDO ***" TO MENS
+                   MOVE "*** REGISTRO MEDICO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE "ERRO NA INATIVACAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -437,6 +664,10 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-DATASYS FROM DATE YYYYMMDD
+                MOVE W-DSDD TO ALTDD
+                MOVE W-DSMM TO ALTMM
+                MOVE W-DSAA TO ALTAA
                 REWRITE REGMED
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
