@@ -0,0 +1,387 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADREDE.
+      *AUTHOR. KAIO V G S S.
+      **************************************
+      * MANUTENCAO DA REDE MEDICO/CONVENIO  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADREDE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS REDE-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS REDE-CRM
+                                   WITH DUPLICATES.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC
+                    ALTERNATE RECORD KEY IS PLANO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADREDE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADREDE.DAT".
+       01 REGREDE.
+          03 REDE-CHAVE.
+             05 REDE-CRM.
+                07 RD-CRM     PIC 9(06).
+                07 RD-CRMUF   PIC X(02).
+             05 RD-CONVENIO   PIC 9(06).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM			PIC 9(06).
+             05 CRM-UF		PIC X(02).
+          03 NOME         	PIC X(30).
+          03 ESPECIALIDADE  	PIC 9(02).
+          03 SEXO         	PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD 	PIC 9(02).
+             05 NUMEROMM 	PIC 9(02).
+             05 NUMEROAA 	PIC 9(04).
+          03 EMAIL        	PIC X(30).
+          03 TELEFONE.
+             05 DDD 			PIC 9(03).
+             05 NUMEROTEL1 	PIC 9(05).
+             05 NUMEROTEL2 	PIC 9(04).
+             05 TIPOTEL 	PIC X(01).
+          03 STATUSMED		PIC X(01).
+          03 QTDEESPEC		PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD		PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD		PIC 9(02).
+             05 CADMM		PIC 9(02).
+             05 CADAA		PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD		PIC 9(02).
+             05 ALTMM		PIC 9(02).
+             05 ALTAA		PIC 9(04).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO			PIC 9(06).
+          03 NOMEC          PIC X(30).
+		  03 PLANO			PIC 9(02).
+		  03 DATAVALID.
+			05 NUMDD 	    PIC 9(02).
+			05 NUMMM 	    PIC 9(02).
+			05 NUMAA 	    PIC 9(04).
+		  03 OPERADORA		PIC X(30).
+		  03 ANSCODIGO		PIC 9(06).
+		  03 PERCOBERTURA	PIC 9(03)V99.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(04) VALUE ZEROS.
+       77 W-OPCAO      	PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO      	PIC X(02) VALUE "00".
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 TXTNOMEMED    	PIC X(30) VALUE SPACES.
+       01 TXTNOMEC    	    PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE                " CADASTRO DE REDE MEDICO/CONVENIO".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CRM      :          ".
+           05  LINE 06  COLUMN 01
+               VALUE  "    UF DO CRM:  ".
+           05  LINE 07  COLUMN 01
+               VALUE  "    MEDICO   : ".
+           05  LINE 09  COLUMN 01
+               VALUE  "    CONVENIO :          ".
+           05  LINE 10  COLUMN 01
+               VALUE  "    NOME CONV: ".
+           05  LINE 25  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCRM
+               LINE 05  COLUMN 18  PIC 9(06)
+               USING  RD-CRM
+               HIGHLIGHT.
+           05  TCRMUF
+               LINE 06  COLUMN 18  PIC X(02)
+               USING  RD-CRMUF
+               HIGHLIGHT.
+           05  TTXTNOMEMED
+               LINE 07  COLUMN 18  PIC X(30)
+               USING  TXTNOMEMED
+               HIGHLIGHT.
+           05  TCONVENIO
+               LINE 09  COLUMN 18  PIC 9(06)
+               USING  RD-CONVENIO
+               HIGHLIGHT.
+           05  TTXTNOMEC
+               LINE 10  COLUMN 18  PIC X(30)
+               USING  TXTNOMEC
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O CADREDE
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADREDE
+                 CLOSE CADREDE
+                 MOVE "*** ARQUIVO CADREDE FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADREDE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0B.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*ARQUIVO CADCONV NAO ENCONTRADO*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R1.
+           MOVE ZEROS TO RD-CRM RD-CONVENIO
+           MOVE SPACES TO RD-CRMUF TXTNOMEMED TXTNOMEC
+           DISPLAY TELA2.
+       R2.
+		DISPLAY TELA2
+		   ACCEPT TCRM
+		   ACCEPT TCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       R2A.
+		IF RD-CRM = ZEROS OR RD-CRMUF = SPACES
+		   MOVE "*Insira o CRM e a UF*" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS-FIM
+		  GO TO R2.
+       R2B.
+           MOVE RD-CRM TO CRM
+           MOVE RD-CRMUF TO CRM-UF
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*MEDICO NAO CADASTRADO NO CADMED*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE NOME TO TXTNOMEMED.
+           DISPLAY TTXTNOMEMED.
+           DISPLAY TELA2.
+
+       LER-CADREDE.
+           READ CADREDE
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                PERFORM R3A
+                DISPLAY TELA2
+                MOVE "*** VINCULO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADREDE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** VINCULO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R3.
+		DISPLAY TELA2
+           ACCEPT TCONVENIO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+		DISPLAY TELA2.
+       R3A.
+		IF RD-CONVENIO = ZEROS
+               MOVE "*Insira o CODIGO DO CONVENIO*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           MOVE RD-CONVENIO TO CODIGO.
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*CONVENIO NAO CADASTRADO NO CADCONV*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE NOMEC TO TXTNOMEC.
+		DISPLAY TTXTNOMEC.
+		DISPLAY TELA2.
+
+      * ------------- VERICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (25, 40) "DADOS OK (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGREDE
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "*VINCULO JA EXISTE,DADOS NAO GRAVADOS*" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (25, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (25, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (25, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (25, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADREDE RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** VINCULO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (25, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (25, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGREDE
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** VINCULO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADREDE CADMED CADCONV.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (25, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (25, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO ( QUANDO EXECUTADO LEITURA SEQUENCIAL )
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
