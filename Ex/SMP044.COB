@@ -26,31 +26,44 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPACI.DAT".
        01 REGPACI.
-          03 CPF            PIC 9(04).
-          03 NOMEP           PIC X(30).
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 DATANASCIMENTO.
+             05 NUMERODD    PIC 9(02).
+             05 NUMEROMM    PIC 9(02).
+             05 NUMEROAA    PIC 9(04).
           03 SEXO           PIC X(01).
-          03 DATANASC       PIC 9(08).
           03 GENERO         PIC X(01).
+          03 RESPONSAVELNOME PIC X(20).
+          03 RESPONSAVELCPF PIC 9(11).
           03 CONVENIO       PIC 9(04).
-          03 CEPPACI        PIC 9(08).  
-          03 NUMENDE        PIC 9(04).
-          03 COMPLEM        PIC X(10).
-          03 TELEFONE       PIC 9(11).
-          03 EMAIL          PIC X(30).	
+          03 TIPOBENEF      PIC X(01).
+          03 TITULARCPF     PIC 9(11).
+          03 CEPC           PIC 9(08).
+          03 NUMEROENDERECO PIC 9(04).
+          03 COMPLEMENTO    PIC X(10).
+          03 EMAIL          PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 EMERGENCIANOME PIC X(20).
+          03 TELEFONEEMERG.
+             05 DDDEMERG        PIC 9(03).
+             05 NUMEROTEL1EMERG PIC 9(05).
+             05 NUMEROTEL2EMERG PIC 9(04).
+             05 TIPOTELEMERG    PIC X(01).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       01 W-SEL             PIC 9(01) VALUE ZEROS.
-       01 W-CONT         PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO      PIC X(01) VALUE SPACES.
-       01 ST-ERRO        PIC X(02) VALUE "00".
-       01 W-ACT            PIC 9(02) VALUE ZEROS.
-       01 MENS             PIC X(50) VALUE SPACES.
-       01 LIMPA             PIC X(55) VALUE SPACES.
-       01 SOLIC             PIC X(20) VALUE SPACES.
-       01 CONLIN          PIC 9(03) VALUE 001.
-       01 CEPENTR      PIC 9(09) VALUE ZEROS.
-       01 LOGRENTR    PIC X(30) VALUE SPACES.
+       77 W-CONT           PIC 9(04) VALUE ZEROS.
+       77 W-OPCAO          PIC X(01) VALUE SPACES.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 W-ACT            PIC 9(02) VALUE ZEROS.
+       77 MENS             PIC X(50) VALUE SPACES.
+       77 LIMPA            PIC X(55) VALUE SPACES.
+       77 W-TIPO           PIC X(01) VALUE "C".
       *-----------------------------------------------------------------
       ******************
       * ROTINA DE TELA *
@@ -59,30 +72,90 @@
        SCREEN SECTION.
        01  SMP044.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
+           05  LINE 02  COLUMN 01
                VALUE  "                             CONSULTA DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  " PACIENTE".
-           05  LINE 05  COLUMN 01 
+           05  LINE 04  COLUMN 01
+               VALUE  "    CPF          :".
+           05  LINE 05  COLUMN 01
                VALUE  "    NOME         :".
-           05  LINE 07  COLUMN 01 
-               VALUE  "    CEP  :".
-           05  LINE 09  COLUMN 01 
+           05  LINE 07  COLUMN 01
+               VALUE  "    SEXO :          GENERO :".
+           05  LINE 09  COLUMN 01
                VALUE  "    NASCIMENTO      :".
-           05  LINE 11  COLUMN 01 
-               VALUE  "    GENERO      :".
-           05  LINE 13  COLUMN 01 
+           05  LINE 11  COLUMN 01
                VALUE  "    CONVENIO          :".
-           05  LINE 15  COLUMN 01 
+           05  LINE 13  COLUMN 01
+               VALUE  "    CEP               :".
+           05  LINE 15  COLUMN 01
                VALUE  "    TELEFONE          :".
-           05  LINE 17  COLUMN 01 
+           05  LINE 17  COLUMN 01
                VALUE  "    EMAIL          :".
-           05  LINE 21  COLUMN 01 
+           05  LINE 21  COLUMN 01
                VALUE  "              OPCAO :   (E=ENCERRA     P".
-           05  LINE 21  COLUMN 41 
+           05  LINE 21  COLUMN 41
                VALUE  "=PROXIMO     A=ANTERIOR )".
-           05  LINE 22  COLUMN 41 
+           05  LINE 22  COLUMN 41
                VALUE  "   ==>            <==".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCPF
+               LINE 04  COLUMN 21  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TNOME
+               LINE 05  COLUMN 21  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TSEXO
+               LINE 07  COLUMN 11  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  TGENERO
+               LINE 07  COLUMN 30  PIC X(01)
+               USING  GENERO
+               HIGHLIGHT.
+           05  TDATANASC
+               LINE 09  COLUMN 23  PIC 9(08)
+               USING  DATANASCIMENTO
+               HIGHLIGHT.
+           05  TCONVENIO
+               LINE 11  COLUMN 25  PIC 9(04)
+               USING  CONVENIO
+               HIGHLIGHT.
+           05  TCEPPACI
+               LINE 13  COLUMN 25  PIC 9(08)
+               USING  CEPC
+               HIGHLIGHT.
+           05  TDDD
+               LINE 15  COLUMN 25  PIC 9(03)
+               USING  DDD
+               HIGHLIGHT.
+           05  TNUMEROTEL1
+               LINE 15  COLUMN 29  PIC 9(05)
+               USING  NUMEROTEL1
+               HIGHLIGHT.
+           05  TNUMEROTEL2
+               LINE 15  COLUMN 35  PIC 9(04)
+               USING  NUMEROTEL2
+               HIGHLIGHT.
+           05  TEMAIL
+               LINE 17  COLUMN 20  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 21  COLUMN 66  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *
+       01  SMP044A.
+           05  LINE 02  COLUMN 01
+               VALUE  "    PROCURAR POR (C=CPF N=NOME):".
+           05  TW-TIPO
+               LINE 02  COLUMN 35  PIC X(01)
+               USING  W-TIPO
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -98,63 +171,136 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADPACI"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
+      *
+       INC-TIPO.
+           MOVE "C" TO W-TIPO
+           DISPLAY SMP044A.
+       INC-TIPOA.
+           ACCEPT TW-TIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADPACI
+                      GO TO ROT-FIM.
+           IF W-TIPO = "c" MOVE "C" TO W-TIPO.
+           IF W-TIPO = "n" MOVE "N" TO W-TIPO.
+           IF W-TIPO NOT = "C" AND NOT = "N"
+                      MOVE "*** TIPO INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-TIPOA.
       *
        INC-001.
-           MOVE ZEROS TO PACI-NUMPACI
-           MOVE SPACES TO PACI-LOGRA PACI-BAIRRO PACI-CIDADE PACI-UF
+           MOVE ZEROS TO CPF CONVENIO CEPC NUMEROENDERECO
+           MOVE ZEROS TO DATANASCIMENTO TELEFONE
+           MOVE SPACES TO NOME SEXO GENERO COMPLEMENTO EMAIL TIPOTEL
            DISPLAY  SMP044.
        INC-001A.
-           ACPACIT TPACI-NUMPACI
-           ACPACIT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
+           IF W-TIPO = "N"
+                      ACCEPT TNOME
+           ELSE
+                      ACCEPT TCPF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
                       CLOSE CADPACI
                       GO TO ROT-FIM.
-           IF W-ACT > 02
-                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+      *
+       INC-001B.
+           IF W-TIPO = "N"
+              IF NOME = SPACES
+                      MOVE "*** INFORME O NOME ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A
+              ELSE
+                      NEXT SENTENCE
+           ELSE
+              IF CPF = ZEROS
+                      MOVE "*** INFORME O CPF ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
-        
-           START CADPACI KEY IS NOT LESS PACI-NUMPACI INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001.
-           GO TO INC-RD2.
-       INC-RD2.
-           READ CADPACI NEXT
+           IF W-TIPO = "N"
+                      GO TO BUS-NOME.
+      *
+       LER-CADPACI.
+           READ CADPACI
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+              IF ST-ERRO = "23"
+                 MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
+                 GO TO INC-001A
               ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
               NEXT SENTENCE.
+           GO TO ROT-MONTAR.
+      *
+       BUS-NOME.
+           START CADPACI KEY IS NOT LESS NOME
+              INVALID KEY
+                 MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001A.
+           READ CADPACI NEXT RECORD
+              AT END
+                 MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001A.
        ROT-MONTAR.
               DISPLAY SMP044.
        ROT-SOL.
-
-           ACPACIT  TW-OPCAO  
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  GO TO ROT-FIM.
+           IF W-OPCAO = "e" MOVE "E" TO W-OPCAO.
+           IF W-OPCAO = "p" MOVE "P" TO W-OPCAO.
+           IF W-OPCAO = "a" MOVE "A" TO W-OPCAO.
            IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
+                  GO TO ROT-FIM
            ELSE
              IF W-OPCAO = "P"
                    GO TO INC-RD2
              ELSE
-                
+               IF W-OPCAO = "A"
+                   GO TO INC-RD3
+               ELSE
                      MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                      GO TO ROT-SOL.
-
+      *
+       INC-RD2.
+           READ CADPACI NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              GO TO ROT-MONTAR.
+      *
+       INC-RD3.
+           READ CADPACI PREVIOUS RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** INICIO DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              GO TO ROT-MONTAR.
       *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
-
            CLOSE CADPACI.
        ROT-FIM2.
            EXIT PROGRAM.
@@ -180,4 +326,4 @@
        FIM-ROT-MENS.
       *
 
-      *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
