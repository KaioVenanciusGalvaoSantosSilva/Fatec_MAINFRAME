@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALUF.
+      *AUTHOR. KAIO V G S S.
+      **************************************************
+      * SUBROTINA COMPARTILHADA DE VALIDACAO/TRADUCAO   *
+      * DA SIGLA DE ESTADO (UF) PARA O NOME POR EXTENSO *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 UF-ESTADO         PIC X(02).
+       01 UF-NOME           PIC X(20).
+       01 UF-OK             PIC X(01).
+      *
+      *UF-OK: S=SIGLA VALIDA  N=SIGLA INVALIDA
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING UF-ESTADO UF-NOME UF-OK.
+       INICIO.
+           MOVE "S" TO UF-OK
+           MOVE SPACES TO UF-NOME
+           IF UF-ESTADO = 'RJ' OR 'rj'
+                   MOVE 'RIO DE JANEIRO' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'SP' OR 'sp'
+                   MOVE 'SAO PAULO' TO UF-NOME
+           ELSE
+           IF UF-ESTADO = 'MG' OR 'mg'
+                   MOVE 'MINAS GERAIS' TO UF-NOME
+           ELSE
+           IF UF-ESTADO = 'AC' OR 'ac'
+                   MOVE 'ACRE' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'AL' OR 'al'
+                   MOVE 'ALAGOAS' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'AP' OR 'ap'
+                   MOVE 'AMAPA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'AM' OR 'am'
+                   MOVE 'AMAZONAS' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'BA' OR 'ba'
+                   MOVE 'BAHIA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'CE' OR 'ce'
+                   MOVE 'CEARA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'DF' OR 'df'
+                   MOVE 'DISTRITO FEDERAL' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'ES' OR 'es'
+                   MOVE 'ESPIRITO SANTO' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'GO' OR 'go'
+                   MOVE 'GOIAS' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'MA' OR 'ma'
+                   MOVE 'MARANHAO' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'MT' OR 'mt'
+                   MOVE 'MATO GROSSO' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'MS' OR 'ms'
+                   MOVE 'MATO GROSSO DO SUL' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'PA' OR 'pa'
+                   MOVE 'PARA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'PB' OR 'pb'
+                   MOVE 'PARAIBA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'PR' OR 'pr'
+                   MOVE 'PARANA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'PE' OR 'pe'
+                   MOVE 'PERNAMBUCO' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'PI' OR 'pi'
+                   MOVE 'PIAUI' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'RN' OR 'rn'
+                   MOVE 'RIO GRANDE DO NORTE' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'RS' OR 'rs'
+                   MOVE 'RIO GRANDE DO SUL' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'RO' OR 'ro'
+                   MOVE 'RONDONIA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'RR' OR 'rr'
+                   MOVE 'RORAIMA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'SC' OR 'sc'
+                   MOVE 'SANTA CATARINA' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'SE' OR 'se'
+                   MOVE 'SERGIPE' TO UF-NOME
+           ELSE
+               IF UF-ESTADO = 'TO' OR 'to'
+                   MOVE 'TOCANTINS' TO UF-NOME
+           ELSE
+                   MOVE "N" TO UF-OK.
+       ROT-FIM.
+           EXIT PROGRAM.
