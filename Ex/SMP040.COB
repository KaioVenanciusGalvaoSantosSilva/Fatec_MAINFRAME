@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP040.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CONSULTA (BROWSE) DO CADASTRO DE CID's       *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODIGO         PIC 9(06).
+          03 DENOMINACAO    PIC X(30).
+          03 OBSER          PIC X(30).
+          03 DATACID.
+             05 NUMERODD    PIC 9(02).
+             05 NUMEROMM    PIC 9(02).
+             05 NUMEROAA    PIC 9(04).
+          03 CAPITULO       PIC 9(02).
+          03 CATEGORIA      PIC X(03).
+          03 STATUSCID      PIC X(01).
+          03 MOTIVOINATIVACAO  PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 TXTCAPITULO   PIC X(30) VALUE SPACES.
+
+       01 TABCAPITULO.
+          03 TBCAPITULO    PIC X(30) OCCURS 22 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT040.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONSULTA DE CID's".
+           05  LINE 02  COLUMN 41
+               VALUE  " ***".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CODIGO :          ".
+           05  LINE 08  COLUMN 01
+               VALUE  "    DENOMINACAO : ".
+           05  LINE 11  COLUMN 01
+               VALUE  "    OBSERVACOES :  ".
+           05  LINE 16  COLUMN 01
+               VALUE  "    CAPITULO CID :     ".
+           05  LINE 17  COLUMN 01
+               VALUE  "    CATEGORIA    :     ".
+           05  LINE 19  COLUMN 01
+               VALUE  "    STATUS :  ( A=ATIVO  I=INATIVO ) ".
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO     A=ANTERIOR )".
+           05  LINE 22  COLUMN 41
+               VALUE  "   ==>            <==".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCODIGO
+               LINE 05  COLUMN 15  PIC 9(06)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 08  COLUMN 20  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  TOBSER
+               LINE 11  COLUMN 20  PIC X(30)
+               USING  OBSER
+               HIGHLIGHT.
+           05  TCAPITULO
+               LINE 16  COLUMN 20  PIC 9(02)
+               USING  CAPITULO
+               HIGHLIGHT.
+           05  TTXTCAPITULO
+               LINE 16  COLUMN 24  PIC X(30)
+               USING  TXTCAPITULO
+               HIGHLIGHT.
+           05  TCATEGORIA
+               LINE 17  COLUMN 20  PIC X(03)
+               USING  CATEGORIA
+               HIGHLIGHT.
+           05  TSTATUSCID
+               LINE 19  COLUMN 12  PIC X(01)
+               USING  STATUSCID
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 21  COLUMN 66  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "I - ALGUMAS DOENCAS INFECCIOSAS E PARASITARIAS"
+                                             TO TBCAPITULO(01)
+           MOVE "II - NEOPLASIAS (TUMORES)" TO TBCAPITULO(02)
+           MOVE "III - DOENCAS DO SANGUE E ORGAOS HEMATOPOETICOS"
+                                             TO TBCAPITULO(03)
+           MOVE "IV - DOENCAS ENDOCRINAS,NUTRICIONAIS,METABOLICAS"
+                                             TO TBCAPITULO(04)
+           MOVE "V - TRANSTORNOS MENTAIS E COMPORTAMENTAIS"
+                                             TO TBCAPITULO(05)
+           MOVE "VI - DOENCAS DO SISTEMA NERVOSO" TO TBCAPITULO(06)
+           MOVE "VII - DOENCAS DO OLHO E ANEXOS" TO TBCAPITULO(07)
+           MOVE "VIII - DOENCAS DO OUVIDO E APOFISE MASTOIDE"
+                                             TO TBCAPITULO(08)
+           MOVE "IX - DOENCAS DO APARELHO CIRCULATORIO"
+                                             TO TBCAPITULO(09)
+           MOVE "X - DOENCAS DO APARELHO RESPIRATORIO"
+                                             TO TBCAPITULO(10)
+           MOVE "XI - DOENCAS DO APARELHO DIGESTIVO"
+                                             TO TBCAPITULO(11)
+           MOVE "XII - DOENCAS DA PELE E TECIDO SUBCUTANEO"
+                                             TO TBCAPITULO(12)
+           MOVE "XIII - DOENCAS DO SISTEMA OSTEOMUSCULAR"
+                                             TO TBCAPITULO(13)
+           MOVE "XIV - DOENCAS DO APARELHO GENITURINARIO"
+                                             TO TBCAPITULO(14)
+           MOVE "XV - GRAVIDEZ,PARTO E PUERPERIO" TO TBCAPITULO(15)
+           MOVE "XVI - AFECCOES DO PERIODO PERINATAL"
+                                             TO TBCAPITULO(16)
+           MOVE "XVII - MALFORMACOES CONGENITAS" TO TBCAPITULO(17)
+           MOVE "XVIII - SINTOMAS,SINAIS E ACHADOS ANORMAIS"
+                                             TO TBCAPITULO(18)
+           MOVE "XIX - LESOES,ENVENENAMENTO E CAUSAS EXTERNAS"
+                                             TO TBCAPITULO(19)
+           MOVE "XX - CAUSAS EXTERNAS DE MORBIDADE E MORTALIDADE"
+                                             TO TBCAPITULO(20)
+           MOVE "XXI - FATORES QUE INFLUENCIAM O ESTADO DE SAUDE"
+                                             TO TBCAPITULO(21)
+           MOVE "XXII - CODIGOS PARA PROPOSITOS ESPECIAIS"
+                                             TO TBCAPITULO(22).
+      *
+       R0.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCID NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+      *
+       R1.
+           MOVE SPACES TO DENOMINACAO OBSER TXTCAPITULO CATEGORIA
+           MOVE SPACES TO STATUSCID
+           MOVE ZEROS  TO CODIGO CAPITULO
+           DISPLAY SMT040.
+       R1A.
+           ACCEPT TDENOMINACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADCID
+                      GO TO ROT-FIM.
+       R1B.
+           IF DENOMINACAO = SPACES
+                      MOVE "*** INFORME A DENOMINACAO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1A.
+      *
+       R2.
+           START CADCID KEY IS NOT LESS DENOMINACAO
+              INVALID KEY
+                 MOVE "*** CID NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1A.
+       R2A.
+           READ CADCID NEXT RECORD
+              AT END
+                 MOVE "*** CID NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1A.
+       ROT-MONTAR.
+           IF CAPITULO > ZEROS AND CAPITULO NOT > 22
+              MOVE TBCAPITULO(CAPITULO) TO TXTCAPITULO
+           ELSE
+              MOVE SPACES TO TXTCAPITULO.
+           DISPLAY SMT040.
+       ROT-SOL.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  GO TO ROT-FIM.
+           IF W-OPCAO = "e" MOVE "E" TO W-OPCAO.
+           IF W-OPCAO = "p" MOVE "P" TO W-OPCAO.
+           IF W-OPCAO = "a" MOVE "A" TO W-OPCAO.
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                   GO TO ROT-RD2
+             ELSE
+               IF W-OPCAO = "A"
+                   GO TO ROT-RD3
+               ELSE
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+      *
+       ROT-RD2.
+           READ CADCID NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              GO TO ROT-MONTAR.
+      *
+       ROT-RD3.
+           READ CADCID PREVIOUS RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** INICIO DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              GO TO ROT-MONTAR.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE CADCID.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
