@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP039.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CONSULTA (BROWSE) DO CADASTRO DE CONVENIOS   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC
+                    ALTERNATE RECORD KEY IS PLANO.
+       SELECT TABREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TBREF-CHAVE
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TBREF-DESCRICAO
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO         PIC 9(06).
+          03 NOMEC          PIC X(30).
+          03 PLANO          PIC 9(02).
+          03 DATAVALID.
+             05 NUMDD       PIC 9(02).
+             05 NUMMM       PIC 9(02).
+             05 NUMAA       PIC 9(04).
+          03 OPERADORA      PIC X(30).
+          03 ANSCODIGO      PIC 9(06).
+          03 PERCOBERTURA   PIC 9(03)V99.
+
+       FD TABREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABREF.DAT".
+       01 REGTABREF.
+          03 TBREF-CHAVE.
+             05 TBREF-TIPO       PIC X(03).
+             05 TBREF-CODIGO     PIC 9(02).
+          03 TBREF-DESCRICAO     PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT         PIC 9(04) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO2       PIC X(02) VALUE "00".
+       01 TXTPLANO       PIC X(30) VALUE SPACES.
+       01 W-TIPO         PIC X(01) VALUE "C".
+
+       01 TABCONVENIO.
+          03 TBCONVENIO    PIC X(20) OCCURS 12 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT039.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONSULTA DE CONVENIOS".
+           05  LINE 02  COLUMN 41
+               VALUE  " ***".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CODIGO :          ".
+           05  LINE 08  COLUMN 01
+               VALUE  "    NOMEC : ".
+           05  LINE 11  COLUMN 01
+               VALUE  "    PLANO :  ".
+           05  LINE 14  COLUMN 01
+               VALUE  "    DATA DE VALIDADE :    /  /    ".
+           05  LINE 16  COLUMN 01
+               VALUE  "    OPERADORA :  ".
+           05  LINE 17  COLUMN 01
+               VALUE  "    COD.ANS   :  ".
+           05  LINE 18  COLUMN 01
+               VALUE  "    COBERTURA(%) :  ".
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO     A=ANTERIOR )".
+           05  LINE 22  COLUMN 41
+               VALUE  "   ==>            <==".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCODIGO
+               LINE 05  COLUMN 15  PIC 9(06)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TNOMEC
+               LINE 08  COLUMN 15  PIC X(30)
+               USING  NOMEC
+               HIGHLIGHT.
+           05  TPLANO
+               LINE 11  COLUMN 16  PIC 9(02)
+               USING  PLANO
+               HIGHLIGHT.
+           05  TTXTPLANO
+               LINE 11  COLUMN 25  PIC X(30)
+               USING  TXTPLANO
+               HIGHLIGHT.
+           05  TNUMDD
+               LINE 14  COLUMN 25  PIC 9(02)
+               USING  NUMDD.
+           05  TNUMMM
+               LINE 14  COLUMN 28  PIC 9(02)
+               USING  NUMMM.
+           05  TNUMAA
+               LINE 14  COLUMN 31  PIC 9(04)
+               USING  NUMAA.
+           05  TOPERADORA
+               LINE 16  COLUMN 20  PIC X(30)
+               USING  OPERADORA
+               HIGHLIGHT.
+           05  TANSCODIGO
+               LINE 17  COLUMN 20  PIC 9(06)
+               USING  ANSCODIGO
+               HIGHLIGHT.
+           05  TPERCOBERTURA
+               LINE 18  COLUMN 22  PIC 999,99
+               USING  PERCOBERTURA
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 21  COLUMN 66  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *
+       01  SMT039A.
+           05  LINE 03  COLUMN 01
+               VALUE  "    PROCURAR POR (C=CODIGO N=NOMEC P=PLANO):".
+           05  TW-TIPO
+               LINE 03  COLUMN 47  PIC X(01)
+               USING  W-TIPO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT TABREF
+           IF ST-ERRO2 NOT = "00"
+              MOVE "*** ARQUIVO TABREF NAO EXISTE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM2.
+           PERFORM CARGA-TBCONVENIO THRU CARGA-TBCONVENIO-FIM
+           CLOSE TABREF.
+      *
+       CARGA-TBCONVENIO.
+           MOVE "CNV" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBCONVENIO-FIM.
+       CARGA-TBCONVENIO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "CNV"
+              MOVE TBREF-DESCRICAO(1:20) TO TBCONVENIO(TBREF-CODIGO)
+              GO TO CARGA-TBCONVENIO-LP.
+       CARGA-TBCONVENIO-FIM.
+           EXIT.
+      *
+       R0.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONV NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+      *
+       R1.
+           MOVE "C" TO W-TIPO
+           DISPLAY SMT039A.
+       R1A.
+           ACCEPT TW-TIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADCONV
+                      GO TO ROT-FIM.
+           IF W-TIPO = "c" MOVE "C" TO W-TIPO.
+           IF W-TIPO = "n" MOVE "N" TO W-TIPO.
+           IF W-TIPO = "p" MOVE "P" TO W-TIPO.
+           IF W-TIPO NOT = "C" AND NOT = "N" AND NOT = "P"
+                      MOVE "*** TIPO INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1A.
+      *
+       R2.
+           MOVE ZEROS TO CODIGO PLANO
+           MOVE SPACES TO NOMEC OPERADORA TXTPLANO
+           DISPLAY SMT039
+           IF W-TIPO = "C"
+                      ACCEPT TCODIGO
+           ELSE
+             IF W-TIPO = "N"
+                      ACCEPT TNOMEC
+             ELSE
+                      ACCEPT TPLANO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADCONV
+                      GO TO ROT-FIM.
+      *
+       R3.
+           IF W-TIPO = "C"
+                START CADCONV KEY IS NOT LESS CODIGO
+                   INVALID KEY GO TO R3-NAOACH
+           ELSE
+             IF W-TIPO = "N"
+                START CADCONV KEY IS NOT LESS NOMEC
+                   INVALID KEY GO TO R3-NAOACH
+             ELSE
+                START CADCONV KEY IS NOT LESS PLANO
+                   INVALID KEY GO TO R3-NAOACH.
+           READ CADCONV NEXT RECORD
+              AT END GO TO R3-NAOACH.
+           GO TO ROT-MONTAR.
+       R3-NAOACH.
+           MOVE "*** CONVENIO NAO ENCONTRADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R2.
+      *
+       ROT-MONTAR.
+           MOVE TBCONVENIO(PLANO) TO TXTPLANO.
+           DISPLAY SMT039.
+       ROT-SOL.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  GO TO ROT-FIM.
+           IF W-OPCAO = "e" MOVE "E" TO W-OPCAO.
+           IF W-OPCAO = "p" MOVE "P" TO W-OPCAO.
+           IF W-OPCAO = "a" MOVE "A" TO W-OPCAO.
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                   GO TO ROT-RD2
+             ELSE
+               IF W-OPCAO = "A"
+                   GO TO ROT-RD3
+               ELSE
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+      *
+       ROT-RD2.
+           READ CADCONV NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              GO TO ROT-MONTAR.
+      *
+       ROT-RD3.
+           READ CADCONV PREVIOUS RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** INICIO DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              GO TO ROT-MONTAR.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE CADCONV.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
