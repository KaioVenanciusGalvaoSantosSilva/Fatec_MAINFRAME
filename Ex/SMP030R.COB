@@ -14,7 +14,7 @@
            SELECT CADMED ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
+                    RECORD KEY   IS CRM-CHAVE
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
                                    WITH DUPLICATES.
@@ -22,6 +22,11 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CKPTEXP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKPT-JOB
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -30,18 +35,49 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADMED.DAT".
        01 REGMED.
-				03 CRM			PIC 9(06).
-				03 NOME         PIC X(30).
-				03 ESPECIALIDADE  	PIC 9(02).
-				03 SEXO         PIC X(01).
-                03 EMAIL        PIC X(30).
+          03 CRM-CHAVE.
+             05 CRM			PIC 9(06).
+             05 CRM-UF		PIC X(02).
+          03 NOME          	PIC X(30).
+		  03 ESPECIALIDADE  PIC 9(02).
+          03 SEXO         	PIC X(01).
+          03 DATANASCIMENTO.
+			05 NUMERODD 	PIC 9(02).
+			05 NUMEROMM 	PIC 9(02).
+			05 NUMEROAA 	PIC 9(04).
+          03 EMAIL       	PIC X(30).
+          03 TELEFONE.
+			05 DDD 			PIC 9(03).
+			05 NUMEROTEL1 	PIC 9(05).
+			05 NUMEROTEL2 	PIC 9(04).
+			05 TIPOTEL 		PIC X(01).
+          03 STATUSMED     	PIC X(01).
+          03 QTDEESPEC     	PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+			05 ESPECOD 		PIC 9(02).
+          03 DATACADASTRO.
+			05 CADDD 		PIC 9(02).
+			05 CADMM 		PIC 9(02).
+			05 CADAA 		PIC 9(04).
+          03 DATAULTALT.
+			05 ALTDD 		PIC 9(02).
+			05 ALTMM 		PIC 9(02).
+			05 ALTAA 		PIC 9(04).
       *
        FD CADMEDTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADMEDRL.TXT".
        01 REGMEDTX    PIC X(100).
+      *
+       FD CKPTEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPTEXP.DAT".
+       01 REGCKPT.
+          03 CKPT-JOB      PIC X(10).
+          03 CKPT-CHAVE    PIC X(08).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       77 W-RESTART PIC X(01) VALUE "N".
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
@@ -49,6 +85,11 @@
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LINCONT  PIC 9(02) VALUE ZEROS.
+       77 W-PAGINA   PIC 9(03) VALUE 1.
+       77 W-FORMATO  PIC X(01) VALUE "R".
+       77 W-FILTRO   PIC 9(02) VALUE ZEROS.
+       77 W-ORDEM    PIC X(01) VALUE "C".
 	   01 TXTESPECIALIDADE    	PIC X(30) VALUE SPACES.
        01 TEXSEXO     PIC X(20) VALUE SPACES.
       *
@@ -62,10 +103,24 @@
                 03 SEXOTX      		 PIC X(02).
                 03 FILLER            PIC X(01) VALUE " ".
                 03 EMAILTX           PIC X(30).
+       01 MEDCSV.
+                03 CRMCSV            PIC 9(06).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 NOMECSV           PIC X(30).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 ESPECIALIDADECSV  PIC 9(02).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 SEXOCSV           PIC X(01).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 EMAILCSV          PIC X(30).
+       01 CABCSV    PIC X(50) VALUE
+                     "CRM,NOME,ESPECIALIDADE,SEXO,EMAIL".
        01 CAB0.
                 03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
                 03 FILLER      PIC X(30) VALUE
                         "   *** RELACAO DE MEDICO ***".
+                03 FILLER      PIC X(09) VALUE "  PAGINA:".
+                03 CAB-PAGINATX PIC ZZ9.
 
        01 CAB1.
                 03 CAB-CRMTX     PIC X(06) VALUE "  CRM".
@@ -105,20 +160,47 @@
                VALUE  "                         CONFIRMA CONVER".
            05  LINE 12  COLUMN 41 
                VALUE  "SAO (S ou N ) :".
-           05  LINE 24  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "                         FORMATO DA SAID".
+           05  LINE 14  COLUMN 41
+               VALUE  "A (R=RELATORIO C=CSV) :".
+           05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-FORMATO
+               LINE 14  COLUMN 66  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
+           05  LINE 16  COLUMN 01
+               VALUE  "                         FILTRAR POR ESPEC".
+           05  LINE 16  COLUMN 41
+               VALUE  "IALIDADE (00=TODAS) :".
+           05  TW-FILTRO
+               LINE 16  COLUMN 64  PIC 9(02)
+               USING  W-FILTRO
+               HIGHLIGHT.
+           05  LINE 18  COLUMN 01
+               VALUE  "                         ORDEM DE SAIDA (C".
+           05  LINE 18  COLUMN 41
+               VALUE  "=CODIGO A=ALFABETICA) :".
+           05  TW-ORDEM
+               LINE 18  COLUMN 66  PIC X(01)
+               USING  W-ORDEM
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
            PROCEDURE DIVISION.
-       INICIO. 
+       INICIO.
       *
        INC-001.
-                MOVE SPACES TO NOME  SEXO EMAIL.
+                MOVE SPACES TO NOME  SEXO EMAIL CRM-UF.
                 MOVE ZEROS  TO CRM ESPECIALIDADE.
+                MOVE "R" TO W-FORMATO.
+                MOVE ZEROS TO W-FILTRO.
+                MOVE "C" TO W-ORDEM.
                 DISPLAY SMT025.
        INC-OPC.
                 ACCEPT TW-OPCAO
@@ -130,6 +212,26 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+       INC-OPC1.
+                ACCEPT TW-FORMATO
+                IF W-FORMATO NOT = "R" AND "r" AND "C" AND "c"
+                   MOVE "*** DIGITE APENAS R=RELATORIO e C=CSV ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC1.
+                IF W-FORMATO = "r" MOVE "R" TO W-FORMATO.
+                IF W-FORMATO = "c" MOVE "C" TO W-FORMATO.
+       INC-OPC2.
+                ACCEPT TW-FILTRO.
+       INC-OPC3.
+                ACCEPT TW-ORDEM
+                IF W-ORDEM = "a" MOVE "A" TO W-ORDEM.
+                IF W-ORDEM = "c" MOVE "C" TO W-ORDEM.
+                IF W-ORDEM NOT = "C" AND "A"
+                   MOVE "*** DIGITE APENAS C=CODIGO e A=ALFABETICA ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC3.
       *
        INC-OP0.
            OPEN INPUT CADMED
@@ -145,23 +247,41 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT CADMEDTX
+           PERFORM ABRE-CKPT THRU ABRE-CKPT-FIM.
+      *
+           IF W-ORDEM = "A"
+              MOVE LOW-VALUES TO NOME
+              START CADMED KEY >= NOME
+                 INVALID KEY NEXT SENTENCE
+           ELSE
+              IF W-RESTART = "S"
+                 START CADMED KEY > CRM-CHAVE
+                    INVALID KEY
+                       MOVE "*** FIM DO CADMED ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-FIM.
+      *
+           IF W-RESTART = "S" AND W-ORDEM = "C"
+              OPEN EXTEND CADMEDTX
+           ELSE
+              OPEN OUTPUT CADMEDTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
-           WRITE REGMEDTX FROM CAB0.
-           MOVE SPACES TO REGMEDTX
-           WRITE REGMEDTX.
-           WRITE REGMEDTX FROM CAB1.
-           WRITE REGMEDTX FROM CAB2.
-           MOVE SPACES TO REGMEDTX
-           WRITE REGMEDTX.
+           IF W-RESTART = "N"
+              IF W-FORMATO = "C"
+                 MOVE CABCSV TO REGMEDTX
+                 WRITE REGMEDTX
+              ELSE
+                 PERFORM CABECALHO THRU CABECALHO-FIM.
       *
        LER-CEP01.
                 READ CADMED NEXT
                 IF ST-ERRO NOT = "00"
                    IF ST-ERRO = "10"
+                      MOVE ZEROS TO CKPT-CHAVE
+                      REWRITE REGCKPT
                       MOVE "*** FIM DO CADMED ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -172,17 +292,34 @@
                 ELSE
                    NEXT SENTENCE.
        INC-003.
-           MOVE CRM TO CRMTX.
-           MOVE NOME  TO NOMETX.
-           MOVE ESPECIALIDADE TO ESPECIALIDADETX.
-           MOVE SEXO TO SEXOTX.
-           MOVE EMAIL    TO EMAILTX.
-           MOVE MEDTX      TO REGMEDTX.
+           IF W-FILTRO NOT = ZEROS AND ESPECIALIDADE NOT = W-FILTRO
+              GO TO LER-CEP01.
+           IF W-FORMATO = "C"
+              MOVE CRM TO CRMCSV
+              MOVE NOME TO NOMECSV
+              MOVE ESPECIALIDADE TO ESPECIALIDADECSV
+              MOVE SEXO TO SEXOCSV
+              MOVE EMAIL TO EMAILCSV
+              MOVE MEDCSV TO REGMEDTX
+           ELSE
+              MOVE CRM TO CRMTX
+              MOVE NOME  TO NOMETX
+              MOVE ESPECIALIDADE TO ESPECIALIDADETX
+              MOVE SEXO TO SEXOTX
+              MOVE EMAIL    TO EMAILTX
+              MOVE MEDTX      TO REGMEDTX.
        INC-WR1.
                 WRITE REGMEDTX
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      IF W-ORDEM = "C"
+                         MOVE CRM-CHAVE TO CKPT-CHAVE
+                         REWRITE REGCKPT
+                      IF W-FORMATO = "R"
+                         ADD 1 TO W-LINCONT
+                         IF W-LINCONT >= 50
+                            PERFORM CABECALHO THRU CABECALHO-FIM
                       GO TO LER-CEP01
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX"
@@ -190,13 +327,64 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+      **************************************
+      * ABERTURA/LEITURA DO CHECKPOINT     *
+      **************************************
+      *
+       ABRE-CKPT.
+           OPEN I-O CKPTEXP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CKPTEXP
+                 CLOSE CKPTEXP
+                 GO TO ABRE-CKPT
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CKPTEXP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE "SMP030"  TO CKPT-JOB
+           MOVE "N"       TO W-RESTART
+           READ CKPTEXP
+           IF ST-ERRO = "00"
+              IF CKPT-CHAVE NOT = ZEROS
+                 MOVE CKPT-CHAVE TO CRM-CHAVE
+                 MOVE "S" TO W-RESTART
+           ELSE
+              IF ST-ERRO = "23"
+                 MOVE ZEROS TO CKPT-CHAVE
+                 WRITE REGCKPT
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CKPTEXP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       ABRE-CKPT-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       CABECALHO.
+                MOVE W-PAGINA TO CAB-PAGINATX.
+                WRITE REGMEDTX FROM CAB0.
+                MOVE SPACES TO REGMEDTX
+                WRITE REGMEDTX.
+                WRITE REGMEDTX FROM CAB1.
+                WRITE REGMEDTX FROM CAB2.
+                MOVE SPACES TO REGMEDTX
+                WRITE REGMEDTX.
+                ADD 1 TO W-PAGINA.
+                MOVE ZEROS TO W-LINCONT.
+       CABECALHO-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
-                CLOSE CADMED CADMEDTX.
+                CLOSE CADMED CADMEDTX CKPTEXP.
        ROT-FIMP.
                 EXIT PROGRAM.
 
