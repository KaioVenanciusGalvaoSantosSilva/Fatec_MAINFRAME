@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP038.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CONSULTA (BROWSE) DO CADASTRO DE MEDICOS     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT TABREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TBREF-CHAVE
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TBREF-DESCRICAO
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM          PIC 9(06).
+             05 CRM-UF       PIC X(02).
+          03 NOME            PIC X(30).
+          03 ESPECIALIDADE   PIC 9(02).
+          03 SEXO            PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD     PIC 9(02).
+             05 NUMEROMM     PIC 9(02).
+             05 NUMEROAA     PIC 9(04).
+          03 EMAIL           PIC X(30).
+          03 TELEFONE.
+             05 DDD          PIC 9(03).
+             05 NUMEROTEL1   PIC 9(05).
+             05 NUMEROTEL2   PIC 9(04).
+             05 TIPOTEL      PIC X(01).
+          03 STATUSMED       PIC X(01).
+          03 QTDEESPEC       PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD      PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD        PIC 9(02).
+             05 CADMM        PIC 9(02).
+             05 CADAA        PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD        PIC 9(02).
+             05 ALTMM        PIC 9(02).
+             05 ALTAA        PIC 9(04).
+
+       FD TABREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABREF.DAT".
+       01 REGTABREF.
+          03 TBREF-CHAVE.
+             05 TBREF-TIPO       PIC X(03).
+             05 TBREF-CODIGO     PIC 9(02).
+          03 TBREF-DESCRICAO     PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT            PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO           PIC X(01) VALUE SPACES.
+       77 ST-ERRO           PIC X(02) VALUE "00".
+       77 ST-ERRO2          PIC X(02) VALUE "00".
+       77 W-ACT             PIC 9(02) VALUE ZEROS.
+       77 MENS              PIC X(50) VALUE SPACES.
+       77 LIMPA             PIC X(50) VALUE SPACES.
+       01 TXTESPECIALIDADE  PIC X(30) VALUE SPACES.
+       01 TEXSEXO           PIC X(20) VALUE SPACES.
+
+       01 TABMEDICO.
+          03 TBMEDICO    PIC X(20) OCCURS 9 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT038.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONSULTA DE MEDICOS".
+           05  LINE 02  COLUMN 41
+               VALUE  " ***".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CRM :               /UF:      NOME :".
+           05  LINE 08  COLUMN 01
+               VALUE  "    ESPECIALIDADE: ".
+           05  LINE 11  COLUMN 01
+               VALUE  "    SEXO :                      ".
+           05  LINE 15  COLUMN 01
+               VALUE  "    E-MAIL :  ".
+           05  LINE 19  COLUMN 01
+               VALUE  "    STATUS :  ( A=ATIVO  I=INATIVO ) ".
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO     A=ANTERIOR )".
+           05  LINE 22  COLUMN 41
+               VALUE  "   ==>            <==".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCRM
+               LINE 05  COLUMN 15  PIC 9(06)
+               USING  CRM
+               HIGHLIGHT.
+           05  TCRMUF
+               LINE 05  COLUMN 26  PIC X(02)
+               USING  CRM-UF
+               HIGHLIGHT.
+           05  TNOME
+               LINE 05  COLUMN 43  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TESPECIALIDADE
+               LINE 08  COLUMN 19  PIC 9(02)
+               USING  ESPECIALIDADE
+               HIGHLIGHT.
+           05  TTXTESPECIALIDADE
+               LINE 08  COLUMN 22  PIC X(30)
+               USING  TXTESPECIALIDADE
+               HIGHLIGHT.
+           05  TSEXO
+               LINE 11  COLUMN 14  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  TTEXSEXO
+               LINE 11  COLUMN 16  PIC X(20)
+               USING  TEXSEXO
+               HIGHLIGHT.
+           05  TEMAIL
+               LINE 15  COLUMN 14  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  TSTATUSMED
+               LINE 19  COLUMN 12  PIC X(01)
+               USING  STATUSMED
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 21  COLUMN 66  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT TABREF
+           IF ST-ERRO2 NOT = "00"
+              MOVE "*** ARQUIVO TABREF NAO EXISTE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM2.
+           PERFORM CARGA-TBMEDICO THRU CARGA-TBMEDICO-FIM
+           CLOSE TABREF.
+      *
+       CARGA-TBMEDICO.
+           MOVE "ESP" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBMEDICO-FIM.
+       CARGA-TBMEDICO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "ESP"
+              MOVE TBREF-DESCRICAO(1:20) TO TBMEDICO(TBREF-CODIGO)
+              GO TO CARGA-TBMEDICO-LP.
+       CARGA-TBMEDICO-FIM.
+           EXIT.
+      *
+       R0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+      *
+       R1.
+           MOVE SPACES TO NOME SEXO EMAIL TXTESPECIALIDADE TEXSEXO
+           MOVE ZEROS  TO CRM ESPECIALIDADE
+           MOVE SPACES TO CRM-UF STATUSMED
+           DISPLAY SMT038.
+       R1A.
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADMED
+                      GO TO ROT-FIM.
+       R1B.
+           IF NOME = SPACES
+                      MOVE "*** INFORME O NOME ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1A.
+      *
+       R2.
+           START CADMED KEY IS NOT LESS NOME
+              INVALID KEY
+                 MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1A.
+       R2A.
+           READ CADMED NEXT RECORD
+              AT END
+                 MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1A.
+       ROT-MONTAR.
+           MOVE TBMEDICO(ESPECIALIDADE) TO TXTESPECIALIDADE.
+           IF SEXO = "M"
+              MOVE "MASCULINO" TO TEXSEXO
+           ELSE
+              MOVE "FEMININO" TO TEXSEXO.
+           DISPLAY SMT038.
+       ROT-SOL.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  GO TO ROT-FIM.
+           IF W-OPCAO = "e" MOVE "E" TO W-OPCAO.
+           IF W-OPCAO = "p" MOVE "P" TO W-OPCAO.
+           IF W-OPCAO = "a" MOVE "A" TO W-OPCAO.
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                   GO TO ROT-RD2
+             ELSE
+               IF W-OPCAO = "A"
+                   GO TO ROT-RD3
+               ELSE
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+      *
+       ROT-RD2.
+           READ CADMED NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              GO TO ROT-MONTAR.
+      *
+       ROT-RD3.
+           READ CADMED PREVIOUS RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** INICIO DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              GO TO ROT-MONTAR.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE CADMED.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
