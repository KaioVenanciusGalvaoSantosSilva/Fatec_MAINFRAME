@@ -22,6 +22,11 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CKPTEXP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKPT-JOB
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -33,13 +38,28 @@
           03 CODIGO			PIC 9(06).
           03 NOMEC          PIC X(30).
 		  03 PLANO			PIC 9(02).
+		  03 DATAVALID.
+			05 NUMDD 	    PIC 9(02).
+			05 NUMMM 	    PIC 9(02).
+			05 NUMAA 	    PIC 9(04).
+		  03 OPERADORA		PIC X(30).
+		  03 ANSCODIGO		PIC 9(06).
+		  03 PERCOBERTURA	PIC 9(03)V99.
       *
        FD CADCONVTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCONVRR.TXT".
        01 REGCONVTX    PIC X(100).
+      *
+       FD CKPTEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPTEXP.DAT".
+       01 REGCKPT.
+          03 CKPT-JOB      PIC X(10).
+          03 CKPT-CHAVE    PIC 9(06).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       77 W-RESTART PIC X(01) VALUE "N".
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
@@ -47,6 +67,33 @@
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LINCONT  PIC 9(02) VALUE ZEROS.
+       77 W-PAGINA   PIC 9(03) VALUE 1.
+       77 W-FORMATO  PIC X(01) VALUE "R".
+       77 W-FILTRO   PIC 9(02) VALUE ZEROS.
+       77 W-ORDEM    PIC X(01) VALUE "C".
+      *
+       01 CONVCSV.
+                03 CODIGOCSV        PIC 9(06).
+                03 FILLER           PIC X(01) VALUE ",".
+                03 NOMECCSV         PIC X(30).
+                03 FILLER           PIC X(01) VALUE ",".
+                03 PLANOCSV         PIC 9(02).
+                03 FILLER           PIC X(01) VALUE ",".
+                03 DATAVALIDCSV.
+                   05 DVCDDCSV      PIC 9(02).
+                   05 FILLER        PIC X(01) VALUE "/".
+                   05 DVCMMCSV      PIC 9(02).
+                   05 FILLER        PIC X(01) VALUE "/".
+                   05 DVCAACSV      PIC 9(04).
+                03 FILLER           PIC X(01) VALUE ",".
+                03 OPERADORACSV     PIC X(30).
+                03 FILLER           PIC X(01) VALUE ",".
+                03 ANSCODIGOCSV     PIC 9(06).
+                03 FILLER           PIC X(01) VALUE ",".
+                03 PERCOBERTCSV     PIC 9(03)V99.
+       01 CABCSV    PIC X(70) VALUE
+             "CODIGO,CONVENIO,PLANO,VALIDADE,OPERADORA,ANS,COBERTURA".
       *
        01 CONVTX.
                 03 CODIGOTX      PIC 9(08).
@@ -54,11 +101,26 @@
                 03 NOMECTX       PIC X(30).
                 03 FILLER        PIC X(01) VALUE " ".
                 03 PLANOTX       PIC X(20).
+                03 FILLER        PIC X(01) VALUE " ".
+                03 DATAVALIDTX.
+                   05 DTVDDTX    PIC 9(02).
+                   05 FILLER     PIC X(01) VALUE "/".
+                   05 DTVMMTX    PIC 9(02).
+                   05 FILLER     PIC X(01) VALUE "/".
+                   05 DTVAATX    PIC 9(04).
+                03 FILLER        PIC X(01) VALUE " ".
+                03 OPERADORATX   PIC X(30).
+                03 FILLER        PIC X(01) VALUE " ".
+                03 ANSCODIGOTX   PIC 9(06).
+                03 FILLER        PIC X(01) VALUE " ".
+                03 PERCOBERTURATX PIC ZZ9,99.
 
        01 CAB0.
                 03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
                 03 FILLER      PIC X(30) VALUE
                         "   *** RELACAO DE CADCONV ***".
+                03 FILLER      PIC X(09) VALUE "  PAGINA:".
+                03 CAB-PAGINATX PIC ZZ9.
 
        01 CAB1.
                 03 CAB-CODIGOTX      PIC X(08) VALUE "  COD   ".
@@ -66,6 +128,14 @@
                 03 CAB-NOMECTX       PIC X(30) VALUE "   CONVENIO".
                 03 FILLER            PIC X(01) VALUE " ".
                 03 CAB-PLANOTX      PIC X(20) VALUE "   PLANO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATAVALIDTX  PIC X(10) VALUE " VALIDADE ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-OPERADORATX  PIC X(30) VALUE "   OPERADORA".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ANSCODIGOTX  PIC X(06) VALUE "  ANS ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-PERCOBERTX   PIC X(08) VALUE " COBERT.".
 
        01 CAB2.
                 03 CAB-CODIGOTX      PIC X(08) VALUE "  ---   ".
@@ -73,6 +143,14 @@
                 03 CAB-NOMECTX       PIC X(30) VALUE "   ----------".
                 03 FILLER            PIC X(01) VALUE " ".
                 03 CAB-PLANOTX      PIC X(20) VALUE "   ------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATAVALIDTX  PIC X(10) VALUE " -------- ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-OPERADORATX  PIC X(30) VALUE "   --------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ANSCODIGOTX  PIC X(06) VALUE " ---- ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-PERCOBERTX   PIC X(08) VALUE " -------".
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -86,20 +164,47 @@
                VALUE  "                         CONFIRMA CONVER".
            05  LINE 12  COLUMN 41 
                VALUE  "SAO (S ou N ) :".
-           05  LINE 24  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "                         FORMATO DA SAID".
+           05  LINE 14  COLUMN 41
+               VALUE  "A (R=RELATORIO C=CSV) :".
+           05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-FORMATO
+               LINE 14  COLUMN 66  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
+           05  LINE 16  COLUMN 01
+               VALUE  "                         FILTRAR POR PLANO".
+           05  LINE 16  COLUMN 41
+               VALUE  " (00=TODOS) :".
+           05  TW-FILTRO
+               LINE 16  COLUMN 55  PIC 9(02)
+               USING  W-FILTRO
+               HIGHLIGHT.
+           05  LINE 18  COLUMN 01
+               VALUE  "                         ORDEM DE SAIDA (C".
+           05  LINE 18  COLUMN 41
+               VALUE  "=CODIGO A=ALFABETICA) :".
+           05  TW-ORDEM
+               LINE 18  COLUMN 66  PIC X(01)
+               USING  W-ORDEM
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
-       INICIO. 
+       INICIO.
       *
        INC-001.
                 MOVE SPACES TO NOMEC .
                 MOVE ZEROS  TO CODIGO PLANO.
+                MOVE "R" TO W-FORMATO.
+                MOVE ZEROS TO W-FILTRO.
+                MOVE "C" TO W-ORDEM.
                 DISPLAY SMT032.
        INC-OPC.
                 ACCEPT TW-OPCAO
@@ -111,6 +216,26 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+       INC-OPC1.
+                ACCEPT TW-FORMATO
+                IF W-FORMATO NOT = "R" AND "r" AND "C" AND "c"
+                   MOVE "*** DIGITE APENAS R=RELATORIO e C=CSV ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC1.
+                IF W-FORMATO = "r" MOVE "R" TO W-FORMATO.
+                IF W-FORMATO = "c" MOVE "C" TO W-FORMATO.
+       INC-OPC2.
+                ACCEPT TW-FILTRO.
+       INC-OPC3.
+                ACCEPT TW-ORDEM
+                IF W-ORDEM = "a" MOVE "A" TO W-ORDEM.
+                IF W-ORDEM = "c" MOVE "C" TO W-ORDEM.
+                IF W-ORDEM NOT = "C" AND "A"
+                   MOVE "*** DIGITE APENAS C=CODIGO e A=ALFABETICA ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC3.
       *
        INC-OP0.
            OPEN INPUT CADCONV
@@ -126,23 +251,41 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT CADCONVTX
+           PERFORM ABRE-CKPT THRU ABRE-CKPT-FIM.
+      *
+           IF W-ORDEM = "A"
+              MOVE LOW-VALUES TO NOMEC
+              START CADCONV KEY >= NOMEC
+                 INVALID KEY NEXT SENTENCE
+           ELSE
+              IF W-RESTART = "S"
+                 START CADCONV KEY > CODIGO
+                    INVALID KEY
+                       MOVE "*** FIM DO CADCONV ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-FIM.
+      *
+           IF W-RESTART = "S" AND W-ORDEM = "C"
+              OPEN EXTEND CADCONVTX
+           ELSE
+              OPEN OUTPUT CADCONVTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADCONVTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
-           WRITE REGCONVTX FROM CAB0.
-           MOVE SPACES TO REGCONVTX
-           WRITE REGCONVTX.
-           WRITE REGCONVTX FROM CAB1.
-           WRITE REGCONVTX FROM CAB2.
-           MOVE SPACES TO REGCONVTX
-           WRITE REGCONVTX.
+           IF W-RESTART = "N"
+              IF W-FORMATO = "C"
+                 MOVE CABCSV TO REGCONVTX
+                 WRITE REGCONVTX
+              ELSE
+                 PERFORM CABECALHO THRU CABECALHO-FIM.
       *
        LER-conv01.
                 READ CADCONV NEXT
                 IF ST-ERRO NOT = "00"
                    IF ST-ERRO = "10"
+                      MOVE ZEROS TO CKPT-CHAVE
+                      REWRITE REGCKPT
                       MOVE "*** FIM DO CADCONV ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -153,16 +296,42 @@
                 ELSE
                    NEXT SENTENCE.
        INC-003.
-           MOVE CODIGO TO CODIGOTX.
-           MOVE NOMEC  TO NOMECTX.
-           MOVE PLANO TO PLANOTX.
-
-           MOVE CONVTX      TO REGCONVTX.
+           IF W-FILTRO NOT = ZEROS AND PLANO NOT = W-FILTRO
+              GO TO LER-conv01.
+           IF W-FORMATO = "C"
+              MOVE CODIGO TO CODIGOCSV
+              MOVE NOMEC TO NOMECCSV
+              MOVE PLANO TO PLANOCSV
+              MOVE NUMDD TO DVCDDCSV
+              MOVE NUMMM TO DVCMMCSV
+              MOVE NUMAA TO DVCAACSV
+              MOVE OPERADORA TO OPERADORACSV
+              MOVE ANSCODIGO TO ANSCODIGOCSV
+              MOVE PERCOBERTURA TO PERCOBERTCSV
+              MOVE CONVCSV TO REGCONVTX
+           ELSE
+              MOVE CODIGO TO CODIGOTX
+              MOVE NOMEC  TO NOMECTX
+              MOVE PLANO TO PLANOTX
+              MOVE NUMDD TO DTVDDTX
+              MOVE NUMMM TO DTVMMTX
+              MOVE NUMAA TO DTVAATX
+              MOVE OPERADORA TO OPERADORATX
+              MOVE ANSCODIGO TO ANSCODIGOTX
+              MOVE PERCOBERTURA TO PERCOBERTURATX
+              MOVE CONVTX      TO REGCONVTX.
        INC-WR1.
                 WRITE REGCONVTX
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      IF W-ORDEM = "C"
+                         MOVE CODIGO TO CKPT-CHAVE
+                         REWRITE REGCKPT
+                      IF W-FORMATO = "R"
+                         ADD 1 TO W-LINCONT
+                         IF W-LINCONT >= 50
+                            PERFORM CABECALHO THRU CABECALHO-FIM
                       GO TO LER-conv01
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONVTX"
@@ -170,13 +339,64 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+      **************************************
+      * ABERTURA/LEITURA DO CHECKPOINT     *
+      **************************************
+      *
+       ABRE-CKPT.
+           OPEN I-O CKPTEXP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CKPTEXP
+                 CLOSE CKPTEXP
+                 GO TO ABRE-CKPT
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CKPTEXP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE "SMP032"  TO CKPT-JOB
+           MOVE "N"       TO W-RESTART
+           READ CKPTEXP
+           IF ST-ERRO = "00"
+              IF CKPT-CHAVE NOT = ZEROS
+                 MOVE CKPT-CHAVE TO CODIGO
+                 MOVE "S" TO W-RESTART
+           ELSE
+              IF ST-ERRO = "23"
+                 MOVE ZEROS TO CKPT-CHAVE
+                 WRITE REGCKPT
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CKPTEXP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       ABRE-CKPT-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       CABECALHO.
+                MOVE W-PAGINA TO CAB-PAGINATX.
+                WRITE REGCONVTX FROM CAB0.
+                MOVE SPACES TO REGCONVTX
+                WRITE REGCONVTX.
+                WRITE REGCONVTX FROM CAB1.
+                WRITE REGCONVTX FROM CAB2.
+                MOVE SPACES TO REGCONVTX
+                WRITE REGCONVTX.
+                ADD 1 TO W-PAGINA.
+                MOVE ZEROS TO W-LINCONT.
+       CABECALHO-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
-                CLOSE CADCONV CADCONVTX.
+                CLOSE CADCONV CADCONVTX CKPTEXP.
        ROT-FIMP.
                 EXIT PROGRAM.
 
