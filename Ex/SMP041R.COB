@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP041.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * GERACAO DA GUIA DE FATURAMENTO DOS CONVENIOS *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONSULTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CONSULTA-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CON-CRM
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CON-CID
+                                   WITH DUPLICATES.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGPACI
+                                   WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC
+                    ALTERNATE RECORD KEY IS PLANO.
+           SELECT GUIATX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSULTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSULTA.DAT".
+       01 REGCONSULTA.
+          03 CONSULTA-CHAVE.
+             05 CON-CPF        PIC 9(11).
+             05 CON-DATA.
+                07 CON-DATAAA  PIC 9(04).
+                07 CON-DATAMM  PIC 9(02).
+                07 CON-DATADD  PIC 9(02).
+             05 CON-CRM.
+                07 CON-CRMNUM  PIC 9(06).
+                07 CON-CRMUF   PIC X(02).
+          03 CON-CID           PIC 9(06).
+          03 CON-OBSERVACOES   PIC X(30).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF             PIC 9(11).
+          03 NOME            PIC X(30).
+          03 DATANASCIMENTO.
+             05 NUMERODD     PIC 9(02).
+             05 NUMEROMM     PIC 9(02).
+             05 NUMEROAA     PIC 9(04).
+          03 SEXO            PIC X(01).
+          03 GENERO          PIC X(01).
+          03 RESPONSAVELNOME PIC X(20).
+          03 RESPONSAVELCPF  PIC 9(11).
+          03 CONVENIO        PIC 9(04).
+          03 TIPOBENEF       PIC X(01).
+          03 TITULARCPF      PIC 9(11).
+          03 CEPC            PIC 9(08).
+          03 NUMEROENDERECO  PIC 9(04).
+          03 COMPLEMENTO     PIC X(10).
+          03 EMAIL           PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 EMERGENCIANOME  PIC X(20).
+          03 TELEFONEEMERG.
+             05 DDDEMERG        PIC 9(03).
+             05 NUMEROTEL1EMERG PIC 9(05).
+             05 NUMEROTEL2EMERG PIC 9(04).
+             05 TIPOTELEMERG    PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO         PIC 9(06).
+          03 NOMEC          PIC X(30).
+          03 PLANO          PIC 9(02).
+          03 DATAVALID.
+             05 NUMDD       PIC 9(02).
+             05 NUMMM       PIC 9(02).
+             05 NUMAA       PIC 9(04).
+          03 OPERADORA      PIC X(30).
+          03 ANSCODIGO      PIC 9(06).
+          03 PERCOBERTURA   PIC 9(03)V99.
+      *
+       FD GUIATX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "GUIACONV.TXT".
+       01 REGGUIATX    PIC X(150).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LINCONT  PIC 9(02) VALUE ZEROS.
+       77 W-PAGINA   PIC 9(03) VALUE 1.
+      *
+       01 GUIATA.
+                03 G-CPFTX           PIC 9(11).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 G-NOMETX          PIC X(30).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 G-DATATX.
+                   05 G-DATADDTX     PIC 9(02).
+                   05 FILLER         PIC X(01) VALUE "/".
+                   05 G-DATAMMTX     PIC 9(02).
+                   05 FILLER         PIC X(01) VALUE "/".
+                   05 G-DATAAATX     PIC 9(04).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 G-CRMTX           PIC 9(06).
+                03 FILLER            PIC X(01) VALUE "/".
+                03 G-CRMUFTX         PIC X(02).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 G-CIDTX           PIC 9(06).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 G-OPERADORATX     PIC X(30).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 G-ANSCODIGOTX     PIC 9(06).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 G-PERCOBERTURATX  PIC 999,99.
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
+                03 FILLER      PIC X(30) VALUE
+                        "   *** GUIA DE FATURAMENTO ***".
+                03 FILLER      PIC X(09) VALUE "  PAGINA:".
+                03 CAB-PAGINATX PIC ZZ9.
+
+       01 CAB1.
+                03 CAB-CPFTX         PIC X(13) VALUE "  CPF".
+                03 FILLER            PIC X(03) VALUE " ".
+                03 CAB-NOMETX        PIC X(30) VALUE "   PACIENTE".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATATX        PIC X(10) VALUE "  DATA".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CRMTX         PIC X(09) VALUE "  CRM/UF".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CIDTX         PIC X(06) VALUE "  CID".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-OPERADORATX   PIC X(30) VALUE "OPERADORA".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ANSTX         PIC X(06) VALUE "  ANS".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-COBTX         PIC X(06) VALUE " COB%".
+
+       01 CAB2.
+                03 CAB-CPFTX         PIC X(13) VALUE "-----------".
+                03 FILLER            PIC X(03) VALUE " ".
+                03 CAB-NOMETX        PIC X(30) VALUE "   ----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATATX        PIC X(10) VALUE " --------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CRMTX         PIC X(09) VALUE " -------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CIDTX         PIC X(06) VALUE "-----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-OPERADORATX   PIC X(30) VALUE "----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ANSTX         PIC X(06) VALUE "-----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-COBTX         PIC X(06) VALUE "-----".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT041.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** GERACAO DA GUIA DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " FATURAMENTO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACAO".
+           05  LINE 12  COLUMN 41
+               VALUE  " (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 54  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE "S" TO W-OPCAO.
+                DISPLAY SMT041.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONSULTA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCONSULTA NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONSULTA"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0B.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT GUIATX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO GUIATX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           PERFORM CABECALHO THRU CABECALHO-FIM.
+      *
+       LER-CONS01.
+                READ CADCONSULTA NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADCONSULTA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCONSULTA"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+       BUS-PACI.
+           MOVE CON-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "*PACIENTE NAO ENCONTRADO,GUIA IGNORADA*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LER-CONS01.
+      *
+       BUS-CONV.
+           MOVE CONVENIO TO CODIGO OF REGCONV
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "*CONVENIO NAO ENCONTRADO,GUIA IGNORADA*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LER-CONS01.
+      *
+       INC-003.
+           MOVE CON-CPF TO G-CPFTX
+           MOVE NOME OF REGPACI TO G-NOMETX
+           MOVE CON-DATADD TO G-DATADDTX
+           MOVE CON-DATAMM TO G-DATAMMTX
+           MOVE CON-DATAAA TO G-DATAAATX
+           MOVE CON-CRMNUM TO G-CRMTX
+           MOVE CON-CRMUF  TO G-CRMUFTX
+           MOVE CON-CID    TO G-CIDTX
+           MOVE OPERADORA  TO G-OPERADORATX
+           MOVE ANSCODIGO  TO G-ANSCODIGOTX
+           MOVE PERCOBERTURA TO G-PERCOBERTURATX
+           MOVE GUIATA     TO REGGUIATX.
+       INC-WR1.
+                WRITE REGGUIATX
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** GUIA GRAVADA *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      ADD 1 TO W-LINCONT
+                      IF W-LINCONT >= 50
+                         PERFORM CABECALHO THRU CABECALHO-FIM
+                      GO TO LER-CONS01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO GUIATX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       CABECALHO.
+                MOVE W-PAGINA TO CAB-PAGINATX.
+                WRITE REGGUIATX FROM CAB0.
+                MOVE SPACES TO REGGUIATX
+                WRITE REGGUIATX.
+                WRITE REGGUIATX FROM CAB1.
+                WRITE REGGUIATX FROM CAB2.
+                MOVE SPACES TO REGGUIATX
+                WRITE REGGUIATX.
+                ADD 1 TO W-PAGINA.
+                MOVE ZEROS TO W-LINCONT.
+       CABECALHO-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONSULTA CADPACI CADCONV GUIATX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
