@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP053.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * RELATORIO DE TENDENCIA DE ESPECIALIDADES     *
+      * (ANO A ANO), A PARTIR DOS SNAPSHOTS DO CADMED*
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAPESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SNAP-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+           SELECT TABREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TBREF-CHAVE
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TBREF-DESCRICAO
+                                   WITH DUPLICATES.
+           SELECT DASHBTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD SNAPESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SNAPESP.DAT".
+       01 REGSNAPESP.
+          03 SNAP-CHAVE.
+             05 SNAP-ESPEC      PIC 9(02).
+             05 SNAP-DATA.
+                07 SNAP-DATAAA  PIC 9(04).
+                07 SNAP-DATAMM  PIC 9(02).
+                07 SNAP-DATADD  PIC 9(02).
+          03 SNAP-QTDE          PIC 9(06).
+      *
+       FD TABREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABREF.DAT".
+       01 REGTABREF.
+          03 TBREF-CHAVE.
+             05 TBREF-TIPO       PIC X(03).
+             05 TBREF-CODIGO     PIC 9(02).
+          03 TBREF-DESCRICAO     PIC X(30).
+      *
+       FD DASHBTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TENDESP.TXT".
+       01 REGDASHTX      PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-PRIMEIRO     PIC X(01) VALUE "S".
+       77 W-ESPECANT     PIC 9(02) VALUE ZEROS.
+       77 W-QTDEANT      PIC 9(06) VALUE ZEROS.
+       77 W-DELTA        PIC S9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+      * TABELA COM O NOME POR EXTENSO DE CADA ESPECIALIDADE, CARREGADA *
+      * DO ARQUIVO COMPARTILHADO TABREF (MESMO ESQUEMA DO CADMED)      *
+      *-----------------------------------------------------------------
+       01 TABMEDICO.
+          03 TBMEDICO PIC X(20) OCCURS 9 TIMES.
+      *
+       01 DASHTA4.
+                03 D4-ESPTX          PIC X(20).
+                03 D4-DATATX         PIC X(10).
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 D4-QTDTX          PIC ZZZ.ZZ9.
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 D4-TENDTX         PIC X(20).
+      *
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
+                03 FILLER      PIC X(45) VALUE
+                        " *** TENDENCIA DE ESPECIALIDADES (ANO A ANO)".
+                03 FILLER      PIC X(07) VALUE " ***".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT053.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "              *** TENDENCIA DE ESPECIALI".
+           05  LINE 02  COLUMN 41
+               VALUE  "DADES (ANO A ANO) ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACAO".
+           05  LINE 12  COLUMN 41
+               VALUE  " (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 54  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE "S" TO W-OPCAO.
+                DISPLAY SMT053.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT SNAPESP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO SNAPESP NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO SNAPESP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0A.
+           OPEN INPUT TABREF
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "* ARQUIVO TABREF NAO EXISTE *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TABREF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           PERFORM CARGA-TBMEDICO THRU CARGA-TBMEDICO-FIM
+           CLOSE TABREF.
+      *
+       INC-OP0B.
+           OPEN OUTPUT DASHBTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO DASHBTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           WRITE REGDASHTX FROM CAB0.
+           MOVE SPACES TO REGDASHTX
+           WRITE REGDASHTX.
+      *
+      *****************************************************
+      * PERCORRE OS SNAPSHOTS EM ORDEM DE ESPECIALIDADE E  *
+      * DATA (CHAVE PRIMARIA), CALCULANDO A VARIACAO EM    *
+      * RELACAO AO SNAPSHOT ANTERIOR DA MESMA ESPECIALIDADE*
+      *****************************************************
+      *
+       LER-SNAP01.
+                READ SNAPESP NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA SNAPESP"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           IF SNAP-ESPEC NOT = W-ESPECANT
+              MOVE "S" TO W-PRIMEIRO.
+      *
+           MOVE TBMEDICO(SNAP-ESPEC) TO D4-ESPTX.
+           MOVE SNAP-DATADD TO D4-DATATX(1:2).
+           MOVE "/"         TO D4-DATATX(3:1).
+           MOVE SNAP-DATAMM TO D4-DATATX(4:2).
+           MOVE "/"         TO D4-DATATX(6:1).
+           MOVE SNAP-DATAAA TO D4-DATATX(7:4).
+           MOVE SNAP-QTDE   TO D4-QTDTX.
+      *
+           IF W-PRIMEIRO = "S"
+              MOVE "  (SEM COMPARATIVO)" TO D4-TENDTX
+           ELSE
+              COMPUTE W-DELTA = SNAP-QTDE - W-QTDEANT
+              IF W-DELTA > ZEROS
+                 MOVE "  EM ALTA" TO D4-TENDTX
+              ELSE
+                 IF W-DELTA < ZEROS
+                    MOVE "  EM QUEDA" TO D4-TENDTX
+                 ELSE
+                    MOVE "  ESTAVEL" TO D4-TENDTX.
+      *
+           MOVE DASHTA4 TO REGDASHTX
+           WRITE REGDASHTX.
+      *
+           MOVE "N" TO W-PRIMEIRO
+           MOVE SNAP-ESPEC TO W-ESPECANT
+           MOVE SNAP-QTDE  TO W-QTDEANT
+           GO TO LER-SNAP01.
+      *
+      **********************************************
+      * CARGA DO NOME DAS ESPECIALIDADES (TABREF)   *
+      **********************************************
+      *
+       CARGA-TBMEDICO.
+           MOVE "ESP" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBMEDICO-FIM.
+       CARGA-TBMEDICO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "ESP"
+              MOVE TBREF-DESCRICAO(1:20) TO TBMEDICO(TBREF-CODIGO)
+              GO TO CARGA-TBMEDICO-LP.
+       CARGA-TBMEDICO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE SNAPESP DASHBTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
