@@ -0,0 +1,420 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP042.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * RECONCILIACAO NOTURNA DOS CADASTROS         *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO OF REGCONV
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO OF REGCID
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+           SELECT SNAPCAD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SNAP-ARQUIVO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT RECONTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM             PIC 9(06).
+             05 CRM-UF          PIC X(02).
+          03 NOME               PIC X(30).
+          03 ESPECIALIDADE      PIC 9(02).
+          03 SEXO               PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD        PIC 9(02).
+             05 NUMEROMM        PIC 9(02).
+             05 NUMEROAA        PIC 9(04).
+          03 EMAIL              PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 STATUSMED          PIC X(01).
+          03 QTDEESPEC          PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD         PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD           PIC 9(02).
+             05 CADMM           PIC 9(02).
+             05 CADAA           PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD           PIC 9(02).
+             05 ALTMM           PIC 9(02).
+             05 ALTAA           PIC 9(04).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO             PIC 9(06).
+          03 NOMEC              PIC X(30).
+          03 PLANO              PIC 9(02).
+          03 DATAVALID.
+             05 NUMDD           PIC 9(02).
+             05 NUMMM           PIC 9(02).
+             05 NUMAA           PIC 9(04).
+          03 OPERADORA          PIC X(30).
+          03 ANSCODIGO          PIC 9(06).
+          03 PERCOBERTURA       PIC 9(03)V99.
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODIGO             PIC 9(06).
+          03 DENOMINACAO        PIC X(30).
+          03 OBSER              PIC X(30).
+          03 DATACID.
+             05 CI-NUMERODD     PIC 9(02).
+             05 CI-NUMEROMM     PIC 9(02).
+             05 CI-NUMEROAA     PIC 9(04).
+          03 CAPITULO           PIC 9(02).
+          03 CATEGORIA          PIC X(03).
+          03 STATUSCID          PIC X(01).
+          03 MOTIVOINATIVACAO   PIC X(30).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP                PIC 9(08).
+          03 ENDERECO           PIC X(30).
+          03 BAIRRO             PIC X(20).
+          03 CIDADE             PIC X(20).
+          03 ESTADO             PIC X(02).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF             PIC 9(11).
+          03 NOME            PIC X(30).
+          03 DATANASCIMENTO.
+             05 NUMERODD     PIC 9(02).
+             05 NUMEROMM     PIC 9(02).
+             05 NUMEROAA     PIC 9(04).
+          03 SEXO            PIC X(01).
+          03 GENERO          PIC X(01).
+          03 RESPONSAVELNOME PIC X(20).
+          03 RESPONSAVELCPF  PIC 9(11).
+          03 CONVENIO        PIC 9(04).
+          03 TIPOBENEF       PIC X(01).
+          03 TITULARCPF      PIC 9(11).
+          03 CEPC            PIC 9(08).
+          03 NUMEROENDERECO  PIC 9(04).
+          03 COMPLEMENTO     PIC X(10).
+          03 EMAIL           PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 EMERGENCIANOME  PIC X(20).
+          03 TELEFONEEMERG.
+             05 DDDEMERG        PIC 9(03).
+             05 NUMEROTEL1EMERG PIC 9(05).
+             05 NUMEROTEL2EMERG PIC 9(04).
+             05 TIPOTELEMERG    PIC X(01).
+      *
+       FD SNAPCAD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SNAPCAD.DAT".
+       01 REGSNAP.
+          03 SNAP-ARQUIVO       PIC X(10).
+          03 SNAP-QTD           PIC 9(08).
+      *
+       FD RECONTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RECONTX.TXT".
+       01 REGRECTX      PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-NOMEARQ      PIC X(10) VALUE SPACES.
+       77 W-QTDATU       PIC 9(08) VALUE ZEROS.
+       77 W-QTDANT       PIC 9(08) VALUE ZEROS.
+       77 W-DELTA        PIC S9(08) VALUE ZEROS.
+      *
+       01 RECTXA.
+                03 RX-ARQUIVOTX      PIC X(10).
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 RX-ANTTX          PIC ZZZ.ZZZ.ZZ9.
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 RX-ATUTX          PIC ZZZ.ZZZ.ZZ9.
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 RX-DELTATX        PIC -ZZZ.ZZZ.ZZ9.
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
+                03 FILLER      PIC X(35) VALUE
+                        " *** RECONCILIACAO DE CADASTROS ***".
+
+       01 CAB1.
+                03 CAB-ARQUIVOTX  PIC X(10) VALUE "ARQUIVO".
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 CAB-ANTTX      PIC X(11) VALUE " QTD.ANTER.".
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 CAB-ATUTX      PIC X(11) VALUE "  QTD.ATUAL".
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 CAB-DELTATX    PIC X(12) VALUE "   VARIACAO".
+
+       01 CAB2.
+                03 CAB-ARQUIVOTX  PIC X(10) VALUE "----------".
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 CAB-ANTTX      PIC X(11) VALUE "-----------".
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 CAB-ATUTX      PIC X(11) VALUE "-----------".
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 CAB-DELTATX    PIC X(12) VALUE "------------".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT042.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "           *** RECONCILIACAO NOTURNA DOS".
+           05  LINE 02  COLUMN 41
+               VALUE  " CADASTROS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA EXECUCAO".
+           05  LINE 12  COLUMN 41
+               VALUE  " (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 55  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE "S" TO W-OPCAO.
+                DISPLAY SMT042.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXECUCAO RECUSADA PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       R0.
+           OPEN I-O SNAPCAD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT SNAPCAD
+                 CLOSE SNAPCAD
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO SNAPCAD" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       R1.
+           OPEN OUTPUT RECONTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO RECONTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           WRITE REGRECTX FROM CAB0.
+           MOVE SPACES TO REGRECTX
+           WRITE REGRECTX.
+           WRITE REGRECTX FROM CAB1.
+           WRITE REGRECTX FROM CAB2.
+      *
+      **************************************
+      * CONTAGEM DE REGISTROS POR CADASTRO *
+      **************************************
+      *
+       PROC-MED.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADMED" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE ZEROS TO W-QTDATU.
+       PROC-MED-LP.
+           READ CADMED NEXT RECORD
+           IF ST-ERRO = "00"
+              ADD 1 TO W-QTDATU
+              GO TO PROC-MED-LP.
+           CLOSE CADMED.
+           MOVE "CADMED" TO W-NOMEARQ
+           PERFORM COMPARA-SNAP THRU COMPARA-SNAP-FIM.
+      *
+       PROC-CONV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCONV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE ZEROS TO W-QTDATU.
+       PROC-CONV-LP.
+           READ CADCONV NEXT RECORD
+           IF ST-ERRO = "00"
+              ADD 1 TO W-QTDATU
+              GO TO PROC-CONV-LP.
+           CLOSE CADCONV.
+           MOVE "CADCONV" TO W-NOMEARQ
+           PERFORM COMPARA-SNAP THRU COMPARA-SNAP-FIM.
+      *
+       PROC-CID.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCID" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE ZEROS TO W-QTDATU.
+       PROC-CID-LP.
+           READ CADCID NEXT RECORD
+           IF ST-ERRO = "00"
+              ADD 1 TO W-QTDATU
+              GO TO PROC-CID-LP.
+           CLOSE CADCID.
+           MOVE "CADCID" TO W-NOMEARQ
+           PERFORM COMPARA-SNAP THRU COMPARA-SNAP-FIM.
+      *
+       PROC-CEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE ZEROS TO W-QTDATU.
+       PROC-CEP-LP.
+           READ CADCEP NEXT RECORD
+           IF ST-ERRO = "00"
+              ADD 1 TO W-QTDATU
+              GO TO PROC-CEP-LP.
+           CLOSE CADCEP.
+           MOVE "CADCEP" TO W-NOMEARQ
+           PERFORM COMPARA-SNAP THRU COMPARA-SNAP-FIM.
+      *
+       PROC-PACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADPACI" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE ZEROS TO W-QTDATU.
+       PROC-PACI-LP.
+           READ CADPACI NEXT RECORD
+           IF ST-ERRO = "00"
+              ADD 1 TO W-QTDATU
+              GO TO PROC-PACI-LP.
+           CLOSE CADPACI.
+           MOVE "CADPACI" TO W-NOMEARQ
+           PERFORM COMPARA-SNAP THRU COMPARA-SNAP-FIM.
+      *
+      *********************************************
+      * COMPARA A CONTAGEM ATUAL COM O SNAPSHOT    *
+      * ANTERIOR E GRAVA O NOVO SNAPSHOT           *
+      *********************************************
+      *
+       COMPARA-SNAP.
+           MOVE W-NOMEARQ TO SNAP-ARQUIVO
+           READ SNAPCAD
+           IF ST-ERRO = "00"
+              MOVE SNAP-QTD TO W-QTDANT
+              COMPUTE W-DELTA = W-QTDATU - W-QTDANT
+              MOVE W-QTDATU TO SNAP-QTD
+              REWRITE REGSNAP
+           ELSE
+              IF ST-ERRO = "23"
+                 MOVE ZEROS TO W-QTDANT
+                 MOVE W-QTDATU TO W-DELTA
+                 MOVE W-QTDATU TO SNAP-QTD
+                 WRITE REGSNAP
+              ELSE
+                 MOVE "ERRO NO ARQUIVO DE SNAPSHOT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE W-NOMEARQ  TO RX-ARQUIVOTX
+           MOVE W-QTDANT   TO RX-ANTTX
+           MOVE W-QTDATU   TO RX-ATUTX
+           MOVE W-DELTA    TO RX-DELTATX
+           MOVE RECTXA     TO REGRECTX
+           WRITE REGRECTX.
+       COMPARA-SNAP-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE SNAPCAD RECONTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
