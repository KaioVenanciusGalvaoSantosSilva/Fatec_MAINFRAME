@@ -0,0 +1,386 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP048.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * EXPORTACAO DE INTERCAMBIO (CADMED/CADPACI)  *
+      * PARA ENVIO A FORNECEDORES/OPERADORAS EXTERNAS*
+      ***********************************************
+      *----------------------------------------------------------------
+      * LAYOUT PUBLICADO DO ARQUIVO DE INTERCAMBIO INTERCAM.TXT       *
+      * (POSICOES FIXAS, 1 REGISTRO POR LINHA, SEM CABECALHO)         *
+      *                                                                *
+      * REGISTRO TIPO "M" (MEDICO) - 80 POSICOES                      *
+      *   POS 001       TIPO DE REGISTRO             X(01) = "M"      *
+      *   POS 002-007   CRM                          9(06)            *
+      *   POS 008-009   CRM-UF                       X(02)            *
+      *   POS 010-039   NOME                         X(30)            *
+      *   POS 040-041   ESPECIALIDADE                9(02)            *
+      *   POS 042       SEXO                         X(01)            *
+      *   POS 043-050   DATA NASCIMENTO (DDMMAAAA)   9(08)            *
+      *   POS 051-080   EMAIL                        X(30)            *
+      *                                                                *
+      * REGISTRO TIPO "P" (PACIENTE) - 94 POSICOES                     *
+      *   POS 001       TIPO DE REGISTRO             X(01) = "P"      *
+      *   POS 002-012   CPF                          9(11)            *
+      *   POS 013-042   NOME                         X(30)            *
+      *   POS 043-050   DATA NASCIMENTO (DDMMAAAA)   9(08)            *
+      *   POS 051       SEXO                         X(01)            *
+      *   POS 052       GENERO                       X(01)            *
+      *   POS 053-056   CONVENIO                     9(04)            *
+      *   POS 057-064   CEP                          9(08)            *
+      *   POS 065-094   EMAIL                        X(30)            *
+      *                                                                *
+      * FORMATO DELIMITADO (OPCIONAL): OS MESMOS CAMPOS, NA MESMA      *
+      * ORDEM, SEPARADOS POR "|" (PIPE), UMA LINHA POR REGISTRO.       *
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+           SELECT INTERCTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM             PIC 9(06).
+             05 CRM-UF          PIC X(02).
+          03 NOME               PIC X(30).
+          03 ESPECIALIDADE      PIC 9(02).
+          03 SEXO               PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD        PIC 9(02).
+             05 NUMEROMM        PIC 9(02).
+             05 NUMEROAA        PIC 9(04).
+          03 EMAIL              PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 STATUSMED          PIC X(01).
+          03 QTDEESPEC          PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD         PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD           PIC 9(02).
+             05 CADMM           PIC 9(02).
+             05 CADAA           PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD           PIC 9(02).
+             05 ALTMM           PIC 9(02).
+             05 ALTAA           PIC 9(04).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF             PIC 9(11).
+          03 NOMEP           PIC X(30).
+          03 DATANASC2.
+             05 P-NUMERODD   PIC 9(02).
+             05 P-NUMEROMM   PIC 9(02).
+             05 P-NUMEROAA   PIC 9(04).
+          03 SEXO2           PIC X(01).
+          03 GENERO          PIC X(01).
+          03 RESPONSAVELNOME PIC X(20).
+          03 RESPONSAVELCPF  PIC 9(11).
+          03 CONVENIO        PIC 9(04).
+          03 TIPOBENEF       PIC X(01).
+          03 TITULARCPF      PIC 9(11).
+          03 CEPC            PIC 9(08).
+          03 NUMEROENDERECO  PIC 9(04).
+          03 COMPLEMENTO     PIC X(10).
+          03 EMAILP          PIC X(30).
+          03 TELEFONEP.
+             05 P-DDD        PIC 9(03).
+             05 P-NUMEROTEL1 PIC 9(05).
+             05 P-NUMEROTEL2 PIC 9(04).
+             05 P-TIPOTEL    PIC X(01).
+          03 EMERGENCIANOME  PIC X(20).
+          03 TELEFONEEMERG.
+             05 DDDEMERG        PIC 9(03).
+             05 NUMEROTEL1EMERG PIC 9(05).
+             05 NUMEROTEL2EMERG PIC 9(04).
+             05 TIPOTELEMERG    PIC X(01).
+      *
+       FD INTERCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "INTERCAM.TXT".
+       01 REGINTTX      PIC X(150).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-FORMATO      PIC X(01) VALUE "F".
+      *
+       01 MEDFIXO.
+                03 MF-TIPOTX         PIC X(01) VALUE "M".
+                03 MF-CRMTX          PIC 9(06).
+                03 MF-CRMUFTX        PIC X(02).
+                03 MF-NOMETX         PIC X(30).
+                03 MF-ESPECTX        PIC 9(02).
+                03 MF-SEXOTX         PIC X(01).
+                03 MF-DATATX.
+                   05 MF-DDTX        PIC 9(02).
+                   05 MF-MMTX        PIC 9(02).
+                   05 MF-AATX        PIC 9(04).
+                03 MF-EMAILTX        PIC X(30).
+      *
+       01 PACFIXO.
+                03 PF-TIPOTX         PIC X(01) VALUE "P".
+                03 PF-CPFTX          PIC 9(11).
+                03 PF-NOMETX         PIC X(30).
+                03 PF-DATATX.
+                   05 PF-DDTX        PIC 9(02).
+                   05 PF-MMTX        PIC 9(02).
+                   05 PF-AATX        PIC 9(04).
+                03 PF-SEXOTX         PIC X(01).
+                03 PF-GENEROTX       PIC X(01).
+                03 PF-CONVENIOTX     PIC 9(04).
+                03 PF-CEPTX          PIC 9(08).
+                03 PF-EMAILTX        PIC X(30).
+      *
+       01 MEDDELIM.
+                03 FILLER            PIC X(01) VALUE "M".
+                03 FILLER            PIC X(01) VALUE "|".
+                03 MD-CRMTX          PIC 9(06).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 MD-CRMUFTX        PIC X(02).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 MD-NOMETX         PIC X(30).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 MD-ESPECTX        PIC 9(02).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 MD-SEXOTX         PIC X(01).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 MD-DATATX.
+                   05 MD-DDTX        PIC 9(02).
+                   05 MD-MMTX        PIC 9(02).
+                   05 MD-AATX        PIC 9(04).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 MD-EMAILTX        PIC X(30).
+      *
+       01 PACDELIM.
+                03 FILLER            PIC X(01) VALUE "P".
+                03 FILLER            PIC X(01) VALUE "|".
+                03 PD-CPFTX          PIC 9(11).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 PD-NOMETX         PIC X(30).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 PD-DATATX.
+                   05 PD-DDTX        PIC 9(02).
+                   05 PD-MMTX        PIC 9(02).
+                   05 PD-AATX        PIC 9(04).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 PD-SEXOTX         PIC X(01).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 PD-GENEROTX       PIC X(01).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 PD-CONVENIOTX     PIC 9(04).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 PD-CEPTX          PIC 9(08).
+                03 FILLER            PIC X(01) VALUE "|".
+                03 PD-EMAILTX        PIC X(30).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT048.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "         *** EXPORTACAO DE INTERCAMBIO".
+           05  LINE 02  COLUMN 41
+               VALUE  " (CADMED/CADPACI) ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                 FORMATO DO ARQUIVO".
+           05  LINE 12  COLUMN 41
+               VALUE  " (F=FIXO D=DELIMITADO) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-FORMATO
+               LINE 12  COLUMN 66  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE "F" TO W-FORMATO.
+                DISPLAY SMT048.
+       INC-OPC.
+                ACCEPT TW-FORMATO
+                IF W-FORMATO NOT = "F" AND "f" AND "D" AND "d"
+                   MOVE "*** DIGITE APENAS F=FIXO e D=DELIMITADO ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-FORMATO = "f" MOVE "F" TO W-FORMATO.
+                IF W-FORMATO = "d" MOVE "D" TO W-FORMATO.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT INTERCTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO INTERCTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      ****************************************
+      * PRIMEIRO OS MEDICOS, DEPOIS PACIENTES *
+      ****************************************
+      *
+       LER-MED01.
+                READ CADMED NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO LER-PACI-INIC
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADMED"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           IF W-FORMATO = "F"
+              MOVE CRM       TO MF-CRMTX
+              MOVE CRM-UF    TO MF-CRMUFTX
+              MOVE NOME      TO MF-NOMETX
+              MOVE ESPECIALIDADE TO MF-ESPECTX
+              MOVE SEXO      TO MF-SEXOTX
+              MOVE NUMERODD  TO MF-DDTX
+              MOVE NUMEROMM  TO MF-MMTX
+              MOVE NUMEROAA  TO MF-AATX
+              MOVE EMAIL     TO MF-EMAILTX
+              MOVE MEDFIXO   TO REGINTTX
+           ELSE
+              MOVE CRM       TO MD-CRMTX
+              MOVE CRM-UF    TO MD-CRMUFTX
+              MOVE NOME      TO MD-NOMETX
+              MOVE ESPECIALIDADE TO MD-ESPECTX
+              MOVE SEXO      TO MD-SEXOTX
+              MOVE NUMERODD  TO MD-DDTX
+              MOVE NUMEROMM  TO MD-MMTX
+              MOVE NUMEROAA  TO MD-AATX
+              MOVE EMAIL     TO MD-EMAILTX
+              MOVE MEDDELIM  TO REGINTTX.
+           WRITE REGINTTX
+           IF ST-ERRO NOT = "00" AND "02"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO INTERCTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           GO TO LER-MED01.
+      *
+       LER-PACI-INIC.
+           CLOSE CADMED.
+       LER-PACI01.
+                READ CADPACI NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADPACI"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           IF W-FORMATO = "F"
+              MOVE CPF        TO PF-CPFTX
+              MOVE NOMEP      TO PF-NOMETX
+              MOVE P-NUMERODD TO PF-DDTX
+              MOVE P-NUMEROMM TO PF-MMTX
+              MOVE P-NUMEROAA TO PF-AATX
+              MOVE SEXO2      TO PF-SEXOTX
+              MOVE GENERO     TO PF-GENEROTX
+              MOVE CONVENIO   TO PF-CONVENIOTX
+              MOVE CEPC       TO PF-CEPTX
+              MOVE EMAILP     TO PF-EMAILTX
+              MOVE PACFIXO    TO REGINTTX
+           ELSE
+              MOVE CPF        TO PD-CPFTX
+              MOVE NOMEP      TO PD-NOMETX
+              MOVE P-NUMERODD TO PD-DDTX
+              MOVE P-NUMEROMM TO PD-MMTX
+              MOVE P-NUMEROAA TO PD-AATX
+              MOVE SEXO2      TO PD-SEXOTX
+              MOVE GENERO     TO PD-GENEROTX
+              MOVE CONVENIO   TO PD-CONVENIOTX
+              MOVE CEPC       TO PD-CEPTX
+              MOVE EMAILP     TO PD-EMAILTX
+              MOVE PACDELIM   TO REGINTTX.
+           WRITE REGINTTX
+           IF ST-ERRO NOT = "00" AND "02"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO INTERCTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           GO TO LER-PACI01.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI INTERCTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
