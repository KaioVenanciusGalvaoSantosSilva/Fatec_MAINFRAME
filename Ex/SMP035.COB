@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP035.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CONSULTA DE CIDS POR DENOMINACAO (BUSCA)     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODIGO			PIC 9(06).
+          03 DENOMINACAO    PIC X(30).
+          03 OBSER       	PIC X(30).
+		  03 DATACID.
+ 		 	05 NUMERODD 	PIC 9(02).
+			05 NUMEROMM 	PIC 9(02).
+			05 NUMEROAA 	PIC 9(04).
+		  03 CAPITULO		PIC 9(02).
+		  03 CATEGORIA		PIC X(03).
+		  03 STATUSCID		PIC X(01).
+		  03 MOTIVOINATIVACAO	PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-BUSCA    PIC X(30) VALUE SPACES.
+       77 W-LEN      PIC 9(02) VALUE 30.
+       77 TXTCAPITULO      PIC X(30) VALUE SPACES.
+       01 TABCAPITULO.
+          03 TBCAPITULO    PIC X(30) OCCURS 22 TIMES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT035.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONSULTA DE CIDS POR ".
+           05  LINE 02  COLUMN 41
+               VALUE  "DENOMINACAO ***".
+           05  LINE 06  COLUMN 01
+               VALUE  " DIGITE PARTE DO NOME (INICIO) :".
+           05  TW-BUSCA
+               LINE 06  COLUMN 35  PIC X(30)
+               USING  W-BUSCA
+               HIGHLIGHT.
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+
+       01  SMT036.
+           05  LINE 10  COLUMN 01  VALUE "  CODIGO   :".
+           05  TR-CODIGO
+               LINE 10  COLUMN 15  PIC 9(06)
+               USING  CODIGO.
+           05  LINE 11  COLUMN 01  VALUE "  DENOMINACAO :".
+           05  TR-DENOMINACAO
+               LINE 11  COLUMN 17  PIC X(30)
+               USING  DENOMINACAO.
+           05  LINE 12  COLUMN 01  VALUE "  CAPITULO :".
+           05  TR-TXTCAPITULO
+               LINE 12  COLUMN 15  PIC X(30)
+               USING  TXTCAPITULO.
+           05  LINE 13  COLUMN 01  VALUE "  CATEGORIA :".
+           05  TR-CATEGORIA
+               LINE 13  COLUMN 15  PIC X(03)
+               USING  CATEGORIA.
+           05  LINE 20  COLUMN 01
+               VALUE "  ESC=SAIR   QUALQUER OUTRA TECLA=PROXIMO".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                MOVE "I - ALGUMAS DOENCAS INFECCIOSAS E PARASITARIAS"
+                                                  TO TBCAPITULO(01)
+                MOVE "II - NEOPLASIAS (TUMORES)" TO TBCAPITULO(02)
+                MOVE "III - DOENCAS DO SANGUE E DOS ORGAOS HEMATOPOET"
+                                                  TO TBCAPITULO(03)
+                MOVE "IV - DOENCAS ENDOCRINAS, NUTRICIONAIS E METABOL"
+                                                  TO TBCAPITULO(04)
+                MOVE "V - TRANSTORNOS MENTAIS E COMPORTAMENTAIS"
+                                                  TO TBCAPITULO(05)
+                MOVE "VI - DOENCAS DO SISTEMA NERVOSO"
+                                                  TO TBCAPITULO(06)
+                MOVE "VII - DOENCAS DO OLHO E ANEXOS"
+                                                  TO TBCAPITULO(07)
+                MOVE "VIII - DOENCAS DO OUVIDO E DA APOFISE MASTOIDE"
+                                                  TO TBCAPITULO(08)
+                MOVE "IX - DOENCAS DO APARELHO CIRCULATORIO"
+                                                  TO TBCAPITULO(09)
+                MOVE "X - DOENCAS DO APARELHO RESPIRATORIO"
+                                                  TO TBCAPITULO(10)
+                MOVE "XI - DOENCAS DO APARELHO DIGESTIVO"
+                                                  TO TBCAPITULO(11)
+                MOVE "XII - DOENCAS DA PELE E DO TECIDO SUBCUTANEO"
+                                                  TO TBCAPITULO(12)
+                MOVE "XIII - DOENCAS DO SISTEMA OSTEOMUSCULAR"
+                                                  TO TBCAPITULO(13)
+                MOVE "XIV - DOENCAS DO APARELHO GENITURINARIO"
+                                                  TO TBCAPITULO(14)
+                MOVE "XV - GRAVIDEZ, PARTO E PUERPERIO"
+                                                  TO TBCAPITULO(15)
+                MOVE "XVI - AFECCOES DO PERIODO PERINATAL"
+                                                  TO TBCAPITULO(16)
+                MOVE "XVII - MALFORMACOES CONGENITAS E CROMOSSOMICAS"
+                                                  TO TBCAPITULO(17)
+                MOVE "XVIII - SINTOMAS E ACHADOS ANORMAIS DE EXAMES"
+                                                  TO TBCAPITULO(18)
+                MOVE "XIX - LESOES, ENVENENAMENTO E OUTRAS CAUSAS EXT"
+                                                  TO TBCAPITULO(19)
+                MOVE "XX - CAUSAS EXTERNAS DE MORBIDADE E MORTALIDADE"
+                                                  TO TBCAPITULO(20)
+                MOVE "XXI - FATORES QUE INFLUENCIAM O ESTADO DE SAUDE"
+                                                  TO TBCAPITULO(21)
+                MOVE "XXII - CODIGOS PARA PROPOSITOS ESPECIAIS"
+                                                  TO TBCAPITULO(22).
+      *
+       R0.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCID NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       R1.
+                MOVE SPACES TO W-BUSCA MENS.
+                DISPLAY SMT035.
+       R1A.
+                ACCEPT TW-BUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO ROT-FIM.
+                IF W-BUSCA = SPACES
+                   MOVE "* DIGITE UM TEXTO PARA A BUSCA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+      *
+       CALC-LEN.
+                MOVE 30 TO W-LEN.
+       CALC-LEN1.
+                IF W-LEN > 1
+                   IF W-BUSCA(W-LEN:1) = SPACE
+                      SUBTRACT 1 FROM W-LEN
+                      GO TO CALC-LEN1.
+      *
+       R2.
+                START CADCID KEY >= DENOMINACAO
+                   INVALID KEY
+                      MOVE "* NENHUMA OCORRENCIA ENCONTRADA *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+      *
+       R2A.
+                READ CADCID NEXT RECORD
+                   AT END
+                      MOVE "*** FIM DAS OCORRENCIAS ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF DENOMINACAO(1:W-LEN) NOT = W-BUSCA(1:W-LEN)
+                   MOVE "*** FIM DAS OCORRENCIAS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+      *
+       R2B.
+                MOVE SPACES TO TXTCAPITULO.
+                IF CAPITULO > 0 AND CAPITULO < 23
+                   MOVE TBCAPITULO(CAPITULO) TO TXTCAPITULO.
+                DISPLAY (01, 01) ERASE
+                DISPLAY SMT036.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO ROT-FIM.
+                GO TO R2A.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCID.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
