@@ -22,6 +22,11 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CKPTEXP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKPT-JOB
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,18 +37,30 @@
        01 REGCID.
           03 CODIGO			PIC 9(06).
           03 DENOMINACAO    PIC X(30).
-          03 OBSER       	PIC X(30). 
+          03 OBSER       	PIC X(30).
 		  03 DATACID.
  		 	05 NUMERODD 	PIC 9(02).
 			05 NUMEROMM 	PIC 9(02).
 			05 NUMEROAA 	PIC 9(04).
+		  03 CAPITULO		PIC 9(02).
+		  03 CATEGORIA		PIC X(03).
+		  03 STATUSCID		PIC X(01).
+		  03 MOTIVOINATIVACAO	PIC X(30).
       *
        FD CADCIDTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCIDRL.TXT".
        01 REGCIDTX    PIC X(100).
+      *
+       FD CKPTEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPTEXP.DAT".
+       01 REGCKPT.
+          03 CKPT-JOB      PIC X(10).
+          03 CKPT-CHAVE    PIC 9(06).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       77 W-RESTART PIC X(01) VALUE "N".
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
@@ -51,6 +68,11 @@
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LINCONT  PIC 9(02) VALUE ZEROS.
+       77 W-PAGINA   PIC 9(03) VALUE 1.
+       77 W-FORMATO  PIC X(01) VALUE "R".
+       77 W-FILTRO   PIC 9(02) VALUE ZEROS.
+       77 W-ORDEM    PIC X(01) VALUE "C".
       *
        01 MEDTX.
                 03 CODIGOTX      PIC 9(08).
@@ -59,11 +81,28 @@
                 03 FILLER        PIC X(13) VALUE " ".
                 03 OBSERTX       PIC X(30).
                 03 FILLER        PIC X(01) VALUE " ".
-		
+                03 CAPITULOTX    PIC X(30).
+                03 FILLER        PIC X(01) VALUE " ".
+                03 CATEGORIATX   PIC X(03).
+       01 CIDCSV.
+                03 CODIGOCSV       PIC 9(06).
+                03 FILLER          PIC X(01) VALUE ",".
+                03 DENOMINACAOCSV  PIC X(30).
+                03 FILLER          PIC X(01) VALUE ",".
+                03 OBSERCSV        PIC X(30).
+                03 FILLER          PIC X(01) VALUE ",".
+                03 CAPITULOCSV     PIC 9(02).
+                03 FILLER          PIC X(01) VALUE ",".
+                03 CATEGORIACSV    PIC X(03).
+       01 CABCSV    PIC X(60) VALUE
+                     "CODIGO,DENOMINACAO,OBS,CAPITULO,CATEGORIA".
+
        01 CAB0.
                 03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
                 03 FILLER      PIC X(30) VALUE
                         "   *** RELACAO DE CIDS ***".
+                03 FILLER      PIC X(09) VALUE "  PAGINA:".
+                03 CAB-PAGINATX PIC ZZ9.
 
        01 CAB1.
                 03 CAB-CODIGOTX      PIC X(12) VALUE "  CODIGO   ".
@@ -72,16 +111,22 @@
                 03 FILLER            PIC X(01) VALUE " ".
                 03 CAB-OBSERTX      PIC X(10) VALUE "   OBS".
                 03 FILLER            PIC X(01) VALUE " ".
-				
+                03 CAB-CAPITULOTX   PIC X(30) VALUE "   CAPITULO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CATEGORIATX  PIC X(03) VALUE "CAT".
+
        01 CAB2.
                 03 CAB-CODIGOTX      PIC X(08) VALUE "--------".
                 03 FILLER            PIC X(01) VALUE " ".
                 03 CAB-DENOMINACAOTX       PIC X(10) VALUE "----------".
                 03 FILLER            PIC X(10) VALUE "----------".
-                03 FILLER            PIC X(10) VALUE "----------".		
-                03 FILLER            PIC X(10) VALUE " ".					
+                03 FILLER            PIC X(10) VALUE "----------".
+                03 FILLER            PIC X(10) VALUE " ".
                 03 CAB-OBSERTX      PIC X(20) VALUE "   ------".
                 03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CAPITULOTX   PIC X(30) VALUE "   ----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CATEGORIATX  PIC X(03) VALUE "---".
 			
 
       *-----------------------------------------------------------------
@@ -96,20 +141,47 @@
                VALUE  "                         CONFIRMA CONVER".
            05  LINE 12  COLUMN 41 
                VALUE  "SAO (S ou N ) :".
-           05  LINE 24  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "                         FORMATO DA SAID".
+           05  LINE 14  COLUMN 41
+               VALUE  "A (R=RELATORIO C=CSV) :".
+           05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-FORMATO
+               LINE 14  COLUMN 66  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
+           05  LINE 16  COLUMN 01
+               VALUE  "                         FILTRAR POR CAPIT".
+           05  LINE 16  COLUMN 41
+               VALUE  "ULO (00=TODOS) :".
+           05  TW-FILTRO
+               LINE 16  COLUMN 59  PIC 9(02)
+               USING  W-FILTRO
+               HIGHLIGHT.
+           05  LINE 18  COLUMN 01
+               VALUE  "                         ORDEM DE SAIDA (C".
+           05  LINE 18  COLUMN 41
+               VALUE  "=CODIGO A=ALFABETICA) :".
+           05  TW-ORDEM
+               LINE 18  COLUMN 66  PIC X(01)
+               USING  W-ORDEM
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
-       INICIO. 
+       INICIO.
       *
        INC-001.
                 MOVE SPACES TO  DENOMINACAO OBSER.
                 MOVE ZEROS  TO CODIGO .
+                MOVE "R" TO W-FORMATO.
+                MOVE ZEROS TO W-FILTRO.
+                MOVE "C" TO W-ORDEM.
                 DISPLAY SMT025.
        INC-OPC.
                 ACCEPT TW-OPCAO
@@ -121,6 +193,26 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+       INC-OPC1.
+                ACCEPT TW-FORMATO
+                IF W-FORMATO NOT = "R" AND "r" AND "C" AND "c"
+                   MOVE "*** DIGITE APENAS R=RELATORIO e C=CSV ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC1.
+                IF W-FORMATO = "r" MOVE "R" TO W-FORMATO.
+                IF W-FORMATO = "c" MOVE "C" TO W-FORMATO.
+       INC-OPC2.
+                ACCEPT TW-FILTRO.
+       INC-OPC3.
+                ACCEPT TW-ORDEM
+                IF W-ORDEM = "a" MOVE "A" TO W-ORDEM.
+                IF W-ORDEM = "c" MOVE "C" TO W-ORDEM.
+                IF W-ORDEM NOT = "C" AND "A"
+                   MOVE "*** DIGITE APENAS C=CODIGO e A=ALFABETICA ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC3.
       *
        INC-OP0.
            OPEN INPUT CADCID
@@ -136,23 +228,41 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT CADCIDTX
+           PERFORM ABRE-CKPT THRU ABRE-CKPT-FIM.
+      *
+           IF W-ORDEM = "A"
+              MOVE LOW-VALUES TO DENOMINACAO
+              START CADCID KEY >= DENOMINACAO
+                 INVALID KEY NEXT SENTENCE
+           ELSE
+              IF W-RESTART = "S"
+                 START CADCID KEY > CODIGO
+                    INVALID KEY
+                       MOVE "*** FIM DO CADCID ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-FIM.
+      *
+           IF W-RESTART = "S" AND W-ORDEM = "C"
+              OPEN EXTEND CADCIDTX
+           ELSE
+              OPEN OUTPUT CADCIDTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADCIDTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
-           WRITE REGCIDTX FROM CAB0.
-           MOVE SPACES TO REGCIDTX
-           WRITE REGCIDTX.
-           WRITE REGCIDTX FROM CAB1.
-           WRITE REGCIDTX FROM CAB2.
-           MOVE SPACES TO REGCIDTX
-           WRITE REGCIDTX.
+           IF W-RESTART = "N"
+              IF W-FORMATO = "C"
+                 MOVE CABCSV TO REGCIDTX
+                 WRITE REGCIDTX
+              ELSE
+                 PERFORM CABECALHO THRU CABECALHO-FIM.
       *
        LER-CID01.
                 READ CADCID NEXT
                 IF ST-ERRO NOT = "00"
                    IF ST-ERRO = "10"
+                      MOVE ZEROS TO CKPT-CHAVE
+                      REWRITE REGCKPT
                       MOVE "*** FIM DO CADCID ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -163,16 +273,34 @@
                 ELSE
                    NEXT SENTENCE.
        INC-003.
-           MOVE CODIGO TO CODIGOTX.
-           MOVE DENOMINACAO  TO DENOMINACAOTX.
-           MOVE OBSER TO OBSERTX.
-	   
-           MOVE MEDTX      TO REGCIDTX.
+           IF W-FILTRO NOT = ZEROS AND CAPITULO NOT = W-FILTRO
+              GO TO LER-CID01.
+           IF W-FORMATO = "C"
+              MOVE CODIGO TO CODIGOCSV
+              MOVE DENOMINACAO TO DENOMINACAOCSV
+              MOVE OBSER TO OBSERCSV
+              MOVE CAPITULO TO CAPITULOCSV
+              MOVE CATEGORIA TO CATEGORIACSV
+              MOVE CIDCSV TO REGCIDTX
+           ELSE
+              MOVE CODIGO TO CODIGOTX
+              MOVE DENOMINACAO  TO DENOMINACAOTX
+              MOVE OBSER TO OBSERTX
+              MOVE CAPITULO TO CAPITULOTX
+              MOVE CATEGORIA TO CATEGORIATX
+              MOVE MEDTX      TO REGCIDTX.
        INC-WR1.
                 WRITE REGCIDTX
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      IF W-ORDEM = "C"
+                         MOVE CODIGO TO CKPT-CHAVE
+                         REWRITE REGCKPT
+                      IF W-FORMATO = "R"
+                         ADD 1 TO W-LINCONT
+                         IF W-LINCONT >= 50
+                            PERFORM CABECALHO THRU CABECALHO-FIM
                       GO TO LER-CID01
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCIDTX"
@@ -180,13 +308,64 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+      **************************************
+      * ABERTURA/LEITURA DO CHECKPOINT     *
+      **************************************
+      *
+       ABRE-CKPT.
+           OPEN I-O CKPTEXP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CKPTEXP
+                 CLOSE CKPTEXP
+                 GO TO ABRE-CKPT
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CKPTEXP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE "SMP031"  TO CKPT-JOB
+           MOVE "N"       TO W-RESTART
+           READ CKPTEXP
+           IF ST-ERRO = "00"
+              IF CKPT-CHAVE NOT = ZEROS
+                 MOVE CKPT-CHAVE TO CODIGO
+                 MOVE "S" TO W-RESTART
+           ELSE
+              IF ST-ERRO = "23"
+                 MOVE ZEROS TO CKPT-CHAVE
+                 WRITE REGCKPT
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CKPTEXP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       ABRE-CKPT-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       CABECALHO.
+                MOVE W-PAGINA TO CAB-PAGINATX.
+                WRITE REGCIDTX FROM CAB0.
+                MOVE SPACES TO REGCIDTX
+                WRITE REGCIDTX.
+                WRITE REGCIDTX FROM CAB1.
+                WRITE REGCIDTX FROM CAB2.
+                MOVE SPACES TO REGCIDTX
+                WRITE REGCIDTX.
+                ADD 1 TO W-PAGINA.
+                MOVE ZEROS TO W-LINCONT.
+       CABECALHO-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
-                CLOSE CADCID CADCIDTX.
+                CLOSE CADCID CADCIDTX CKPTEXP.
        ROT-FIMP.
                 EXIT PROGRAM.
 
