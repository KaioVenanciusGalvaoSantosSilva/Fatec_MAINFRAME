@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP036.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CONVERCAO DO ARQUIVO CADCEP PARA TXT        *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES.
+           SELECT CADCEPTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP                PIC 9(08).
+          03 ENDERECO          	PIC X(30).
+		  03 BAIRRO  			PIC X(20).
+          03 CIDADE        		PIC X(20).
+          03 ESTADO        		PIC X(02).
+      *
+       FD CADCEPTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPRL.TXT".
+       01 REGCEPTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LINCONT  PIC 9(02) VALUE ZEROS.
+       77 W-PAGINA   PIC 9(03) VALUE 1.
+       77 W-FORMATO  PIC X(01) VALUE "R".
+      *
+       01 CEPCSV.
+                03 CEPCSVC           PIC 9(08).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 ENDERECOCSV       PIC X(30).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 BAIRROCSV         PIC X(20).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 CIDADECSV         PIC X(20).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 ESTADOCSV         PIC X(02).
+
+       01 CABCSV    PIC X(50) VALUE
+                     "CEP,ENDERECO,BAIRRO,CIDADE,UF".
+
+       01 CEPTX.
+                03 CEPTXC      		 PIC 9(08).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 ENDERECOTX 		 PIC X(30).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 BAIRROTX          PIC X(20).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CIDADETX          PIC X(20).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 ESTADOTX          PIC X(02).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
+                03 FILLER      PIC X(30) VALUE
+                        "   *** RELACAO DE CEPS ***".
+                03 FILLER      PIC X(09) VALUE "  PAGINA:".
+                03 CAB-PAGINATX PIC ZZ9.
+
+       01 CAB1.
+                03 CAB-CEPTX         PIC X(09) VALUE "  CEP".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ENDERECOTX    PIC X(30) VALUE "   ENDERECO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-BAIRROTX      PIC X(20) VALUE "   BAIRRO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CIDADETX      PIC X(20) VALUE "   CIDADE".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ESTADOTX      PIC X(02) VALUE "UF".
+
+       01 CAB2.
+                03 CAB-CEPTX         PIC X(09) VALUE "--------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ENDERECOTX    PIC X(30) VALUE "   ----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-BAIRROTX      PIC X(20) VALUE "   -------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CIDADETX      PIC X(20) VALUE "   -------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ESTADOTX      PIC X(02) VALUE "--".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT025.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE CEPS PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA CONVER".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  LINE 14  COLUMN 01
+               VALUE  "                         FORMATO DA SAIDA".
+           05  LINE 14  COLUMN 41
+               VALUE  " (R=RELATORIO C=CSV) :".
+           05  TW-FORMATO
+               LINE 14  COLUMN 65  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO.
+                MOVE ZEROS  TO CEP.
+                MOVE "R" TO W-FORMATO.
+                DISPLAY SMT025.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-OPC1.
+                ACCEPT TW-FORMATO
+                IF W-FORMATO = "r"
+                   MOVE "R" TO W-FORMATO.
+                IF W-FORMATO = "c"
+                   MOVE "C" TO W-FORMATO.
+                IF W-FORMATO NOT = "R" AND "C"
+                   MOVE "*** DIGITE APENAS R=RELATORIO OU C=CSV ***"
+                                                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC1.
+      *
+       INC-OP0.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCEP NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADCEPTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCEPTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF W-FORMATO = "C"
+              MOVE CABCSV TO REGCEPTX
+              WRITE REGCEPTX
+           ELSE
+              PERFORM CABECALHO THRU CABECALHO-FIM.
+      *
+       LER-CEP01.
+                READ CADCEP NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADCEP ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCEP"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+           IF W-FORMATO = "C"
+              MOVE CEP TO CEPCSVC
+              MOVE ENDERECO TO ENDERECOCSV
+              MOVE BAIRRO TO BAIRROCSV
+              MOVE CIDADE TO CIDADECSV
+              MOVE ESTADO TO ESTADOCSV
+              MOVE CEPCSV TO REGCEPTX
+           ELSE
+              MOVE CEP TO CEPTXC
+              MOVE ENDERECO TO ENDERECOTX
+              MOVE BAIRRO TO BAIRROTX
+              MOVE CIDADE TO CIDADETX
+              MOVE ESTADO TO ESTADOTX
+              MOVE CEPTX      TO REGCEPTX.
+       INC-WR1.
+                WRITE REGCEPTX
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      IF W-FORMATO = "R"
+                         ADD 1 TO W-LINCONT
+                         IF W-LINCONT >= 50
+                            PERFORM CABECALHO THRU CABECALHO-FIM
+                      GO TO LER-CEP01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEPTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       CABECALHO.
+                MOVE W-PAGINA TO CAB-PAGINATX.
+                WRITE REGCEPTX FROM CAB0.
+                MOVE SPACES TO REGCEPTX
+                WRITE REGCEPTX.
+                WRITE REGCEPTX FROM CAB1.
+                WRITE REGCEPTX FROM CAB2.
+                MOVE SPACES TO REGCEPTX
+                WRITE REGCEPTX.
+                ADD 1 TO W-PAGINA.
+                MOVE ZEROS TO W-LINCONT.
+       CABECALHO-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCEP CADCEPTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
