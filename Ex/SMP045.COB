@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALDATA.
+      *AUTHOR. KAIO V G S S.
+      **************************************************
+      * SUBROTINA COMPARTILHADA DE VALIDACAO DE DATA    *
+      * (QUANTIDADE DE DIAS DO MES, COM ANO BISSEXTO)   *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 VLD-QTO           PIC 9(04) VALUE ZEROS.
+       01 VLD-R4            PIC 9(02) VALUE ZEROS.
+       01 VLD-R100          PIC 9(03) VALUE ZEROS.
+       01 VLD-R400          PIC 9(03) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 VLD-DIA           PIC 9(02).
+       01 VLD-MES           PIC 9(02).
+       01 VLD-ANO           PIC 9(04).
+       01 VLD-OK            PIC X(01).
+      *
+      *VLD-OK: S=DATA VALIDA  N=DATA INVALIDA (DIA NAO EXISTE NO MES)
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING VLD-DIA VLD-MES VLD-ANO VLD-OK.
+       INICIO.
+           MOVE "S" TO VLD-OK
+           IF VLD-MES = 04 OR VLD-MES = 06 OR VLD-MES = 09
+                          OR VLD-MES = 11
+              IF VLD-DIA > 30
+                 MOVE "N" TO VLD-OK
+                 GO TO ROT-FIM.
+           IF VLD-MES = 02
+              PERFORM CALC-BISSEXTO THRU CALC-BISSEXTO-FIM.
+       ROT-FIM.
+           EXIT PROGRAM.
+      *
+      *****************************************
+      * CALCULO DE ANO BISSEXTO E CHECAGEM DE  *
+      * 28/29 DE FEVEREIRO                     *
+      *****************************************
+       CALC-BISSEXTO.
+           DIVIDE VLD-ANO BY 4   GIVING VLD-QTO REMAINDER VLD-R4
+           DIVIDE VLD-ANO BY 100 GIVING VLD-QTO REMAINDER VLD-R100
+           DIVIDE VLD-ANO BY 400 GIVING VLD-QTO REMAINDER VLD-R400
+           IF VLD-R400 = ZEROS
+              IF VLD-DIA > 29
+                 MOVE "N" TO VLD-OK
+              ELSE
+                 NEXT SENTENCE
+           ELSE
+              IF VLD-R4 = ZEROS AND VLD-R100 NOT = ZEROS
+                 IF VLD-DIA > 29
+                    MOVE "N" TO VLD-OK
+                 ELSE
+                    NEXT SENTENCE
+              ELSE
+                 IF VLD-DIA > 28
+                    MOVE "N" TO VLD-OK.
+       CALC-BISSEXTO-FIM.
+           EXIT.
