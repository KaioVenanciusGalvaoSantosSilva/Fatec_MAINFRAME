@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP054.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * FICHA DE HANDOFF DO PACIENTE (CADPACI +      *
+      * CADCONV + CADCEP), IMPRESSA A PARTIR DO CPF  *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC
+                    ALTERNATE RECORD KEY IS PLANO.
+           SELECT TABREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TBREF-CHAVE
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TBREF-DESCRICAO
+                                   WITH DUPLICATES.
+           SELECT FICHATX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF			PIC 9(11).
+          03 CPF-DIGITOS REDEFINES CPF.
+             05 CPF-DIG		PIC 9(01) OCCURS 11 TIMES.
+          03 NOME          	PIC X(30).
+          03 DATANASCIMENTO.
+			05 NUMERODD 	PIC 9(02).
+			05 NUMEROMM 	PIC 9(02).
+			05 NUMEROAA 	PIC 9(04).
+          03 SEXO         	PIC X(01).
+          03 GENERO        	PIC X(01).
+          03 RESPONSAVELNOME	PIC X(20).
+          03 RESPONSAVELCPF	PIC 9(11).
+          03 RESPONSAVELCPF-DIGITOS REDEFINES RESPONSAVELCPF.
+             05 RESPONSAVELCPF-DIG	PIC 9(01) OCCURS 11 TIMES.
+          03 CONVENIO		PIC 9(04).
+          03 TIPOBENEF		PIC X(01).
+          03 TITULARCPF		PIC 9(11).
+          03 CEPC           PIC 9(08).
+          03 NUMEROENDERECO PIC 9(04).
+          03 COMPLEMENTO    PIC X(10).
+          03 EMAIL       	PIC X(30).
+          03 TELEFONE.
+			05 DDD 			PIC 9(03).
+			05 NUMEROTEL1 	PIC 9(05).
+			05 NUMEROTEL2 	PIC 9(04).
+			05 TIPOTEL 		PIC X(01).
+          03 EMERGENCIANOME PIC X(20).
+          03 TELEFONEEMERG.
+			05 DDDEMERG 		PIC 9(03).
+			05 NUMEROTEL1EMERG	PIC 9(05).
+			05 NUMEROTEL2EMERG	PIC 9(04).
+			05 TIPOTELEMERG		PIC X(01).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP            PIC 9(08).
+          03 ENDERECO       PIC X(30).
+          03 BAIRRO         PIC X(20).
+          03 CIDADE         PIC X(20).
+          03 ESTADO         PIC X(02).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO         PIC 9(06).
+          03 NOMEC          PIC X(30).
+          03 PLANO          PIC 9(02).
+          03 DATAVALID.
+             05 NUMDD       PIC 9(02).
+             05 NUMMM       PIC 9(02).
+             05 NUMAA       PIC 9(04).
+      *
+       FD TABREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABREF.DAT".
+       01 REGTABREF.
+          03 TBREF-CHAVE.
+             05 TBREF-TIPO       PIC X(03).
+             05 TBREF-CODIGO     PIC 9(02).
+          03 TBREF-DESCRICAO     PIC X(30).
+      *
+       FD FICHATX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FICHAPAC.TXT".
+       01 REGFICHATX      PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-TEMCONV      PIC X(01) VALUE "N".
+       77 W-TEMCEP       PIC X(01) VALUE "N".
+      *
+       01 W-CPF          PIC 9(11) VALUE ZEROS.
+      *
+       01 TABCONVENIO.
+          03 TBCONVENIO   PIC X(20) OCCURS 12 TIMES.
+      *
+       01 FICHA01.
+                03 FILLER   PIC X(80) VALUE
+                "  ------------------------------------------------".
+       01 FICHA02.
+                03 F2-ROT   PIC X(18).
+                03 F2-VAL   PIC X(50).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT054.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** FICHA DE HANDOFF DO PACIENTE ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "                CPF DO PACIENTE : ".
+           05  TW-CPF
+               LINE 10  COLUMN 36  PIC 9(11)
+               USING  W-CPF
+               HIGHLIGHT.
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIMS
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIMS
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0A.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIMS.
+       INC-OP0B.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIMS.
+       INC-OP0C.
+           OPEN INPUT TABREF
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "* ARQUIVO TABREF NAO EXISTE *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIMS
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TABREF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIMS.
+           PERFORM CARGA-TBCONVENIO THRU CARGA-TBCONVENIO-FIM
+           CLOSE TABREF.
+      *
+      **************************************************
+      * CARGA DO NOME DOS PLANOS/CONVENIOS (TABREF)     *
+      **************************************************
+       CARGA-TBCONVENIO.
+           MOVE "CNV" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBCONVENIO-FIM.
+       CARGA-TBCONVENIO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "CNV"
+              MOVE TBREF-DESCRICAO(1:20) TO TBCONVENIO(TBREF-CODIGO)
+              GO TO CARGA-TBCONVENIO-LP.
+       CARGA-TBCONVENIO-FIM.
+           EXIT.
+      *
+      **************************************************
+      * TELA DE ENTRADA DO CPF                          *
+      **************************************************
+      *
+       PEDE-CPF.
+                MOVE ZEROS TO W-CPF
+                DISPLAY SMT054
+                ACCEPT TW-CPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                        GO TO ROT-FIM.
+       PEDE-CPF-A.
+                IF W-CPF = ZEROS
+                   MOVE "*Insira o CPF do paciente*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PEDE-CPF.
+                MOVE W-CPF TO CPF
+      *
+       LER-PACIENTE.
+                READ CADPACI
+                IF ST-ERRO = "23"
+                   MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PEDE-CPF.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA DO CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+      *
+       LER-CONVENIO.
+                MOVE "N" TO W-TEMCONV
+                IF CONVENIO = ZEROS
+                   GO TO LER-CEP.
+                MOVE CONVENIO TO CODIGO
+                READ CADCONV
+                IF ST-ERRO = "00"
+                   MOVE "S" TO W-TEMCONV.
+      *
+       LER-CEP.
+                MOVE "N" TO W-TEMCEP
+                IF CEPC = ZEROS
+                   GO TO GERA-FICHA.
+                MOVE CEPC TO CEP
+                READ CADCEP
+                IF ST-ERRO = "00"
+                   MOVE "S" TO W-TEMCEP.
+      *
+      **************************************************
+      * MONTAGEM DA FICHA DE HANDOFF                    *
+      **************************************************
+      *
+       GERA-FICHA.
+           OPEN OUTPUT FICHATX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO FICHATX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+           MOVE SPACES TO REGFICHATX
+           WRITE REGFICHATX FROM
+               "         FICHA DE HANDOFF DO PACIENTE".
+           WRITE REGFICHATX FROM FICHA01.
+      *
+           MOVE "PACIENTE  : " TO F2-ROT
+           MOVE NOME           TO F2-VAL
+           WRITE REGFICHATX FROM FICHA02.
+      *
+           MOVE "CPF       : " TO F2-ROT
+           MOVE CPF            TO F2-VAL
+           WRITE REGFICHATX FROM FICHA02.
+      *
+           MOVE "NASCIMENTO: " TO F2-ROT
+           MOVE SPACES         TO F2-VAL
+           MOVE NUMERODD TO F2-VAL(1:2)
+           MOVE "/"      TO F2-VAL(3:1)
+           MOVE NUMEROMM TO F2-VAL(4:2)
+           MOVE "/"      TO F2-VAL(6:1)
+           MOVE NUMEROAA TO F2-VAL(7:4)
+           WRITE REGFICHATX FROM FICHA02.
+      *
+           MOVE "SEXO/GENERO: " TO F2-ROT
+           MOVE SPACES           TO F2-VAL
+           MOVE SEXO   TO F2-VAL(1:1)
+           MOVE "/"    TO F2-VAL(2:1)
+           MOVE GENERO TO F2-VAL(3:1)
+           WRITE REGFICHATX FROM FICHA02.
+      *
+           MOVE "TELEFONE  : " TO F2-ROT
+           MOVE SPACES         TO F2-VAL
+           MOVE DDD         TO F2-VAL(1:3)
+           MOVE NUMEROTEL1  TO F2-VAL(4:5)
+           MOVE "-"         TO F2-VAL(9:1)
+           MOVE NUMEROTEL2  TO F2-VAL(10:4)
+           WRITE REGFICHATX FROM FICHA02.
+      *
+           MOVE "E-MAIL    : " TO F2-ROT
+           MOVE EMAIL           TO F2-VAL
+           WRITE REGFICHATX FROM FICHA02.
+      *
+           MOVE "EMERG.CONT: " TO F2-ROT
+           MOVE EMERGENCIANOME  TO F2-VAL
+           WRITE REGFICHATX FROM FICHA02.
+      *
+           WRITE REGFICHATX FROM FICHA01.
+      *
+           IF W-TEMCONV = "S"
+              MOVE "CONVENIO  : " TO F2-ROT
+              MOVE NOMEC          TO F2-VAL
+              WRITE REGFICHATX FROM FICHA02
+              MOVE "PLANO     : " TO F2-ROT
+              MOVE TBCONVENIO(PLANO) TO F2-VAL
+              WRITE REGFICHATX FROM FICHA02
+           ELSE
+              MOVE SPACES TO REGFICHATX
+              MOVE "  *** PACIENTE SEM CONVENIO CADASTRADO ***"
+                                                   TO REGFICHATX
+              WRITE REGFICHATX.
+      *
+           WRITE REGFICHATX FROM FICHA01.
+      *
+           IF W-TEMCEP = "S"
+              MOVE "ENDERECO  : " TO F2-ROT
+              MOVE ENDERECO       TO F2-VAL
+              WRITE REGFICHATX FROM FICHA02
+              MOVE "BAIRRO    : " TO F2-ROT
+              MOVE BAIRRO         TO F2-VAL
+              WRITE REGFICHATX FROM FICHA02
+              MOVE "CIDADE/UF : " TO F2-ROT
+              MOVE SPACES         TO F2-VAL
+              MOVE CIDADE(1:20)   TO F2-VAL(1:20)
+              MOVE "/"            TO F2-VAL(21:1)
+              MOVE ESTADO         TO F2-VAL(22:2)
+              WRITE REGFICHATX FROM FICHA02
+              MOVE "COMPLEMENTO: " TO F2-ROT
+              MOVE COMPLEMENTO     TO F2-VAL
+              WRITE REGFICHATX FROM FICHA02
+           ELSE
+              MOVE SPACES TO REGFICHATX
+              MOVE "  *** ENDERECO (CEP) NAO CADASTRADO ***"
+                                                   TO REGFICHATX
+              WRITE REGFICHATX.
+      *
+           WRITE REGFICHATX FROM FICHA01.
+           CLOSE FICHATX.
+      *
+           MOVE "*** FICHA DE HANDOFF GERADA (FICHAPAC.TXT) ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO PEDE-CPF.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI CADCEP CADCONV.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-OPCAO.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                MOVE "X" TO W-OPCAO
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
