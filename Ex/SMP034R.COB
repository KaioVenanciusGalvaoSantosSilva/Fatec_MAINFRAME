@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP034.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CARGA DA TABELA DE CIDS (CID-10) A PARTIR DE *
+      * ARQUIVO TEXTO PARA O CADCID                  *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CID10TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CID10TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CID10.TXT".
+       01 REGCID10TX.
+          03 CID10-CODIGOTX        PIC 9(06).
+          03 CID10-DENOMINACAOTX   PIC X(30).
+          03 CID10-CAPITULOTX      PIC 9(02).
+          03 CID10-CATEGORIATX     PIC X(03).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODIGO			PIC 9(06).
+          03 DENOMINACAO    PIC X(30).
+          03 OBSER       	PIC X(30).
+		  03 DATACID.
+ 		 	05 NUMERODD 	PIC 9(02).
+			05 NUMEROMM 	PIC 9(02).
+			05 NUMEROAA 	PIC 9(04).
+		  03 CAPITULO		PIC 9(02).
+		  03 CATEGORIA		PIC X(03).
+		  03 STATUSCID		PIC X(01).
+		  03 MOTIVOINATIVACAO	PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LIDOS    PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS PIC 9(06) VALUE ZEROS.
+      *
+       01 W-DATASYS.
+          03 W-DSAA     PIC 9(04).
+          03 W-DSMM     PIC 9(02).
+          03 W-DSDD     PIC 9(02).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT034.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CARGA DA TABELA DE CI".
+           05  LINE 02  COLUMN 41
+               VALUE  "D-10 (CID10.TXT) ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA CARGA (".
+           05  LINE 12  COLUMN 41
+               VALUE  "S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 52  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT034.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD.
+           OPEN INPUT CID10TX
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CID10.TXT NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CID10TX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN I-O CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                  OPEN OUTPUT CADCID
+                  CLOSE CADCID
+                  OPEN I-O CADCID
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CID10-01.
+                READ CID10TX
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DA CARGA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CID10TX"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                ADD 1 TO W-LIDOS.
+      *
+       INC-003.
+           MOVE CID10-CODIGOTX      TO CODIGO.
+           READ CADCID
+               INVALID KEY GO TO INC-GRAVA.
+      *
+      *    JA CADASTRADO - ATUALIZA DENOMINACAO/CAPITULO/CATEGORIA
+           MOVE CID10-DENOMINACAOTX TO DENOMINACAO.
+           MOVE CID10-CAPITULOTX    TO CAPITULO.
+           MOVE CID10-CATEGORIATX   TO CATEGORIA.
+           REWRITE REGCID
+               INVALID KEY
+                  MOVE "ERRO NA ALTERACAO DO CADCID" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+           ADD 1 TO W-ALTERADOS.
+           GO TO LER-CID10-01.
+      *
+       INC-GRAVA.
+           MOVE CID10-CODIGOTX      TO CODIGO.
+           MOVE CID10-DENOMINACAOTX TO DENOMINACAO.
+           MOVE SPACES              TO OBSER.
+           MOVE W-DSDD TO NUMERODD.
+           MOVE W-DSMM TO NUMEROMM.
+           MOVE W-DSAA TO NUMEROAA.
+           MOVE CID10-CAPITULOTX    TO CAPITULO.
+           MOVE CID10-CATEGORIATX   TO CATEGORIA.
+           MOVE "A"                 TO STATUSCID.
+           MOVE SPACES              TO MOTIVOINATIVACAO.
+           WRITE REGCID
+               INVALID KEY
+                  MOVE "ERRO NA GRAVACAO DO CADCID" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+           ADD 1 TO W-GRAVADOS.
+           GO TO LER-CID10-01.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (14, 10) "REGISTROS LIDOS    : " W-LIDOS
+                DISPLAY (15, 10) "REGISTROS INCLUIDOS : " W-GRAVADOS
+                DISPLAY (16, 10) "REGISTROS ALTERADOS : " W-ALTERADOS
+                CLOSE CID10TX CADCID.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
