@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP049.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CARGA DA BASE NACIONAL DE CEPS (CORREIOS) A  *
+      * PARTIR DE ARQUIVO TEXTO PARA O CADCEP        *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEPCORTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CEPCORTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCORREIOS.TXT".
+       01 REGCEPCORTX.
+          03 CEPCOR-CEPTX          PIC 9(08).
+          03 CEPCOR-ENDERECOTX     PIC X(30).
+          03 CEPCOR-BAIRROTX       PIC X(20).
+          03 CEPCOR-CIDADETX       PIC X(20).
+          03 CEPCOR-ESTADOTX       PIC X(02).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP                PIC 9(08).
+          03 ENDERECO          	PIC X(30).
+		  03 BAIRRO  			PIC X(20).
+          03 CIDADE        		PIC X(20).
+          03 ESTADO        		PIC X(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LIDOS    PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT049.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CARGA DA BASE NACIONA".
+           05  LINE 02  COLUMN 41
+               VALUE  "L DE CEPS (CEPCORREIOS.TXT) ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA CARGA (".
+           05  LINE 12  COLUMN 41
+               VALUE  "S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 52  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT049.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CEPCORTX
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CEPCORREIOS.TXT NAO EXISTE *"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CEPCORTX"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                  OPEN OUTPUT CADCEP
+                  CLOSE CADCEP
+                  OPEN I-O CADCEP
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CEPCOR-01.
+                READ CEPCORTX
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DA CARGA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CEPCORTX"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                ADD 1 TO W-LIDOS.
+      *
+       INC-003.
+           MOVE CEPCOR-CEPTX        TO CEP.
+           READ CADCEP
+               INVALID KEY GO TO INC-GRAVA.
+      *
+      *    JA CADASTRADO - ATUALIZA ENDERECO/BAIRRO/CIDADE/ESTADO
+           MOVE CEPCOR-ENDERECOTX   TO ENDERECO.
+           MOVE CEPCOR-BAIRROTX     TO BAIRRO.
+           MOVE CEPCOR-CIDADETX     TO CIDADE.
+           MOVE CEPCOR-ESTADOTX     TO ESTADO.
+           REWRITE REGCEP
+               INVALID KEY
+                  MOVE "ERRO NA ALTERACAO DO CADCEP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+           ADD 1 TO W-ALTERADOS.
+           GO TO LER-CEPCOR-01.
+      *
+       INC-GRAVA.
+           MOVE CEPCOR-CEPTX        TO CEP.
+           MOVE CEPCOR-ENDERECOTX   TO ENDERECO.
+           MOVE CEPCOR-BAIRROTX     TO BAIRRO.
+           MOVE CEPCOR-CIDADETX     TO CIDADE.
+           MOVE CEPCOR-ESTADOTX     TO ESTADO.
+           WRITE REGCEP
+               INVALID KEY
+                  MOVE "ERRO NA GRAVACAO DO CADCEP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+           ADD 1 TO W-GRAVADOS.
+           GO TO LER-CEPCOR-01.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (14, 10) "REGISTROS LIDOS    : " W-LIDOS
+                DISPLAY (15, 10) "REGISTROS INCLUIDOS : " W-GRAVADOS
+                DISPLAY (16, 10) "REGISTROS ALTERADOS : " W-ALTERADOS
+                CLOSE CEPCORTX CADCEP.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
