@@ -27,13 +27,17 @@
        01 REGCID.
           03 CODIGO			PIC 9(06).
           03 DENOMINACAO    PIC X(30).
-          03 OBSER       	PIC X(30). 
+          03 OBSER       	PIC X(30).
 		  03 DATACID.
  		 	05 NUMERODD 	PIC 9(02).
 			05 NUMEROMM 	PIC 9(02).
 			05 NUMEROAA 	PIC 9(04).
+		  03 CAPITULO		PIC 9(02).
+		  03 CATEGORIA		PIC X(03).
+		  03 STATUSCID		PIC X(01).
+		  03 MOTIVOINATIVACAO	PIC X(30).
+
 
-          
       *Defini a data como algo A+ e OBS.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -43,6 +47,11 @@
        77 MENS          PIC X(50) VALUE SPACES.
        01 ST-ERRO      	PIC X(02) VALUE "00".
        01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 TXTCAPITULO    	PIC X(30) VALUE SPACES.
+
+	   01 TABCAPITULO.
+          03 TBCAPITULO    PIC X(30) OCCURS 22 TIMES.
+       01 VLD-OK            PIC X(01) VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELA2.
@@ -85,21 +94,88 @@
                LINE 14  COLUMN 11  PIC X(10)
                USING  DATACID
                HIGHLIGHT.
-           05  LINE 14  COLUMN 01 
-               VALUE  "    DATA :  /  /    ".			   
+           05  LINE 14  COLUMN 01
+               VALUE  "    DATA :  /  /    ".
            05  TNUMERODD
                LINE 14  COLUMN 11  PIC 9(02)
-               USING  NUMERODD.		
+               USING  NUMERODD.
            05  TNUMEROMM
                LINE 14  COLUMN 14  PIC 9(02)
-               USING  NUMEROMM.	
+               USING  NUMEROMM.
            05  TNUMEROAA
                LINE 14  COLUMN 17  PIC 9(04)
-               USING  NUMEROAA.	 
+               USING  NUMEROAA.
+           05  LINE 16  COLUMN 01
+               VALUE  "    CAPITULO CID :     ".
+           05  TCAPITULO
+               LINE 16  COLUMN 20  PIC 9(02)
+               USING  CAPITULO
+               HIGHLIGHT.
+           05  TTXTCAPITULO
+               LINE 16  COLUMN 24  PIC X(30)
+               USING  TXTCAPITULO
+               HIGHLIGHT.
+           05  LINE 17  COLUMN 01
+               VALUE  "    CATEGORIA    :     ".
+           05  TCATEGORIA
+               LINE 17  COLUMN 20  PIC X(03)
+               USING  CATEGORIA
+               HIGHLIGHT.
+           05  LINE 19  COLUMN 01
+               VALUE  "    STATUS :  ( A=ATIVO  I=INATIVO ) ".
+           05  TSTATUSCID
+               LINE 19  COLUMN 12  PIC X(01)
+               USING  STATUSCID
+               HIGHLIGHT.
+           05  LINE 20  COLUMN 01
+               VALUE  "    MOTIVO INATIVACAO : ".
+           05  TMOTIVOINATIVACAO
+               LINE 20  COLUMN 26  PIC X(30)
+               USING  MOTIVOINATIVACAO
+               HIGHLIGHT.
       *
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           MOVE "I - ALGUMAS DOENCAS INFECCIOSAS E PARASITARIAS"
+                                             TO TBCAPITULO(01)
+           MOVE "II - NEOPLASIAS (TUMORES)" TO TBCAPITULO(02)
+           MOVE "III - DOENCAS DO SANGUE E ORGAOS HEMATOPOETICOS"
+                                             TO TBCAPITULO(03)
+           MOVE "IV - DOENCAS ENDOCRINAS,NUTRICIONAIS,METABOLICAS"
+                                             TO TBCAPITULO(04)
+           MOVE "V - TRANSTORNOS MENTAIS E COMPORTAMENTAIS"
+                                             TO TBCAPITULO(05)
+           MOVE "VI - DOENCAS DO SISTEMA NERVOSO" TO TBCAPITULO(06)
+           MOVE "VII - DOENCAS DO OLHO E ANEXOS" TO TBCAPITULO(07)
+           MOVE "VIII - DOENCAS DO OUVIDO E APOFISE MASTOIDE"
+                                             TO TBCAPITULO(08)
+           MOVE "IX - DOENCAS DO APARELHO CIRCULATORIO"
+                                             TO TBCAPITULO(09)
+           MOVE "X - DOENCAS DO APARELHO RESPIRATORIO"
+                                             TO TBCAPITULO(10)
+           MOVE "XI - DOENCAS DO APARELHO DIGESTIVO"
+                                             TO TBCAPITULO(11)
+           MOVE "XII - DOENCAS DA PELE E TECIDO SUBCUTANEO"
+                                             TO TBCAPITULO(12)
+           MOVE "XIII - DOENCAS DO SISTEMA OSTEOMUSCULAR"
+                                             TO TBCAPITULO(13)
+           MOVE "XIV - DOENCAS DO APARELHO GENITURINARIO"
+                                             TO TBCAPITULO(14)
+           MOVE "XV - GRAVIDEZ,PARTO E PUERPERIO" TO TBCAPITULO(15)
+           MOVE "XVI - AFECCOES DO PERIODO PERINATAL"
+                                             TO TBCAPITULO(16)
+           MOVE "XVII - MALFORMACOES CONGENITAS" TO TBCAPITULO(17)
+           MOVE "XVIII - SINTOMAS,SINAIS E ACHADOS ANORMAIS"
+                                             TO TBCAPITULO(18)
+           MOVE "XIX - LESOES,ENVENENAMENTO E CAUSAS EXTERNAS"
+                                             TO TBCAPITULO(19)
+           MOVE "XX - CAUSAS EXTERNAS DE MORBIDADE E MORTALIDADE"
+                                             TO TBCAPITULO(20)
+           MOVE "XXI - FATORES QUE INFLUENCIAM O ESTADO DE SAUDE"
+                                             TO TBCAPITULO(21)
+           MOVE "XXII - CODIGOS PARA PROPOSITOS ESPECIAIS"
+                                             TO TBCAPITULO(22).
 
        R0.
            OPEN I-O CADCID
@@ -118,9 +194,11 @@
                  NEXT SENTENCE.
       *                
        R1.
-           MOVE SPACES TO  DENOMINACAO  OBSER
-           MOVE ZEROS TO CODIGO DATACID
+           MOVE SPACES TO  DENOMINACAO  OBSER  CATEGORIA TXTCAPITULO
+           MOVE SPACES TO  MOTIVOINATIVACAO
+           MOVE ZEROS TO CODIGO DATACID CAPITULO
 		   MOVE ZEROS TO NUMERODD NUMEROMM NUMEROAA
+           MOVE "A" TO STATUSCID
            DISPLAY TELA2.
        R2.
 		DISPLAY TELA2
@@ -144,9 +222,13 @@
        
 				PERFORM R3A
 				PERFORM R4A
-				PERFORM R5A	
-				
+				PERFORM R5A
+				PERFORM R6A
+				PERFORM R7A
+
                 DISPLAY TELA2
+                DISPLAY TSTATUSCID
+                DISPLAY TMOTIVOINATIVACAO
                 MOVE "*** CID JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
@@ -207,7 +289,8 @@
                MOVE "*Insira a DATA corretamente2*" TO MENS
 			   PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R5.
-		IF NUMEROMM=02 AND NUMERODD >29
+		CALL "VALDATA" USING NUMERODD NUMEROMM NUMEROAA VLD-OK
+		IF VLD-OK = "N"
 		   MOVE "*Insira a DATA corretamente3*" TO MENS
 		   PERFORM ROT-MENS THRU ROT-MENS-FIM
 		  GO TO R5.
@@ -215,18 +298,48 @@
 			DISPLAY TNUMERODD.
 			DISPLAY TNUMEROMM.
 			DISPLAY TNUMEROAA.
-		DISPLAY TELA2.	
+		DISPLAY TELA2.
+
+       R6.
+		DISPLAY TELA2
+           ACCEPT TCAPITULO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+		DISPLAY TELA2.
+       R6A.
+		IF CAPITULO = 0 OR > 22
+               MOVE "* DIGITE APENAS DE 01 ATE 22 *" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+           MOVE TBCAPITULO(CAPITULO) TO TXTCAPITULO
+           DISPLAY TTXTCAPITULO.
+		DISPLAY TELA2.
+
+       R7.
+		DISPLAY TELA2
+           ACCEPT TCATEGORIA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+		DISPLAY TELA2.
+       R7A.
+		IF CATEGORIA = SPACES
+               MOVE "*Insira a CATEGORIA*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+		DISPLAY TCATEGORIA.
+		DISPLAY TELA2.
 
- 
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
+           IF W-SEL = 1
                 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (25, 40) "DADOS OK (S/N) : ".
                 ACCEPT (25, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R5.
+                IF W-ACT = 01 GO TO R7.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -272,23 +385,40 @@
                       GO TO R3.
       *
        EXC-OPC.
-                DISPLAY (25, 40) "EXCLUIR   (S/N) : ".
+                DISPLAY (25, 40) "INATIVAR  (S/N) : ".
                 ACCEPT (25, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE "*** REGISTRO NAO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 IF W-OPCAO NOT = "S" AND "s"
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOT.
+		DISPLAY TELA2
+           ACCEPT TMOTIVOINATIVACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO EXC-OPC.
+		DISPLAY TELA2.
+       EXC-MOTA.
+		IF MOTIVOINATIVACAO = SPACES
+               MOVE "*Insira o MOTIVO da inativacao*" TO MENS
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-MOT.
+		DISPLAY TMOTIVOINATIVACAO.
+		DISPLAY TELA2.
        EXC-DL1.
-                DELETE CADCID RECORD
+      *    O CID NAO E MAIS EXCLUIDO FISICAMENTE, POIS OUTROS
+      *    CADASTROS PODEM FAZER REFERENCIA HISTORICA AO CODIGO DELE.
+                MOVE "I" TO STATUSCID
+                REWRITE REGCID
                 IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO CID EXCLUIDO ***" TO MENS
+                   MOVE "*** REGISTRO CID INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE "ERRO NA INATIVACAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -296,7 +426,7 @@
                 DISPLAY (25, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (25, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R5.
+                IF W-ACT = 01 GO TO R7.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
