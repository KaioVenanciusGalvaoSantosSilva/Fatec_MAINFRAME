@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP033.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * RELACAO DE CONVENIOS PROXIMOS DO VENCIMENTO *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC
+                                   WITH DUPLICATES.
+           SELECT CADCONVVC ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO			PIC 9(06).
+          03 NOMEC          PIC X(30).
+		  03 PLANO			PIC 9(02).
+		  03 DATAVALID.
+			05 NUMDD 	    PIC 9(02).
+			05 NUMMM 	    PIC 9(02).
+			05 NUMAA 	    PIC 9(04).
+		  03 OPERADORA		PIC X(30).
+		  03 ANSCODIGO		PIC 9(06).
+		  03 PERCOBERTURA	PIC 9(03)V99.
+      *
+       FD CADCONVVC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONVVC.TXT".
+       01 REGCONVVC    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LINCONT  PIC 9(02) VALUE ZEROS.
+       77 W-PAGINA   PIC 9(03) VALUE 1.
+       77 W-FORMATO  PIC X(01) VALUE "R".
+      *
+       01 W-DATASYS.
+          03 W-DSAA     PIC 9(04).
+          03 W-DSMM     PIC 9(02).
+          03 W-DSDD     PIC 9(02).
+       01 W-DSAAMM      PIC 9(06) VALUE ZEROS.
+       01 W-PROXAAMM     PIC 9(06) VALUE ZEROS.
+       01 CONV-AAMM      PIC 9(06) VALUE ZEROS.
+       01 W-SITTX        PIC X(12) VALUE SPACES.
+      *
+       01 CONVVC.
+                03 CODIGOTX      PIC 9(08).
+                03 FILLER        PIC X(01) VALUE " ".
+                03 NOMECTX       PIC X(30).
+                03 FILLER        PIC X(01) VALUE " ".
+                03 DATAVALIDTX.
+                   05 DTVDDTX    PIC 9(02).
+                   05 FILLER     PIC X(01) VALUE "/".
+                   05 DTVMMTX    PIC 9(02).
+                   05 FILLER     PIC X(01) VALUE "/".
+                   05 DTVAATX    PIC 9(04).
+                03 FILLER        PIC X(01) VALUE " ".
+                03 SITUACAOTX    PIC X(12).
+
+       01 CONVVCCSV.
+                03 CODIGOCSV       PIC 9(06).
+                03 FILLER          PIC X(01) VALUE ",".
+                03 NOMECCSV        PIC X(30).
+                03 FILLER          PIC X(01) VALUE ",".
+                03 DATAVALIDCSV.
+                   05 DVCDDCSV     PIC 9(02).
+                   05 FILLER       PIC X(01) VALUE "/".
+                   05 DVCMMCSV     PIC 9(02).
+                   05 FILLER       PIC X(01) VALUE "/".
+                   05 DVCAACSV     PIC 9(04).
+                03 FILLER          PIC X(01) VALUE ",".
+                03 SITUACAOCSV     PIC X(12).
+       01 CABCSV    PIC X(50) VALUE
+                     "CODIGO,CONVENIO,VALIDADE,SITUACAO".
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
+                03 FILLER      PIC X(40) VALUE
+                        "*** CONVENIOS VENCIDOS OU A VENCER ***".
+                03 FILLER      PIC X(09) VALUE "  PAGINA:".
+                03 CAB-PAGINATX PIC ZZ9.
+
+       01 CAB1.
+                03 CAB-CODIGOTX      PIC X(08) VALUE "  COD   ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOMECTX       PIC X(30) VALUE "   CONVENIO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATAVALIDTX   PIC X(10) VALUE " VALIDADE ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SITUACAOTX    PIC X(12) VALUE "  SITUACAO".
+
+       01 CAB2.
+                03 CAB-CODIGOTX      PIC X(08) VALUE "  ---   ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOMECTX       PIC X(30) VALUE "   ----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATAVALIDTX   PIC X(10) VALUE " -------- ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SITUACAOTX    PIC X(12) VALUE "  --------".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT033.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** RELACAO DE CONVENIOS".
+           05  LINE 02  COLUMN 41
+               VALUE  " A VENCER ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA EMISSA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 14  COLUMN 01
+               VALUE  "                         FORMATO DA SAID".
+           05  LINE 14  COLUMN 41
+               VALUE  "A (R=RELATORIO C=CSV) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 55  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  TW-FORMATO
+               LINE 14  COLUMN 66  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOMEC .
+                MOVE ZEROS  TO CODIGO PLANO.
+                MOVE "R" TO W-FORMATO.
+                DISPLAY SMT033.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-OPC1.
+                ACCEPT TW-FORMATO
+                IF W-FORMATO NOT = "R" AND "r" AND "C" AND "c"
+                   MOVE "*** DIGITE APENAS R=RELATORIO e C=CSV ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC1.
+                IF W-FORMATO = "r" MOVE "R" TO W-FORMATO.
+                IF W-FORMATO = "c" MOVE "C" TO W-FORMATO.
+      *
+       INC-OP0.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD.
+           COMPUTE W-DSAAMM = W-DSAA * 100 + W-DSMM.
+           IF W-DSMM = 12
+              COMPUTE W-PROXAAMM = (W-DSAA + 1) * 100 + 01
+           ELSE
+              COMPUTE W-PROXAAMM = W-DSAA * 100 + W-DSMM + 1.
+      *
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCONV NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADCONVVC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONVVC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF W-FORMATO = "C"
+              MOVE CABCSV TO REGCONVVC
+              WRITE REGCONVVC
+           ELSE
+              PERFORM CABECALHO THRU CABECALHO-FIM.
+      *
+       LER-conv01.
+                READ CADCONV NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADCONV ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCONV"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           COMPUTE CONV-AAMM = NUMAA * 100 + NUMMM.
+           IF CONV-AAMM < W-DSAAMM
+              MOVE "VENCIDO" TO W-SITTX
+           ELSE
+              IF CONV-AAMM = W-DSAAMM OR CONV-AAMM = W-PROXAAMM
+                 MOVE "A VENCER" TO W-SITTX
+              ELSE
+                 GO TO LER-conv01.
+       INC-003.
+           IF W-FORMATO = "C"
+              MOVE CODIGO TO CODIGOCSV
+              MOVE NOMEC TO NOMECCSV
+              MOVE NUMDD TO DVCDDCSV
+              MOVE NUMMM TO DVCMMCSV
+              MOVE NUMAA TO DVCAACSV
+              MOVE W-SITTX TO SITUACAOCSV
+              MOVE CONVVCCSV TO REGCONVVC
+           ELSE
+              MOVE CODIGO TO CODIGOTX
+              MOVE NOMEC  TO NOMECTX
+              MOVE NUMDD TO DTVDDTX
+              MOVE NUMMM TO DTVMMTX
+              MOVE NUMAA TO DTVAATX
+              MOVE W-SITTX TO SITUACAOTX
+              MOVE CONVVC      TO REGCONVVC.
+       INC-WR1.
+                WRITE REGCONVVC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      IF W-FORMATO = "R"
+                         ADD 1 TO W-LINCONT
+                         IF W-LINCONT >= 50
+                            PERFORM CABECALHO THRU CABECALHO-FIM
+                      GO TO LER-conv01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONVVC"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       CABECALHO.
+                MOVE W-PAGINA TO CAB-PAGINATX.
+                WRITE REGCONVVC FROM CAB0.
+                MOVE SPACES TO REGCONVVC
+                WRITE REGCONVVC.
+                WRITE REGCONVVC FROM CAB1.
+                WRITE REGCONVVC FROM CAB2.
+                MOVE SPACES TO REGCONVVC
+                WRITE REGCONVVC.
+                ADD 1 TO W-PAGINA.
+                MOVE ZEROS TO W-LINCONT.
+       CABECALHO-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONV CADCONVVC.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
