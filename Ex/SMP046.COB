@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMENU.
+      *AUTHOR. KAIO V G S S.
+      **************************************************
+      * MENU PRINCIPAL - CHAMA OS CADASTROS E RELATORIOS *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO           PIC 9(02) VALUE ZEROS.
+       77 W-ACT             PIC 9(02) VALUE ZEROS.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 W-CONT            PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 25
+               VALUE  "SISTEMA DE CADASTROS DA CLINICA".
+           05  LINE 03  COLUMN 05
+               VALUE  " 01 - CADASTRO DE MEDICOS          (CADMED)".
+           05  LINE 04  COLUMN 05
+               VALUE  " 02 - CADASTRO DE CONVENIOS        (CADCONV)".
+           05  LINE 05  COLUMN 05
+               VALUE  " 03 - CADASTRO DE CID's            (CADCID)".
+           05  LINE 06  COLUMN 05
+               VALUE  " 04 - CADASTRO DE CEP's            (CADCEP)".
+           05  LINE 07  COLUMN 05
+               VALUE  " 05 - CADASTRO DE PACIENTES        (CADPACI)".
+           05  LINE 08  COLUMN 05
+               VALUE  " 06 - REDE MEDICO X CONVENIO       (CADREDE)".
+           05  LINE 09  COLUMN 05
+               VALUE  " 07 - AGENDA DE CONSULTAS          (CADAGENDA)".
+           05  LINE 10  COLUMN 05
+               VALUE  " 08 - HISTORICO DE CONSULTAS     (CADCONSULTA)".
+           05  LINE 11  COLUMN 05
+               VALUE  " 09 - TABELAS DE REFERENCIA        (CADTABREF)".
+           05  LINE 13  COLUMN 05
+               VALUE  " 10 - CONSULTA DE MEDICOS          (SMP038)".
+           05  LINE 14  COLUMN 05
+               VALUE  " 11 - CONSULTA DE CONVENIOS        (SMP039)".
+           05  LINE 15  COLUMN 05
+               VALUE  " 12 - CONSULTA DE CID's            (SMP040)".
+           05  LINE 16  COLUMN 05
+               VALUE  " 13 - CONSULTA DE PACIENTES        (SMP044)".
+           05  LINE 18  COLUMN 05
+               VALUE  " 14 - RELATORIO DE MEDICOS EM TXT  (SMP030)".
+           05  LINE 19  COLUMN 05
+               VALUE  " 15 - RELATORIO DE CID's EM TXT    (SMP031)".
+           05  LINE 20  COLUMN 05
+               VALUE  " 16 - RELATORIO DE CONVENIOS EM TXT(SMP032)".
+           05  LINE 22  COLUMN 05
+               VALUE  " 00 - SAIR".
+           05  LINE 24  COLUMN 05
+               VALUE  " OPCAO : ".
+           05  TOPCAO
+               LINE 24  COLUMN 14  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  LINE 25  COLUMN 01
+               VALUE  " MENSAGEM :".
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R1.
+           MOVE ZEROS TO W-OPCAO
+           DISPLAY TELAMENU.
+       R2.
+           DISPLAY TELAMENU
+              ACCEPT TOPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       R2A.
+           IF W-OPCAO = 00
+                   GO TO ROT-FIM.
+           IF W-OPCAO = 01
+                   CALL "CADMED"      GO TO R1.
+           IF W-OPCAO = 02
+                   CALL "CADCONV"     GO TO R1.
+           IF W-OPCAO = 03
+                   CALL "CADCID"      GO TO R1.
+           IF W-OPCAO = 04
+                   CALL "CADCEP"      GO TO R1.
+           IF W-OPCAO = 05
+                   CALL "CADPACI"     GO TO R1.
+           IF W-OPCAO = 06
+                   CALL "CADREDE"     GO TO R1.
+           IF W-OPCAO = 07
+                   CALL "CADAGENDA"   GO TO R1.
+           IF W-OPCAO = 08
+                   CALL "CADCONSULTA" GO TO R1.
+           IF W-OPCAO = 09
+                   CALL "CADTABREF"   GO TO R1.
+           IF W-OPCAO = 10
+                   CALL "SMP038"      GO TO R1.
+           IF W-OPCAO = 11
+                   CALL "SMP039"      GO TO R1.
+           IF W-OPCAO = 12
+                   CALL "SMP040"      GO TO R1.
+           IF W-OPCAO = 13
+                   CALL "SMP044"      GO TO R1.
+           IF W-OPCAO = 14
+                   CALL "SMP030"      GO TO R1.
+           IF W-OPCAO = 15
+                   CALL "SMP031"      GO TO R1.
+           IF W-OPCAO = 16
+                   CALL "SMP032"      GO TO R1.
+           MOVE "*** OPCAO INVALIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R2.
+      *
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (25, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (25, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
