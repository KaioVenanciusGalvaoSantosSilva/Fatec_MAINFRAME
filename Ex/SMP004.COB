@@ -33,7 +33,15 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOMEC
 					ALTERNATE RECORD KEY IS PLANO.
-		
+
+			  SELECT TABREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TBREF-CHAVE
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TBREF-DESCRICAO
+                                   WITH DUPLICATES.
+
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -42,16 +50,24 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPACI.DAT". 
        01 REGPACI.
-          03 CPF			PIC 9(04).
+          03 CPF			PIC 9(11).
+          03 CPF-DIGITOS REDEFINES CPF.
+             05 CPF-DIG		PIC 9(01) OCCURS 11 TIMES.
           03 NOME          	PIC X(30).
           03 DATANASCIMENTO.
 			05 NUMERODD 	PIC 9(02).
 			05 NUMEROMM 	PIC 9(02).
 			05 NUMEROAA 	PIC 9(04).
-          03 SEXO         	PIC X(01).	
+          03 SEXO         	PIC X(01).
           03 GENERO        	PIC X(01).
+          03 RESPONSAVELNOME	PIC X(20).
+          03 RESPONSAVELCPF	PIC 9(11).
+          03 RESPONSAVELCPF-DIGITOS REDEFINES RESPONSAVELCPF.
+             05 RESPONSAVELCPF-DIG	PIC 9(01) OCCURS 11 TIMES.
 		  
           03 CONVENIO		PIC 9(04).
+          03 TIPOBENEF		PIC X(01).
+          03 TITULARCPF		PIC 9(11).
           03 CEPC           PIC 9(08).
           03 NUMEROENDERECO PIC 9(04).		  
           03 COMPLEMENTO    PIC X(10).		  
@@ -60,8 +76,15 @@
 			05 DDD 			PIC 9(03).
 			05 NUMEROTEL1 	PIC 9(05).
 			05 NUMEROTEL2 	PIC 9(04).
-			
-			
+			05 TIPOTEL 		PIC X(01).
+          03 EMERGENCIANOME PIC X(20).
+          03 TELEFONEEMERG.
+			05 DDDEMERG 		PIC 9(03).
+			05 NUMEROTEL1EMERG	PIC 9(05).
+			05 NUMEROTEL2EMERG	PIC 9(04).
+			05 TIPOTELEMERG		PIC X(01).
+
+
        FD CADCEP
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCEP.DAT". 
@@ -84,7 +107,19 @@
 		  03 DATAVALID.
  		 	05 NUMDD 	    PIC 9(02).
 			05 NUMMM 	    PIC 9(02).
-			05 NUMAA 	    PIC 9(04).		  
+			05 NUMAA 	    PIC 9(04).
+		  03 OPERADORA		PIC X(30).
+		  03 ANSCODIGO		PIC 9(06).
+		  03 PERCOBERTURA	PIC 9(03)V99.
+
+       FD TABREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABREF.DAT".
+       01 REGTABREF.
+          03 TBREF-CHAVE.
+             05 TBREF-TIPO       PIC X(03).
+             05 TBREF-CODIGO     PIC 9(02).
+          03 TBREF-DESCRICAO     PIC X(30).
 
       *
       *-----------------------------------------------------------------
@@ -93,8 +128,9 @@
        77 W-OPCAO           PIC X(01) VALUE SPACES.
        77 W-ACT             PIC 9(02) VALUE ZEROS.
        77 MENS              PIC X(50) VALUE SPACES.
-       77 LIMPA             PIC X(50) VALUE SPACES. 
+       77 LIMPA             PIC X(50) VALUE SPACES.
        01 ST-ERRO        	PIC X(02) VALUE "00".
+       01 ST-ERRO2          PIC X(02) VALUE "00".
        01 W-SEL             PIC 9(01) VALUE ZEROS.
        01 TXTTPAMIGO    	PIC X(10) VALUE SPACES.
        01 IND               PIC 9(02) VALUE ZEROS.
@@ -102,26 +138,44 @@
 	   01 TXTPLANO    	    PIC X(30) VALUE SPACES.
 
 	   01 TABCONVENIO.
-          03 TBCONVENIO    PIC X(20) OCCURS 12 TIMES.	   
-      
-	  01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "HHETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "SHOMESEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISSESUXUAL".
-          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "AASSEXUAL".
-          03 FILLER     PIC X(15) VALUE "TTRANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "CCISGENERO".
-          03 FILLER     PIC X(15) VALUE "ZNAO BINARIO".
-          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
-          03 FILLER     PIC X(15) VALUE "GALUNO GAMER".
-          03 FILLER     PIC X(15) VALUE "VPROFESSOR".		  
-          03 FILLER     PIC X(15) VALUE "OOUTROS".		  
-       01 TABGENERO REDEFINES TABGENEROX.
+          03 TBCONVENIO    PIC X(20) OCCURS 12 TIMES.
+
+       01 TABGENERO.
           03 TBGENERO   PIC X(15) OCCURS 12 TIMES.
        01 TXTGENERO.
           03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
+          03 TXTGENERO2 PIC X(14) VALUE SPACES.
+       01 VLD-OK            PIC X(01) VALUE SPACES.
+       01 VLD-CPF-SOMA      PIC 9(04) VALUE ZEROS.
+       01 VLD-CPF-QTO       PIC 9(04) VALUE ZEROS.
+       01 VLD-CPF-RESTO     PIC 9(02) VALUE ZEROS.
+       01 VLD-CPF-DV1       PIC 9(01) VALUE ZEROS.
+       01 VLD-CPF-DV2       PIC 9(01) VALUE ZEROS.
+       01 VLD-CPF-IND       PIC 9(02) VALUE ZEROS.
+       01 VLD-CPF-PESO      PIC 9(02) VALUE ZEROS.
+       01 VLD-RESPCPF-DV1   PIC 9(01) VALUE ZEROS.
+       01 VLD-RESPCPF-DV2   PIC 9(01) VALUE ZEROS.
+       01 W-DUP-ACHADO      PIC X(01) VALUE "N".
+       01 UF                PIC X(20) VALUE SPACES.
+       01 UF-OK             PIC X(01) VALUE SPACES.
+
+       01 W-SAVEREG.
+          03 W-SAVE-CPF        PIC 9(11) VALUE ZEROS.
+          03 W-SAVE-NOME       PIC X(30) VALUE SPACES.
+          03 W-SAVE-NUMERODD   PIC 9(02) VALUE ZEROS.
+          03 W-SAVE-NUMEROMM   PIC 9(02) VALUE ZEROS.
+          03 W-SAVE-NUMEROAA   PIC 9(04) VALUE ZEROS.
+          03 W-SAVE-SEXO       PIC X(01) VALUE SPACES.
+          03 W-SAVE-GENERO     PIC X(01) VALUE SPACES.
+          03 W-SAVE-RESPNOME   PIC X(20) VALUE SPACES.
+          03 W-SAVE-RESPCPF    PIC 9(11) VALUE ZEROS.
+       01 W-DEP-CONVENIO    PIC 9(04) VALUE ZEROS.
+       01 W-DEP-TIPOTIT     PIC X(01) VALUE SPACES.
+       01 W-DATASYS.
+          03 W-DSAA         PIC 9(04).
+          03 W-DSMM         PIC 9(02).
+          03 W-DSDD         PIC 9(02).
+       01 W-IDADE           PIC S9(03) VALUE ZEROS.
 
 
       *-----------------------------------------------------------------
@@ -148,8 +202,20 @@
                VALUE  "    GENERO : " .
            05  LINE 08  COLUMN 01 
                VALUE  "    -------------------------------------------".			   
-           05  LINE 09  COLUMN 01 
+           05  LINE 09  COLUMN 01
                VALUE  "    CONVENIO : ".
+           05  LINE 09  COLUMN 30
+               VALUE  "TIPO(T/D):".
+           05  LINE 09  COLUMN 41
+               VALUE  "TITULAR:".
+           05  TTIPOBENEF
+               LINE 09  COLUMN 40  PIC X(01)
+               USING  TIPOBENEF
+               HIGHLIGHT.
+           05  TTITULARCPF
+               LINE 09  COLUMN 49  PIC 9(11)
+               USING  TITULARCPF
+               HIGHLIGHT.
 
            05  LINE 19  COLUMN 01 
                VALUE  "    NUM. ENDERECO :  ".
@@ -160,7 +226,7 @@
            05  LINE 25  COLUMN 01 
                VALUE  " MENSAGEM :".
            05  TCPF
-               LINE 04  COLUMN 15  PIC 9(04)
+               LINE 04  COLUMN 15  PIC 9(11)
                USING  CPF
                HIGHLIGHT.
            05  TNOME
@@ -270,16 +336,58 @@
            05  TESTADO
                LINE 18  COLUMN 16  PIC X(02)
                USING  ESTADO
-               HIGHLIGHT.	
-   
+               HIGHLIGHT.
+           05  TUF
+               LINE 18  COLUMN 20  PIC X(20)
+               USING  UF
+               HIGHLIGHT.
+           05  LINE 17  COLUMN 40
+               VALUE  "RESPONSAVEL:".
+           05  TRESPONSAVELNOME
+               LINE 17  COLUMN 53  PIC X(20)
+               USING  RESPONSAVELNOME
+               HIGHLIGHT.
+           05  LINE 18  COLUMN 40
+               VALUE  "CPF RESP.:".
+           05  TRESPONSAVELCPF
+               LINE 18  COLUMN 51  PIC 9(11)
+               USING  RESPONSAVELCPF
+               HIGHLIGHT.
+
            05  TNUMEROENDERECO
                LINE 19  COLUMN 20  PIC 9(04)
                USING  NUMEROENDERECO
-               HIGHLIGHT.			 
+               HIGHLIGHT.
            05  TCOMPLEMENTO
                LINE 20 COLUMN 20  PIC X(10)
                USING  COMPLEMENTO
                HIGHLIGHT.
+           05  LINE 19  COLUMN 35
+               VALUE  "CONTATO EMERG.:".
+           05  TEMERGENCIANOME
+               LINE 19  COLUMN 51  PIC X(20)
+               USING  EMERGENCIANOME
+               HIGHLIGHT.
+           05  LINE 20  COLUMN 35
+               VALUE  "TEL EMERG.:".
+           05  TDDDEMERG
+               LINE 20  COLUMN 47  PIC 9(03)
+               USING  DDDEMERG
+               HIGHLIGHT.
+           05  TNUMEROTEL1EMERG
+               LINE 20  COLUMN 51  PIC 9(05)
+               USING  NUMEROTEL1EMERG
+               HIGHLIGHT.
+           05  TNUMEROTEL2EMERG
+               LINE 20  COLUMN 57  PIC 9(04)
+               USING  NUMEROTEL2EMERG
+               HIGHLIGHT.
+           05  LINE 20  COLUMN 62
+               VALUE  "(M/F):".
+           05  TTIPOTELEMERG
+               LINE 20  COLUMN 69  PIC X(01)
+               USING  TIPOTELEMERG
+               HIGHLIGHT.
 			   
            05  LINE 21  COLUMN 01 
                VALUE  "    -------------------------------------------".
@@ -290,49 +398,55 @@
                USING  EMAIL
                HIGHLIGHT.
            05  TTELEFONE
-               LINE 23  COLUMN 01  PIC X(12)
+               LINE 23  COLUMN 01  PIC X(13)
                USING  TELEFONE
                HIGHLIGHT.
-           05  LINE 23  COLUMN 01 
-               VALUE  "    TELEFONE :(DDD)XXXXX-XXXX    ".			   
+           05  LINE 23  COLUMN 01
+               VALUE  "    TELEFONE :(DDD)XXXXX-XXXX    ".
            05  TDDD
                LINE 23  COLUMN 16  PIC 9(03)
-               USING  DDD.		
+               USING  DDD.
            05  TNUMEROTEL1
                LINE 23  COLUMN 20  PIC 9(05)
-               USING  NUMEROTEL1.				   
+               USING  NUMEROTEL1.
            05  TNUMEROTEL2
                LINE 23  COLUMN 26  PIC 9(04)
                USING  NUMEROTEL2.
+           05  LINE 23  COLUMN 31
+               VALUE  "TIPO(M/F):".
+           05  TTIPOTEL
+               LINE 23  COLUMN 42  PIC X(01)
+               USING  TIPOTEL
+               HIGHLIGHT.
 
            05  LINE 24  COLUMN 01 
                VALUE  "    -------------------------------------------".
 			   					   
       *
           01  TELATA.
-           05  LINE 05  COLUMN 50 VALUE  "H-HETEROSEXUAL".
-           05  LINE 06  COLUMN 50 VALUE  "S-HOMESEXUAL".
-           05  LINE 07  COLUMN 50 VALUE  "B-BISSESUXUAL".
+           05  LINE 05  COLUMN 50 VALUE  "H-HETEROSSEXUAL".
+           05  LINE 06  COLUMN 50 VALUE  "S-HOMOSSEXUAL".
+           05  LINE 07  COLUMN 50 VALUE  "B-BISSEXUAL".
            05  LINE 08  COLUMN 50 VALUE  "P-PANSEXUAL".
            05  LINE 09  COLUMN 50 VALUE  "A-AASSEXUAL".
            05  LINE 10  COLUMN 50 VALUE  "C-CISGENERO".
            05  LINE 11  COLUMN 50 VALUE  "T-TRANSEXUAL".
            05  LINE 12  COLUMN 50 VALUE  "Z-NAO BINARIO".
            05  LINE 13  COLUMN 50 VALUE  "N-NAO DECLARADO".
-           05  LINE 14  COLUMN 50 VALUE  "G-ALUNO GAMER".
-           05  LINE 15  COLUMN 50 VALUE  "V-PROFESSOR".			   
+           05  LINE 14  COLUMN 50 VALUE  "G-GENERO FLUIDO".
+           05  LINE 15  COLUMN 50 VALUE  "V-VARIANTE DE GENERO".
            05  LINE 16  COLUMN 50 VALUE  "O-OUTROS".
 		   
 		   
 		  01  TELATA2.
            05  LINE 05  COLUMN 50 
-               VALUE  "01-ENFERMARIA REGINAL ".
+               VALUE  "01-ENFERMARIA REGIONAL ".
            05  LINE 06  COLUMN 50 
                VALUE  "02-ENFERMARIA NACIONAL".
            05  LINE 07  COLUMN 50 
                VALUE  "03-ENFERMARIA INTERNACIONAL".
            05  LINE 08  COLUMN 50 
-               VALUE  "04-APTO PADRAO REGINAL ".
+               VALUE  "04-APTO PADRAO REGIONAL ".
            05  LINE 09  COLUMN 50 
                VALUE  "05-APTO PADRAO NACIONAL".
            05  LINE 10  COLUMN 50 
@@ -346,25 +460,132 @@
            05  LINE 14  COLUMN 50 
                VALUE  "10-PLANO GLOBAL ".			   
            05  LINE 15  COLUMN 50 
-               VALUE  "11-INTERPLANETARIO".
+               VALUE  "11-PLANO EXECUTIVO".
            05  LINE 16  COLUMN 50 
-               VALUE  "12-DEEPWEB".	
+               VALUE  "12-PLANO PREMIUM".
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "ENFERMARIA REGINAL" TO TBCONVENIO(01)
-           MOVE "ENFERMARIA NACIONAL" TO TBCONVENIO(02)
-           MOVE "ENFERMARIA INTERNACIONAL"    TO TBCONVENIO(03)
-           MOVE "APTO PADR�O REGINAL"   TO TBCONVENIO(04)
-           MOVE "APTO PADRAO NACIONAL"   TO TBCONVENIO(05)
-           MOVE "APTO PADRAO INTERNACIONAL"   TO TBCONVENIO(06)
-           MOVE "EMERGENCIA REGIONAL"    TO TBCONVENIO(07)
-           MOVE "EMERGENCIA NACIONAL"        TO TBCONVENIO(08)
-           MOVE "EMERCENCIA INTERNACIONAL"  TO TBCONVENIO(09).
-		   MOVE "PLANO GLOBAL"  TO TBCONVENIO(10).
-		   MOVE "INTERPLANETARIO"  TO TBCONVENIO(11).
-		   MOVE "DEEPWEB"  TO TBCONVENIO(12).
- 
+           OPEN INPUT TABREF
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 PERFORM SEMEIA-TABREF THRU SEMEIA-TABREF-FIM
+                 OPEN INPUT TABREF
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TABREF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           PERFORM CARGA-TBCONVENIO THRU CARGA-TBCONVENIO-FIM
+           PERFORM CARGA-TBGENERO THRU CARGA-TBGENERO-FIM
+           CLOSE TABREF.
+      *
+       CARGA-TBCONVENIO.
+           MOVE "CNV" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBCONVENIO-FIM.
+       CARGA-TBCONVENIO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "CNV"
+              MOVE TBREF-DESCRICAO(1:20) TO TBCONVENIO(TBREF-CODIGO)
+              GO TO CARGA-TBCONVENIO-LP.
+       CARGA-TBCONVENIO-FIM.
+           EXIT.
+      *
+       CARGA-TBGENERO.
+           MOVE "GEN" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBGENERO-FIM.
+       CARGA-TBGENERO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "GEN"
+              MOVE TBREF-DESCRICAO(1:15) TO TBGENERO(TBREF-CODIGO)
+              GO TO CARGA-TBGENERO-LP.
+       CARGA-TBGENERO-FIM.
+           EXIT.
+      *
+      * PRIMEIRA CARGA DA TABELA COMPARTILHADA DE REFERENCIA, CASO O
+      * ARQUIVO TABREF AINDA NAO EXISTA NO AMBIENTE.
+       SEMEIA-TABREF.
+           OPEN OUTPUT TABREF
+           MOVE "ESP" TO TBREF-TIPO
+           MOVE "CLINICA MEDICA "               TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "UROLOGIA"                      TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GINICOLOGISTA"                 TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PEDIATRIA"                     TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CARDIOLOGISTA"                 TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "OBSTETRIA"                     TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CIRURGIA"                      TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "DERMATOLOGIA"                  TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GERIATRIA"                     TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CNV" TO TBREF-TIPO
+           MOVE "ENFERMARIA REGIONAL"           TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ENFERMARIA NACIONAL"           TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ENFERMARIA INTERNACIONAL"      TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO REGIONAL"          TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO NACIONAL"          TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO INTERNACIONAL"     TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA REGIONAL"           TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA NACIONAL"           TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA INTERNACIONAL"      TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO GLOBAL"                  TO TBREF-DESCRICAO
+           MOVE 10 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO EXECUTIVO"               TO TBREF-DESCRICAO
+           MOVE 11 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO PREMIUM"                 TO TBREF-DESCRICAO
+           MOVE 12 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GEN" TO TBREF-TIPO
+           MOVE "HHETEROSSEXUAL"                TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "SHOMOSSEXUAL"                  TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "BBISSEXUAL"                    TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PPANSEXUAL"                    TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "AASSEXUAL"                     TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "TTRANSEXUAL"                   TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CCISGENERO"                    TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ZNAO BINARIO"                  TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "NNAO DECLARADO"                TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GGENERO FLUIDO"                TO TBREF-DESCRICAO
+           MOVE 10 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "VVARIANTE DE GENERO"           TO TBREF-DESCRICAO
+           MOVE 11 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "OOUTROS"                       TO TBREF-DESCRICAO
+           MOVE 12 TO TBREF-CODIGO WRITE REGTABREF
+           CLOSE TABREF
+           MOVE "*** ARQUIVO TABREF FOI CRIADO **" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       SEMEIA-TABREF-FIM.
+           EXIT.
+      *
        R0.
            OPEN I-O CADPACI
            IF ST-ERRO NOT = "00"  
@@ -413,13 +634,17 @@
 				 
       *                
        R1.
-           MOVE ZEROS TO  CPF  NUMERODD NUMEROMM NUMEROAA	 
-           MOVE ZEROS TO CONVENIO CEPC NUMEROENDERECO 		   
-           MOVE ZEROS TO DDD NUMEROTEL1 NUMEROTEL2		   	   
-		   MOVE ZEROS TO DATANASCIMENTO TELEFONE 
-           MOVE SPACES TO  NOME SEXO GENERO COMPLEMENTO  
-           MOVE SPACES TO EMAIL TXTTPAMIGO TEXSEXO
-		   MOVE SPACES TO  ENDERECO BAIRRO CIDADE ESTADO
+           MOVE ZEROS TO  CPF  NUMERODD NUMEROMM NUMEROAA
+           MOVE ZEROS TO CONVENIO CEPC NUMEROENDERECO TITULARCPF
+           MOVE ZEROS TO RESPONSAVELCPF
+           MOVE SPACES TO RESPONSAVELNOME
+           MOVE ZEROS TO DDD NUMEROTEL1 NUMEROTEL2
+		   MOVE ZEROS TO DATANASCIMENTO TELEFONE
+           MOVE ZEROS TO DDDEMERG NUMEROTEL1EMERG NUMEROTEL2EMERG
+           MOVE SPACES TO TIPOTEL TIPOTELEMERG
+           MOVE SPACES TO  NOME SEXO GENERO COMPLEMENTO  TIPOBENEF
+           MOVE SPACES TO EMAIL TXTTPAMIGO TEXSEXO EMERGENCIANOME
+		   MOVE SPACES TO  ENDERECO BAIRRO CIDADE ESTADO UF
            MOVE SPACES TO  NOMEC DATAVALID TXTPLANO 
            MOVE ZEROS TO CODIGO PLANO 
 		   MOVE ZEROS TO NUMDD NUMMM NUMAA		   
@@ -436,11 +661,113 @@
 		IF CPF = ZEROS
 		   MOVE "*Insira o CPF*" TO MENS
 		   PERFORM ROT-MENS THRU ROT-MENS-FIM
-		  GO TO R2.				  
-		
+		  GO TO R2.
+		PERFORM CALC-CPF-DV1 THRU CALC-CPF-DV1-FIM
+		PERFORM CALC-CPF-DV2 THRU CALC-CPF-DV2-FIM
+		IF CPF-DIG(10) NOT = VLD-CPF-DV1
+                          OR CPF-DIG(11) NOT = VLD-CPF-DV2
+		   MOVE "*CPF INVALIDO (DIGITO VERIFICADOR)*" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS-FIM
+		  GO TO R2.
+
 		DISPLAY TCPF.
-		DISPLAY TELA2.				   
+		DISPLAY TELA2.
 				   				   
+      *
+      ***************************************************
+      * CALCULO DOS DIGITOS VERIFICADORES DO CPF (MOD-11) *
+      ***************************************************
+       CALC-CPF-DV1.
+           MOVE ZEROS TO VLD-CPF-SOMA
+           MOVE 1  TO VLD-CPF-IND
+           MOVE 10 TO VLD-CPF-PESO.
+       CALC-CPF-DV1-LP.
+           COMPUTE VLD-CPF-SOMA = VLD-CPF-SOMA +
+                          (CPF-DIG(VLD-CPF-IND) * VLD-CPF-PESO)
+           SUBTRACT 1 FROM VLD-CPF-PESO
+           ADD 1 TO VLD-CPF-IND
+           IF VLD-CPF-IND < 10
+              GO TO CALC-CPF-DV1-LP.
+           DIVIDE VLD-CPF-SOMA BY 11 GIVING VLD-CPF-QTO
+                                     REMAINDER VLD-CPF-RESTO
+           IF VLD-CPF-RESTO < 2
+              MOVE 0 TO VLD-CPF-DV1
+           ELSE
+              COMPUTE VLD-CPF-DV1 = 11 - VLD-CPF-RESTO.
+       CALC-CPF-DV1-FIM.
+           EXIT.
+      *
+       CALC-CPF-DV2.
+           MOVE ZEROS TO VLD-CPF-SOMA
+           MOVE 1  TO VLD-CPF-IND
+           MOVE 11 TO VLD-CPF-PESO.
+       CALC-CPF-DV2-LP.
+           IF VLD-CPF-IND = 10
+              COMPUTE VLD-CPF-SOMA = VLD-CPF-SOMA +
+                             (VLD-CPF-DV1 * VLD-CPF-PESO)
+           ELSE
+              COMPUTE VLD-CPF-SOMA = VLD-CPF-SOMA +
+                             (CPF-DIG(VLD-CPF-IND) * VLD-CPF-PESO)
+           SUBTRACT 1 FROM VLD-CPF-PESO
+           ADD 1 TO VLD-CPF-IND
+           IF VLD-CPF-IND < 11
+              GO TO CALC-CPF-DV2-LP.
+           DIVIDE VLD-CPF-SOMA BY 11 GIVING VLD-CPF-QTO
+                                     REMAINDER VLD-CPF-RESTO
+           IF VLD-CPF-RESTO < 2
+              MOVE 0 TO VLD-CPF-DV2
+           ELSE
+              COMPUTE VLD-CPF-DV2 = 11 - VLD-CPF-RESTO.
+       CALC-CPF-DV2-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * CALCULO DOS DIGITOS VERIF. DO CPF DO RESPONSAVEL *
+      ***************************************************
+       CALC-RESPCPF-DV1.
+           MOVE ZEROS TO VLD-CPF-SOMA
+           MOVE 1  TO VLD-CPF-IND
+           MOVE 10 TO VLD-CPF-PESO.
+       CALC-RESPCPF-DV1-LP.
+           COMPUTE VLD-CPF-SOMA = VLD-CPF-SOMA +
+                     (RESPONSAVELCPF-DIG(VLD-CPF-IND) * VLD-CPF-PESO)
+           SUBTRACT 1 FROM VLD-CPF-PESO
+           ADD 1 TO VLD-CPF-IND
+           IF VLD-CPF-IND < 10
+              GO TO CALC-RESPCPF-DV1-LP.
+           DIVIDE VLD-CPF-SOMA BY 11 GIVING VLD-CPF-QTO
+                                     REMAINDER VLD-CPF-RESTO
+           IF VLD-CPF-RESTO < 2
+              MOVE 0 TO VLD-RESPCPF-DV1
+           ELSE
+              COMPUTE VLD-RESPCPF-DV1 = 11 - VLD-CPF-RESTO.
+       CALC-RESPCPF-DV1-FIM.
+           EXIT.
+      *
+       CALC-RESPCPF-DV2.
+           MOVE ZEROS TO VLD-CPF-SOMA
+           MOVE 1  TO VLD-CPF-IND
+           MOVE 11 TO VLD-CPF-PESO.
+       CALC-RESPCPF-DV2-LP.
+           IF VLD-CPF-IND = 10
+              COMPUTE VLD-CPF-SOMA = VLD-CPF-SOMA +
+                             (VLD-RESPCPF-DV1 * VLD-CPF-PESO)
+           ELSE
+              COMPUTE VLD-CPF-SOMA = VLD-CPF-SOMA +
+                     (RESPONSAVELCPF-DIG(VLD-CPF-IND) * VLD-CPF-PESO)
+           SUBTRACT 1 FROM VLD-CPF-PESO
+           ADD 1 TO VLD-CPF-IND
+           IF VLD-CPF-IND < 11
+              GO TO CALC-RESPCPF-DV2-LP.
+           DIVIDE VLD-CPF-SOMA BY 11 GIVING VLD-CPF-QTO
+                                     REMAINDER VLD-CPF-RESTO
+           IF VLD-CPF-RESTO < 2
+              MOVE 0 TO VLD-RESPCPF-DV2
+           ELSE
+              COMPUTE VLD-RESPCPF-DV2 = 11 - VLD-CPF-RESTO.
+       CALC-RESPCPF-DV2-FIM.
+           EXIT.
+      *
        LER-CADPACIENTE.
            READ CADPACI
            IF ST-ERRO NOT = "23"
@@ -490,21 +817,121 @@
 		IF NUMERODD=ZEROS OR NUMEROMM=ZEROS OR NUMEROAA=ZEROS
                MOVE "*Insira a DATA corretamente*" TO MENS
 			   PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R6.
+              GO TO R4.
 		IF NUMERODD>31 OR NUMEROMM>12 OR NUMEROAA<0
                MOVE "*Insira a DATA corretamente2*" TO MENS
 			   PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R6.
-		IF NUMEROMM=02 AND NUMERODD >29
+              GO TO R4.
+		CALL "VALDATA" USING NUMERODD NUMEROMM NUMEROAA VLD-OK
+		IF VLD-OK = "N"
 		   MOVE "*Insira a DATA corretamente3*" TO MENS
 		   PERFORM ROT-MENS THRU ROT-MENS-FIM
-		  GO TO R4.				
+		  GO TO R4.
 	
 			DISPLAY TNUMERODD.
 			DISPLAY TNUMEROMM.
 			DISPLAY TNUMEROAA.
-		DISPLAY TELA2.			
-		
+		DISPLAY TELA2.
+
+      *
+      ***************************************************
+      * RESPONSAVEL LEGAL (PACIENTE MENOR DE IDADE)      *
+      ***************************************************
+       R4B.
+	ACCEPT W-DATASYS FROM DATE YYYYMMDD
+	COMPUTE W-IDADE = W-DSAA - NUMEROAA
+	IF W-DSMM < NUMEROMM
+	   SUBTRACT 1 FROM W-IDADE
+	ELSE
+	   IF W-DSMM = NUMEROMM AND W-DSDD < NUMERODD
+	      SUBTRACT 1 FROM W-IDADE.
+	IF W-IDADE >= 18
+	   MOVE ZEROS TO RESPONSAVELCPF
+	   MOVE SPACES TO RESPONSAVELNOME
+	   GO TO R5.
+		DISPLAY TELA2
+	   ACCEPT TRESPONSAVELNOME
+	   ACCEPT TRESPONSAVELCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+       R4C.
+	IF RESPONSAVELNOME = SPACES
+	   MOVE "*Insira o nome do responsavel*" TO MENS
+	   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	  GO TO R4B.
+	IF RESPONSAVELCPF = ZEROS
+	   MOVE "*Insira o CPF do responsavel*" TO MENS
+	   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	  GO TO R4B.
+	PERFORM CALC-RESPCPF-DV1 THRU CALC-RESPCPF-DV1-FIM
+	PERFORM CALC-RESPCPF-DV2 THRU CALC-RESPCPF-DV2-FIM
+	IF RESPONSAVELCPF-DIG(10) NOT = VLD-RESPCPF-DV1
+                  OR RESPONSAVELCPF-DIG(11) NOT = VLD-RESPCPF-DV2
+	   MOVE "*CPF DO RESPONSAVEL INVALIDO*" TO MENS
+	   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	  GO TO R4B.
+
+			DISPLAY TRESPONSAVELNOME.
+			DISPLAY TRESPONSAVELCPF.
+			DISPLAY TELA2.
+
+      *
+      ***************************************************
+      * VERIFICACAO DE PACIENTE SEMELHANTE (NOME+NASC.)  *
+      ***************************************************
+       R4D.
+           MOVE CPF      TO W-SAVE-CPF
+           MOVE NOME     TO W-SAVE-NOME
+           MOVE NUMERODD TO W-SAVE-NUMERODD
+           MOVE NUMEROMM TO W-SAVE-NUMEROMM
+           MOVE NUMEROAA TO W-SAVE-NUMEROAA
+           MOVE SEXO     TO W-SAVE-SEXO
+           MOVE GENERO   TO W-SAVE-GENERO
+           MOVE RESPONSAVELNOME TO W-SAVE-RESPNOME
+           MOVE RESPONSAVELCPF  TO W-SAVE-RESPCPF
+           MOVE "N" TO W-DUP-ACHADO
+           START CADPACI KEY = NOME
+              INVALID KEY NEXT SENTENCE
+              NOT INVALID KEY PERFORM R4D-LP THRU R4D-LP-FIM.
+       R4D-RESTAURA.
+           MOVE W-SAVE-CPF      TO CPF
+           MOVE W-SAVE-NOME     TO NOME
+           MOVE W-SAVE-NUMERODD TO NUMERODD
+           MOVE W-SAVE-NUMEROMM TO NUMEROMM
+           MOVE W-SAVE-NUMEROAA TO NUMEROAA
+           MOVE W-SAVE-SEXO     TO SEXO
+           MOVE W-SAVE-GENERO   TO GENERO
+           MOVE W-SAVE-RESPNOME TO RESPONSAVELNOME
+           MOVE W-SAVE-RESPCPF  TO RESPONSAVELCPF
+           IF W-DUP-ACHADO = "S"
+              MOVE "*PACIENTE COM NOME/NASCIMENTO SEMELHANTE JA EXISTE*"
+                                                              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4F.
+           GO TO R5.
+       R4D-LP.
+           READ CADPACI NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO R4D-LP-FIM.
+           IF NOME NOT = W-SAVE-NOME
+              GO TO R4D-LP-FIM.
+           IF NUMERODD = W-SAVE-NUMERODD AND NUMEROMM = W-SAVE-NUMEROMM
+                             AND NUMEROAA = W-SAVE-NUMEROAA
+              MOVE "S" TO W-DUP-ACHADO
+              GO TO R4D-LP-FIM.
+           GO TO R4D-LP.
+       R4D-LP-FIM.
+           EXIT.
+       R4F.
+           DISPLAY (25, 40) "CONTINUAR MESMO ASSIM (S/N) : "
+           MOVE "S" TO W-OPCAO
+           ACCEPT (25, 70) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              GO TO R3.
+           IF W-OPCAO NOT = "S" AND "s"
+              GO TO R4F.
+
        R5.
 		DISPLAY TELA2
            ACCEPT TSEXO
@@ -547,15 +974,94 @@
            ELSE
                DISPLAY TTXTGENERO2.
 
+      *
+      *****************************************************
+      * TIPO DE BENEFICIARIO (TITULAR OU DEPENDENTE)       *
+      *****************************************************
+       R6B.
+           DISPLAY TELA2
+           ACCEPT TTIPOBENEF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+       R6C.
+           IF TIPOBENEF = "t" MOVE "T" TO TIPOBENEF.
+           IF TIPOBENEF = "d" MOVE "D" TO TIPOBENEF.
+           IF TIPOBENEF NOT = "T" AND NOT = "D"
+              MOVE "*DIGITE T=TITULAR   D=DEPENDENTE*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6B.
+           IF TIPOBENEF = "T"
+              MOVE ZEROS TO TITULARCPF
+              GO TO R7.
+       R6D.
+           DISPLAY TELA2
+           ACCEPT TTITULARCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6B.
+       R6E.
+           IF TITULARCPF = ZEROS
+              MOVE "*Insira o CPF do TITULAR*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6D.
+           IF TITULARCPF = CPF
+              MOVE "*TITULAR NAO PODE SER O PROPRIO PACIENTE*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6D.
+           MOVE CPF      TO W-SAVE-CPF
+           MOVE NOME     TO W-SAVE-NOME
+           MOVE NUMERODD TO W-SAVE-NUMERODD
+           MOVE NUMEROMM TO W-SAVE-NUMEROMM
+           MOVE NUMEROAA TO W-SAVE-NUMEROAA
+           MOVE SEXO     TO W-SAVE-SEXO
+           MOVE GENERO   TO W-SAVE-GENERO
+           MOVE TITULARCPF TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE W-SAVE-CPF      TO CPF
+              MOVE W-SAVE-NOME     TO NOME
+              MOVE W-SAVE-NUMERODD TO NUMERODD
+              MOVE W-SAVE-NUMEROMM TO NUMEROMM
+              MOVE W-SAVE-NUMEROAA TO NUMEROAA
+              MOVE W-SAVE-SEXO     TO SEXO
+              MOVE W-SAVE-GENERO   TO GENERO
+              MOVE "D" TO TIPOBENEF
+              IF ST-ERRO = "23"
+                 MOVE "*TITULAR NAO CADASTRADO NO CADPACI*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R6D
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE CONVENIO  TO W-DEP-CONVENIO
+           MOVE TIPOBENEF TO W-DEP-TIPOTIT
+           MOVE W-SAVE-CPF      TO CPF
+           MOVE W-SAVE-NOME     TO NOME
+           MOVE W-SAVE-NUMERODD TO NUMERODD
+           MOVE W-SAVE-NUMEROMM TO NUMEROMM
+           MOVE W-SAVE-NUMEROAA TO NUMEROAA
+           MOVE W-SAVE-SEXO     TO SEXO
+           MOVE W-SAVE-GENERO   TO GENERO
+           MOVE "D" TO TIPOBENEF
+           IF W-DEP-TIPOTIT NOT = "T"
+              MOVE "*TITULAR INFORMADO NAO E UM TITULAR*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6D.
+           MOVE W-DEP-CONVENIO TO CONVENIO
+           DISPLAY TCONVENIO
+           GO TO R7A.
+
        R7.
 		DISPLAY TELA2
            ACCEPT TCONVENIO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    DISPLAY TELA2
-				   
-                   GO TO R6.
-           IF CONVENIO = 0 
+
+                   GO TO R6B.
+           IF CONVENIO = 0
                  MOVE "*** CONVENIO NAO INFORMADO  ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R7.
@@ -600,6 +1106,12 @@
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
+                CALL "VALUF" USING ESTADO UF UF-OK
+                DISPLAY TENDERECO
+                DISPLAY TBAIRRO
+                DISPLAY TCIDADE
+                DISPLAY TESTADO
+                DISPLAY TUF
                 DISPLAY TELA2.
 
        R9.			   
@@ -650,6 +1162,7 @@
 			
        R12.
 			DISPLAY TELA2
+		   ACCEPT TTIPOTEL
 		   ACCEPT TDDD
 		   ACCEPT TNUMEROTEL1
 		   ACCEPT TNUMEROTEL2
@@ -661,25 +1174,80 @@
 		IF DDD=ZEROS OR NUMEROTEL1=ZEROS OR NUMEROTEL2=ZEROS
 		   MOVE "*Insira o telefone correto*" TO MENS
 		   PERFORM ROT-MENS THRU ROT-MENS-FIM
-		  GO TO R12.				  
-		
+		  GO TO R12.
+		IF TIPOTEL NOT = "M" AND "F"
+		   MOVE "*DIGITE APENAS M=CELULAR  F=FIXO*" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS-FIM
+		  GO TO R12.
+		IF TIPOTEL = "M" AND NUMEROTEL1 < 90000
+		   MOVE "*CELULAR TEM 9 DIGITOS: 9XXXX-XXXX*" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS-FIM
+		  GO TO R12.
+		IF TIPOTEL = "F" AND NUMEROTEL1 > 9999
+		   MOVE "*FIXO TEM 8 DIGITOS: XXXX-XXXX*" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS-FIM
+		  GO TO R12.
+
+			DISPLAY TTIPOTEL.
 			DISPLAY TDDD.
 			DISPLAY TNUMEROTEL1.
-			DISPLAY TNUMEROTEL2.		
+			DISPLAY TNUMEROTEL2.
 			DISPLAY TTELEFONE.
-			DISPLAY TELA2.	   
-		
-		   				
+			DISPLAY TELA2.
+
+      *
+      ***************************************************
+      * CONTATO DE EMERGENCIA                            *
+      ***************************************************
+       R13.
+			DISPLAY TELA2
+		   ACCEPT TEMERGENCIANOME
+		   ACCEPT TDDDEMERG
+		   ACCEPT TNUMEROTEL1EMERG
+		   ACCEPT TNUMEROTEL2EMERG
+		   ACCEPT TTIPOTELEMERG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R12.
+       R13A.
+	IF EMERGENCIANOME = SPACES
+	   MOVE "*Insira o contato de emergencia*" TO MENS
+	   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	  GO TO R13.
+	IF DDDEMERG=ZEROS OR NUMEROTEL1EMERG=ZEROS
+                        OR NUMEROTEL2EMERG=ZEROS
+	   MOVE "*Insira o telefone de emergencia*" TO MENS
+	   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	  GO TO R13.
+	IF TIPOTELEMERG NOT = "M" AND "F"
+	   MOVE "*DIGITE APENAS M=CELULAR  F=FIXO*" TO MENS
+	   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	  GO TO R13.
+	IF TIPOTELEMERG = "M" AND NUMEROTEL1EMERG < 90000
+	   MOVE "*CELULAR TEM 9 DIGITOS: 9XXXX-XXXX*" TO MENS
+	   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	  GO TO R13.
+	IF TIPOTELEMERG = "F" AND NUMEROTEL1EMERG > 9999
+	   MOVE "*FIXO TEM 8 DIGITOS: XXXX-XXXX*" TO MENS
+	   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	  GO TO R13.
+
+			DISPLAY TEMERGENCIANOME.
+			DISPLAY TDDDEMERG.
+			DISPLAY TNUMEROTEL1EMERG.
+			DISPLAY TNUMEROTEL2EMERG.
+			DISPLAY TTIPOTELEMERG.
+			DISPLAY TELA2.
 
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
+           IF W-SEL = 1
                 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (25, 40) "DADOS OK (S/N) : ".
                 ACCEPT (25, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R12.
+                IF W-ACT = 01 GO TO R13.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -749,7 +1317,7 @@
                 DISPLAY (25, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (25, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R12.
+                IF W-ACT = 01 GO TO R13.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
