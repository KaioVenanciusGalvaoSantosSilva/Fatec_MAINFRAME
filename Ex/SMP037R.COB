@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP037.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CONVERCAO DO ARQUIVO CADPACI PARA TXT       *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADPACITX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF			PIC 9(11).
+          03 NOME          	PIC X(30).
+          03 DATANASCIMENTO.
+			05 NUMERODD 	PIC 9(02).
+			05 NUMEROMM 	PIC 9(02).
+			05 NUMEROAA 	PIC 9(04).
+          03 SEXO         	PIC X(01).
+          03 GENERO        	PIC X(01).
+          03 RESPONSAVELNOME	PIC X(20).
+          03 RESPONSAVELCPF	PIC 9(11).
+          03 CONVENIO		PIC 9(04).
+          03 TIPOBENEF		PIC X(01).
+          03 TITULARCPF		PIC 9(11).
+          03 CEPC           PIC 9(08).
+          03 NUMEROENDERECO PIC 9(04).
+          03 COMPLEMENTO    PIC X(10).
+          03 EMAIL       	PIC X(30).
+          03 TELEFONE.
+			05 DDD 			PIC 9(03).
+			05 NUMEROTEL1 	PIC 9(05).
+			05 NUMEROTEL2 	PIC 9(04).
+			05 TIPOTEL 	PIC X(01).
+          03 EMERGENCIANOME  PIC X(20).
+          03 TELEFONEEMERG.
+			05 DDDEMERG 		PIC 9(03).
+			05 NUMEROTEL1EMERG 	PIC 9(05).
+			05 NUMEROTEL2EMERG 	PIC 9(04).
+			05 TIPOTELEMERG 	PIC X(01).
+      *
+       FD CADPACITX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACIRL.TXT".
+       01 REGPACITX    PIC X(150).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-LINCONT  PIC 9(02) VALUE ZEROS.
+       77 W-PAGINA   PIC 9(03) VALUE 1.
+       77 W-FORMATO  PIC X(01) VALUE "R".
+      *
+       01 PACICSV.
+                03 CPFCSV            PIC 9(11).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 NOMECSV           PIC X(30).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 DATANASCCSV.
+                   05 DTNDDCSV       PIC 9(02).
+                   05 FILLER         PIC X(01) VALUE "/".
+                   05 DTNMMCSV       PIC 9(02).
+                   05 FILLER         PIC X(01) VALUE "/".
+                   05 DTNAACSV       PIC 9(04).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 SEXOCSV           PIC X(01).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 GENEROCSV         PIC X(01).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 CONVENIOCSV       PIC 9(04).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 CEPCCSV           PIC 9(08).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 EMAILCSV          PIC X(30).
+                03 FILLER            PIC X(01) VALUE ",".
+                03 TELEFONECSV.
+                   05 DDDCSV         PIC 9(03).
+                   05 FILLER         PIC X(01) VALUE "-".
+                   05 NUMEROTEL1CSV  PIC 9(05).
+                   05 NUMEROTEL2CSV  PIC 9(04).
+
+       01 CABCSV    PIC X(80) VALUE
+                     "CPF,NOME,NASCIMENTO,SEXO,GENERO,CONVENIO,CEP,EM
+      -              "AIL,TELEFONE".
+
+       01 PACITX.
+                03 CPFTX             PIC 9(11).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 NOMETX            PIC X(30).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DATANASCTX.
+                   05 DTNDDTX        PIC 9(02).
+                   05 FILLER         PIC X(01) VALUE "/".
+                   05 DTNMMTX        PIC 9(02).
+                   05 FILLER         PIC X(01) VALUE "/".
+                   05 DTNAATX        PIC 9(04).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 SEXOTX            PIC X(01).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 GENEROTX          PIC X(01).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CONVENIOTX        PIC 9(04).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CEPCTX            PIC 9(08).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 EMAILTX           PIC X(30).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 TELEFONETX.
+                   05 DDDTX          PIC 9(03).
+                   05 FILLER         PIC X(01) VALUE "-".
+                   05 NUMEROTEL1TX   PIC 9(05).
+                   05 NUMEROTEL2TX   PIC 9(04).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
+                03 FILLER      PIC X(30) VALUE
+                        "  *** RELACAO DE PACIENTES ***".
+                03 FILLER      PIC X(09) VALUE "  PAGINA:".
+                03 CAB-PAGINATX PIC ZZ9.
+
+       01 CAB1.
+                03 CAB-CPFTX         PIC X(13) VALUE "  CPF".
+                03 FILLER            PIC X(03) VALUE " ".
+                03 CAB-NOMETX        PIC X(30) VALUE "   PACIENTE".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATANASCTX    PIC X(10) VALUE "NASCIMENTO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SEXOTX        PIC X(04) VALUE "SEXO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CONVENIOTX    PIC X(08) VALUE " CONV".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-EMAILTX       PIC X(30) VALUE "EMAIL".
+
+       01 CAB2.
+                03 CAB-CPFTX         PIC X(13) VALUE "-----------".
+                03 FILLER            PIC X(03) VALUE " ".
+                03 CAB-NOMETX        PIC X(30) VALUE "   ----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATANASCTX    PIC X(10) VALUE "----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SEXOTX        PIC X(04) VALUE "----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CONVENIOTX    PIC X(08) VALUE " -----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-EMAILTX       PIC X(30) VALUE "----------".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT025.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE PACIENTES PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA CONVER".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  LINE 14  COLUMN 01
+               VALUE  "                         FORMATO DA SAIDA".
+           05  LINE 14  COLUMN 41
+               VALUE  " (R=RELATORIO C=CSV) :".
+           05  TW-FORMATO
+               LINE 14  COLUMN 65  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOME SEXO GENERO COMPLEMENTO EMAIL.
+                MOVE ZEROS  TO CPF CONVENIO CEPC NUMEROENDERECO.
+                MOVE "R" TO W-FORMATO.
+                DISPLAY SMT025.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-OPC1.
+                ACCEPT TW-FORMATO
+                IF W-FORMATO = "r"
+                   MOVE "R" TO W-FORMATO.
+                IF W-FORMATO = "c"
+                   MOVE "C" TO W-FORMATO.
+                IF W-FORMATO NOT = "R" AND "C"
+                   MOVE "*** DIGITE APENAS R=RELATORIO OU C=CSV ***"
+                                                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC1.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADPACITX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACITX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF W-FORMATO = "C"
+              MOVE CABCSV TO REGPACITX
+              WRITE REGPACITX
+           ELSE
+              PERFORM CABECALHO THRU CABECALHO-FIM.
+      *
+       LER-PACI01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADPACI ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADPACI"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+           IF W-FORMATO = "C"
+              MOVE CPF TO CPFCSV
+              MOVE NOME TO NOMECSV
+              MOVE NUMERODD TO DTNDDCSV
+              MOVE NUMEROMM TO DTNMMCSV
+              MOVE NUMEROAA TO DTNAACSV
+              MOVE SEXO TO SEXOCSV
+              MOVE GENERO TO GENEROCSV
+              MOVE CONVENIO TO CONVENIOCSV
+              MOVE CEPC TO CEPCCSV
+              MOVE EMAIL TO EMAILCSV
+              MOVE DDD TO DDDCSV
+              MOVE NUMEROTEL1 TO NUMEROTEL1CSV
+              MOVE NUMEROTEL2 TO NUMEROTEL2CSV
+              MOVE PACICSV TO REGPACITX
+           ELSE
+              MOVE CPF TO CPFTX
+              MOVE NOME TO NOMETX
+              MOVE NUMERODD TO DTNDDTX
+              MOVE NUMEROMM TO DTNMMTX
+              MOVE NUMEROAA TO DTNAATX
+              MOVE SEXO TO SEXOTX
+              MOVE GENERO TO GENEROTX
+              MOVE CONVENIO TO CONVENIOTX
+              MOVE CEPC TO CEPCTX
+              MOVE EMAIL TO EMAILTX
+              MOVE DDD TO DDDTX
+              MOVE NUMEROTEL1 TO NUMEROTEL1TX
+              MOVE NUMEROTEL2 TO NUMEROTEL2TX
+              MOVE PACITX      TO REGPACITX.
+       INC-WR1.
+                WRITE REGPACITX
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      IF W-FORMATO = "R"
+                         ADD 1 TO W-LINCONT
+                         IF W-LINCONT >= 50
+                            PERFORM CABECALHO THRU CABECALHO-FIM
+                      GO TO LER-PACI01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPACITX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       CABECALHO.
+                MOVE W-PAGINA TO CAB-PAGINATX.
+                WRITE REGPACITX FROM CAB0.
+                MOVE SPACES TO REGPACITX
+                WRITE REGPACITX.
+                WRITE REGPACITX FROM CAB1.
+                WRITE REGPACITX FROM CAB2.
+                MOVE SPACES TO REGPACITX
+                WRITE REGPACITX.
+                ADD 1 TO W-PAGINA.
+                MOVE ZEROS TO W-LINCONT.
+       CABECALHO-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI CADPACITX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
