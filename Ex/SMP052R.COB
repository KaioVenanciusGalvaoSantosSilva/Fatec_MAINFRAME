@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP052.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * CAPTURA DE SNAPSHOT PERIODICO DA QUANTIDADE  *
+      * DE MEDICOS ATIVOS POR ESPECIALIDADE (CADMED) *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGMED
+                                   WITH DUPLICATES.
+           SELECT SNAPESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SNAP-CHAVE
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM             PIC 9(06).
+             05 CRM-UF          PIC X(02).
+          03 NOME               PIC X(30).
+          03 ESPECIALIDADE      PIC 9(02).
+          03 SEXO               PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD        PIC 9(02).
+             05 NUMEROMM        PIC 9(02).
+             05 NUMEROAA        PIC 9(04).
+          03 EMAIL              PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 STATUSMED          PIC X(01).
+          03 QTDEESPEC          PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD         PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD           PIC 9(02).
+             05 CADMM           PIC 9(02).
+             05 CADAA           PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD           PIC 9(02).
+             05 ALTMM           PIC 9(02).
+             05 ALTAA           PIC 9(04).
+      *
+       FD SNAPESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SNAPESP.DAT".
+       01 REGSNAPESP.
+          03 SNAP-CHAVE.
+             05 SNAP-ESPEC      PIC 9(02).
+             05 SNAP-DATA.
+                07 SNAP-DATAAA  PIC 9(04).
+                07 SNAP-DATAMM  PIC 9(02).
+                07 SNAP-DATADD  PIC 9(02).
+          03 SNAP-QTDE          PIC 9(06).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-IND          PIC 9(02) VALUE ZEROS.
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+      *
+       01 W-DATASYS.
+          03 W-DSAA      PIC 9(04).
+          03 W-DSMM      PIC 9(02).
+          03 W-DSDD      PIC 9(02).
+      *
+      *-----------------------------------------------------------------
+      * TABELA DE ACUMULO DA QUANTIDADE DE MEDICOS ATIVOS POR          *
+      * ESPECIALIDADE, MONTADA NA VARREDURA DO CADMED                 *
+      *-----------------------------------------------------------------
+       01 TAB-ESPEC.
+          03 TE-N          PIC 9(02) VALUE ZEROS.
+          03 TE-ENT OCCURS 30 TIMES.
+             05 TE-COD     PIC 9(02).
+             05 TE-QTD     PIC 9(06).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT052.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "              *** CAPTURA DE SNAPSHOT DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " ESPECIALIDADES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA CAPTURA".
+           05  LINE 12  COLUMN 41
+               VALUE  " (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 54  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE "S" TO W-OPCAO.
+                DISPLAY SMT052.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADMED NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN I-O SNAPESP
+           IF ST-ERRO2 NOT = "00"
+               IF ST-ERRO2 = "30"
+                  OPEN OUTPUT SNAPESP
+                  CLOSE SNAPESP
+                  OPEN I-O SNAPESP
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO SNAPESP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD.
+      *
+      *****************************************************
+      * PERCORRE O CADMED ACUMULANDO A QUANTIDADE DE       *
+      * MEDICOS ATIVOS POR ESPECIALIDADE                   *
+      *****************************************************
+      *
+       LER-MED01.
+                READ CADMED NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO GRAVA-SNAP
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADMED"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                ADD 1 TO W-LIDOS.
+                IF STATUSMED NOT = "A"
+                   GO TO LER-MED01.
+                PERFORM BUS-TAB-ESPEC THRU BUS-TAB-ESPEC-FIM
+                GO TO LER-MED01.
+      *
+      **********************************************
+      * ACUMULO POR ESPECIALIDADE (CODIGO DO MEDICO)*
+      **********************************************
+      *
+       BUS-TAB-ESPEC.
+           MOVE 1 TO W-IND.
+       BUS-TAB-ESPEC-LP.
+           IF W-IND > TE-N
+              GO TO BUS-TAB-ESPEC-NOVO.
+           IF TE-COD(W-IND) = ESPECIALIDADE
+              ADD 1 TO TE-QTD(W-IND)
+              GO TO BUS-TAB-ESPEC-FIM.
+           ADD 1 TO W-IND
+           GO TO BUS-TAB-ESPEC-LP.
+       BUS-TAB-ESPEC-NOVO.
+           IF TE-N < 30
+              ADD 1 TO TE-N
+              MOVE ESPECIALIDADE TO TE-COD(TE-N)
+              MOVE 1 TO TE-QTD(TE-N).
+       BUS-TAB-ESPEC-FIM.
+           EXIT.
+      *
+      **********************************************
+      * GRAVACAO DO SNAPSHOT DO DIA NO SNAPESP.DAT  *
+      **********************************************
+      *
+       GRAVA-SNAP.
+           MOVE ZEROS TO W-IND.
+       GRAVA-SNAP-LP.
+           ADD 1 TO W-IND
+           IF W-IND > TE-N
+              GO TO ROT-FIM.
+           MOVE TE-COD(W-IND) TO SNAP-ESPEC.
+           MOVE W-DSAA TO SNAP-DATAAA.
+           MOVE W-DSMM TO SNAP-DATAMM.
+           MOVE W-DSDD TO SNAP-DATADD.
+           READ SNAPESP
+               INVALID KEY GO TO GRAVA-SNAP-NOVO.
+           MOVE TE-QTD(W-IND) TO SNAP-QTDE.
+           REWRITE REGSNAPESP
+               INVALID KEY
+                  MOVE "ERRO NA ALTERACAO DO SNAPESP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+           ADD 1 TO W-ALTERADOS
+           GO TO GRAVA-SNAP-LP.
+       GRAVA-SNAP-NOVO.
+           MOVE TE-QTD(W-IND) TO SNAP-QTDE.
+           WRITE REGSNAPESP
+               INVALID KEY
+                  MOVE "ERRO NA GRAVACAO DO SNAPESP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+           ADD 1 TO W-GRAVADOS
+           GO TO GRAVA-SNAP-LP.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (14, 10) "MEDICOS LIDOS         : " W-LIDOS
+                DISPLAY (15, 10) "ESPECIALIDADES NOVAS  : " W-GRAVADOS
+                DISPLAY (16, 10) "ESPECIALIDADES ALTER. : " W-ALTERADOS
+                CLOSE CADMED SNAPESP.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
