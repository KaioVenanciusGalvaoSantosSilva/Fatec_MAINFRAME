@@ -0,0 +1,536 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP047.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * RELATORIO GERENCIAL - VOLUME DE ATENDIMENTOS *
+      * POR ESPECIALIDADE, CONVENIO, UF E GENERO     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONSULTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CONSULTA-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CON-CRM
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CON-CID
+                                   WITH DUPLICATES.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGMED
+                                   WITH DUPLICATES.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGPACI
+                                   WITH DUPLICATES.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES.
+           SELECT DASHBTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSULTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSULTA.DAT".
+       01 REGCONSULTA.
+          03 CONSULTA-CHAVE.
+             05 CON-CPF        PIC 9(11).
+             05 CON-DATA.
+                07 CON-DATAAA  PIC 9(04).
+                07 CON-DATAMM  PIC 9(02).
+                07 CON-DATADD  PIC 9(02).
+             05 CON-CRM.
+                07 CON-CRMNUM  PIC 9(06).
+                07 CON-CRMUF   PIC X(02).
+          03 CON-CID           PIC 9(06).
+          03 CON-OBSERVACOES   PIC X(30).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM             PIC 9(06).
+             05 CRM-UF          PIC X(02).
+          03 NOME               PIC X(30).
+          03 ESPECIALIDADE      PIC 9(02).
+          03 SEXO               PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD        PIC 9(02).
+             05 NUMEROMM        PIC 9(02).
+             05 NUMEROAA        PIC 9(04).
+          03 EMAIL              PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 STATUSMED          PIC X(01).
+          03 QTDEESPEC          PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD         PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD           PIC 9(02).
+             05 CADMM           PIC 9(02).
+             05 CADAA           PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD           PIC 9(02).
+             05 ALTMM           PIC 9(02).
+             05 ALTAA           PIC 9(04).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF             PIC 9(11).
+          03 NOME            PIC X(30).
+          03 DATANASCIMENTO.
+             05 NUMERODD     PIC 9(02).
+             05 NUMEROMM     PIC 9(02).
+             05 NUMEROAA     PIC 9(04).
+          03 SEXO            PIC X(01).
+          03 GENERO          PIC X(01).
+          03 RESPONSAVELNOME PIC X(20).
+          03 RESPONSAVELCPF  PIC 9(11).
+          03 CONVENIO        PIC 9(04).
+          03 TIPOBENEF       PIC X(01).
+          03 TITULARCPF      PIC 9(11).
+          03 CEPC            PIC 9(08).
+          03 NUMEROENDERECO  PIC 9(04).
+          03 COMPLEMENTO     PIC X(10).
+          03 EMAIL           PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 EMERGENCIANOME  PIC X(20).
+          03 TELEFONEEMERG.
+             05 DDDEMERG        PIC 9(03).
+             05 NUMEROTEL1EMERG PIC 9(05).
+             05 NUMEROTEL2EMERG PIC 9(04).
+             05 TIPOTELEMERG    PIC X(01).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP                PIC 9(08).
+          03 ENDERECO           PIC X(30).
+          03 BAIRRO             PIC X(20).
+          03 CIDADE             PIC X(20).
+          03 ESTADO             PIC X(02).
+      *
+       FD DASHBTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DASHBOARD.TXT".
+       01 REGDASHTX      PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-IND          PIC 9(02) VALUE ZEROS.
+       77 W-IND2         PIC 9(02) VALUE ZEROS.
+       77 W-TOTVISITAS   PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+      * TABELAS DE ACUMULO (MONTADAS DINAMICAMENTE, SEM LIMITE FIXO   *
+      * DE CODIGOS PREVISTOS - SO O NUMERO DE ENTRADAS E LIMITADO)    *
+      *-----------------------------------------------------------------
+       01 TAB-ESPEC.
+          03 TE-N          PIC 9(02) VALUE ZEROS.
+          03 TE-ENT OCCURS 30 TIMES.
+             05 TE-COD     PIC 9(02).
+             05 TE-QTD     PIC 9(06).
+       01 TAB-CONV.
+          03 TV-N          PIC 9(02) VALUE ZEROS.
+          03 TV-ENT OCCURS 30 TIMES.
+             05 TV-COD     PIC 9(06).
+             05 TV-QTD     PIC 9(06).
+       01 TAB-UF.
+          03 TU-N          PIC 9(02) VALUE ZEROS.
+          03 TU-ENT OCCURS 30 TIMES.
+             05 TU-COD     PIC X(02).
+             05 TU-QTD     PIC 9(06).
+       01 TAB-GEN.
+          03 TG-N          PIC 9(02) VALUE ZEROS.
+          03 TG-ENT OCCURS 30 TIMES.
+             05 TG-COD     PIC X(01).
+             05 TG-QTD     PIC 9(06).
+      *
+       01 DASHTA1.
+                03 D1-RUBTX          PIC X(20).
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 D1-CODTX          PIC ZZZZZ9.
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 D1-QTDTX          PIC ZZZ.ZZ9.
+       01 DASHTA2.
+                03 D2-RUBTX          PIC X(20).
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 D2-CODTX          PIC X(02).
+                03 FILLER            PIC X(06) VALUE SPACES.
+                03 D2-QTDTX          PIC ZZZ.ZZ9.
+       01 DASHTOT.
+                03 FILLER            PIC X(36) VALUE
+                        "TOTAL DE ATENDIMENTOS COMPUTADOS : ".
+                03 D-TOTTX           PIC ZZZ.ZZ9.
+      *
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
+                03 FILLER      PIC X(41) VALUE
+                        " *** PAINEL GERENCIAL DE ATENDIMENTOS ***".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT047.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "              *** PAINEL GERENCIAL DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " ATENDIMENTOS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACAO".
+           05  LINE 12  COLUMN 41
+               VALUE  " (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 54  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE "S" TO W-OPCAO.
+                DISPLAY SMT047.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONSULTA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCONSULTA NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONSULTA"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0C.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************************
+      * PERCORRE O HISTORICO DE CONSULTAS ACUMULANDO NAS   *
+      * TABELAS DE ESPECIALIDADE, CONVENIO, UF E GENERO    *
+      *****************************************************
+      *
+       LER-CONS01.
+                READ CADCONSULTA NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO GERA-REL
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCONSULTA"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+       BUS-MED.
+           MOVE CON-CRM TO CRM-CHAVE
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              GO TO LER-CONS01.
+      *
+       BUS-PACI.
+           MOVE CON-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              GO TO LER-CONS01.
+      *
+           ADD 1 TO W-TOTVISITAS
+           PERFORM BUS-TAB-ESPEC THRU BUS-TAB-ESPEC-FIM
+           PERFORM BUS-TAB-CONV  THRU BUS-TAB-CONV-FIM
+           PERFORM BUS-TAB-GEN   THRU BUS-TAB-GEN-FIM.
+      *
+       BUS-CEP.
+           MOVE CEPC TO CEP
+           READ CADCEP
+           IF ST-ERRO = "00"
+              PERFORM BUS-TAB-UF THRU BUS-TAB-UF-FIM.
+           GO TO LER-CONS01.
+      *
+      **********************************************
+      * ACUMULO POR ESPECIALIDADE (CODIGO DO MEDICO)*
+      **********************************************
+      *
+       BUS-TAB-ESPEC.
+           MOVE 1 TO W-IND2.
+       BUS-TAB-ESPEC-LP2.
+           IF W-IND2 > QTDEESPEC
+              GO TO BUS-TAB-ESPEC-FIM.
+           PERFORM BUS-TAB-ESPEC-1 THRU BUS-TAB-ESPEC-1-FIM.
+           ADD 1 TO W-IND2
+           GO TO BUS-TAB-ESPEC-LP2.
+       BUS-TAB-ESPEC-1.
+           MOVE 1 TO W-IND.
+       BUS-TAB-ESPEC-1-LP.
+           IF W-IND > TE-N
+              GO TO BUS-TAB-ESPEC-1-NOVO.
+           IF TE-COD(W-IND) = ESPECOD(W-IND2)
+              ADD 1 TO TE-QTD(W-IND)
+              GO TO BUS-TAB-ESPEC-1-FIM.
+           ADD 1 TO W-IND
+           GO TO BUS-TAB-ESPEC-1-LP.
+       BUS-TAB-ESPEC-1-NOVO.
+           IF TE-N < 30
+              ADD 1 TO TE-N
+              MOVE ESPECOD(W-IND2) TO TE-COD(TE-N)
+              MOVE 1 TO TE-QTD(TE-N).
+       BUS-TAB-ESPEC-1-FIM.
+           EXIT.
+       BUS-TAB-ESPEC-FIM.
+           EXIT.
+      *
+      **********************************************
+      * ACUMULO POR CONVENIO (CODIGO DO PLANO)      *
+      **********************************************
+      *
+       BUS-TAB-CONV.
+           MOVE 1 TO W-IND.
+       BUS-TAB-CONV-LP.
+           IF W-IND > TV-N
+              GO TO BUS-TAB-CONV-NOVO.
+           IF TV-COD(W-IND) = CONVENIO
+              ADD 1 TO TV-QTD(W-IND)
+              GO TO BUS-TAB-CONV-FIM.
+           ADD 1 TO W-IND
+           GO TO BUS-TAB-CONV-LP.
+       BUS-TAB-CONV-NOVO.
+           IF TV-N < 30
+              ADD 1 TO TV-N
+              MOVE CONVENIO TO TV-COD(TV-N)
+              MOVE 1 TO TV-QTD(TV-N).
+       BUS-TAB-CONV-FIM.
+           EXIT.
+      *
+      **********************************************
+      * ACUMULO POR UF DE RESIDENCIA DO PACIENTE    *
+      **********************************************
+      *
+       BUS-TAB-UF.
+           MOVE 1 TO W-IND.
+       BUS-TAB-UF-LP.
+           IF W-IND > TU-N
+              GO TO BUS-TAB-UF-NOVO.
+           IF TU-COD(W-IND) = ESTADO
+              ADD 1 TO TU-QTD(W-IND)
+              GO TO BUS-TAB-UF-FIM.
+           ADD 1 TO W-IND
+           GO TO BUS-TAB-UF-LP.
+       BUS-TAB-UF-NOVO.
+           IF TU-N < 30
+              ADD 1 TO TU-N
+              MOVE ESTADO TO TU-COD(TU-N)
+              MOVE 1 TO TU-QTD(TU-N).
+       BUS-TAB-UF-FIM.
+           EXIT.
+      *
+      **********************************************
+      * ACUMULO POR GENERO DO PACIENTE              *
+      **********************************************
+      *
+       BUS-TAB-GEN.
+           MOVE 1 TO W-IND.
+       BUS-TAB-GEN-LP.
+           IF W-IND > TG-N
+              GO TO BUS-TAB-GEN-NOVO.
+           IF TG-COD(W-IND) = GENERO
+              ADD 1 TO TG-QTD(W-IND)
+              GO TO BUS-TAB-GEN-FIM.
+           ADD 1 TO W-IND
+           GO TO BUS-TAB-GEN-LP.
+       BUS-TAB-GEN-NOVO.
+           IF TG-N < 30
+              ADD 1 TO TG-N
+              MOVE GENERO TO TG-COD(TG-N)
+              MOVE 1 TO TG-QTD(TG-N).
+       BUS-TAB-GEN-FIM.
+           EXIT.
+      *
+      ***********************************
+      * GRAVACAO DO RELATORIO GERENCIAL *
+      ***********************************
+      *
+       GERA-REL.
+           OPEN OUTPUT DASHBTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO DASHBTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           WRITE REGDASHTX FROM CAB0.
+           MOVE SPACES TO REGDASHTX
+           WRITE REGDASHTX.
+           MOVE W-TOTVISITAS TO D-TOTTX
+           MOVE DASHTOT      TO REGDASHTX
+           WRITE REGDASHTX.
+           MOVE SPACES TO REGDASHTX
+           WRITE REGDASHTX.
+      *
+           MOVE "PACIENTES POR ESPECIALIDADE" TO REGDASHTX
+           WRITE REGDASHTX.
+           MOVE ZEROS TO W-IND.
+       REL-ESPEC-LP.
+           ADD 1 TO W-IND
+           IF W-IND > TE-N
+              GO TO REL-ESPEC-FIM.
+           MOVE "  ESPECIALIDADE"  TO D1-RUBTX
+           MOVE TE-COD(W-IND)      TO D1-CODTX
+           MOVE TE-QTD(W-IND)      TO D1-QTDTX
+           MOVE DASHTA1            TO REGDASHTX
+           WRITE REGDASHTX
+           GO TO REL-ESPEC-LP.
+       REL-ESPEC-FIM.
+           MOVE SPACES TO REGDASHTX
+           WRITE REGDASHTX.
+      *
+           MOVE "PACIENTES POR CONVENIO" TO REGDASHTX
+           WRITE REGDASHTX.
+           MOVE ZEROS TO W-IND.
+       REL-CONV-LP.
+           ADD 1 TO W-IND
+           IF W-IND > TV-N
+              GO TO REL-CONV-FIM.
+           MOVE "  CONVENIO CODIGO" TO D1-RUBTX
+           MOVE TV-COD(W-IND)       TO D1-CODTX
+           MOVE TV-QTD(W-IND)       TO D1-QTDTX
+           MOVE DASHTA1             TO REGDASHTX
+           WRITE REGDASHTX
+           GO TO REL-CONV-LP.
+       REL-CONV-FIM.
+           MOVE SPACES TO REGDASHTX
+           WRITE REGDASHTX.
+      *
+           MOVE "PACIENTES POR ESTADO (UF)" TO REGDASHTX
+           WRITE REGDASHTX.
+           MOVE ZEROS TO W-IND.
+       REL-UF-LP.
+           ADD 1 TO W-IND
+           IF W-IND > TU-N
+              GO TO REL-UF-FIM.
+           MOVE "  UF"          TO D2-RUBTX
+           MOVE TU-COD(W-IND)   TO D2-CODTX
+           MOVE TU-QTD(W-IND)   TO D2-QTDTX
+           MOVE DASHTA2         TO REGDASHTX
+           WRITE REGDASHTX
+           GO TO REL-UF-LP.
+       REL-UF-FIM.
+           MOVE SPACES TO REGDASHTX
+           WRITE REGDASHTX.
+      *
+           MOVE "PACIENTES POR GENERO" TO REGDASHTX
+           WRITE REGDASHTX.
+           MOVE ZEROS TO W-IND.
+       REL-GEN-LP.
+           ADD 1 TO W-IND
+           IF W-IND > TG-N
+              GO TO REL-GEN-FIM.
+           MOVE "  GENERO"      TO D2-RUBTX
+           MOVE TG-COD(W-IND)   TO D2-CODTX
+           MOVE TG-QTD(W-IND)   TO D2-QTDTX
+           MOVE DASHTA2         TO REGDASHTX
+           WRITE REGDASHTX
+           GO TO REL-GEN-LP.
+       REL-GEN-FIM.
+           MOVE "*** RELATORIO GERADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONSULTA CADMED CADPACI CADCEP DASHBTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
