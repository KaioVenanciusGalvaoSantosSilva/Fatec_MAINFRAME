@@ -0,0 +1,552 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP051.
+       AUTHOR. KAIO V G S S
+      ***********************************************
+      * RELATORIO DE ABRANGENCIA DA REDE CREDENCIADA *
+      * POR CONVENIO - QTDE DE MEDICOS E ESPECIALID. *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADREDE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS REDE-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS REDE-CRM
+                                   WITH DUPLICATES.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGMED
+                                   WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC
+                    ALTERNATE RECORD KEY IS PLANO.
+           SELECT TABREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TBREF-CHAVE
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TBREF-DESCRICAO
+                                   WITH DUPLICATES.
+           SELECT DASHBTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADREDE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADREDE.DAT".
+       01 REGREDE.
+          03 REDE-CHAVE.
+             05 REDE-CRM.
+                07 RD-CRM     PIC 9(06).
+                07 RD-CRMUF   PIC X(02).
+             05 RD-CONVENIO   PIC 9(06).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM-CHAVE.
+             05 CRM             PIC 9(06).
+             05 CRM-UF          PIC X(02).
+          03 NOME               PIC X(30).
+          03 ESPECIALIDADE      PIC 9(02).
+          03 SEXO               PIC X(01).
+          03 DATANASCIMENTO.
+             05 NUMERODD        PIC 9(02).
+             05 NUMEROMM        PIC 9(02).
+             05 NUMEROAA        PIC 9(04).
+          03 EMAIL              PIC X(30).
+          03 TELEFONE.
+             05 DDD             PIC 9(03).
+             05 NUMEROTEL1      PIC 9(05).
+             05 NUMEROTEL2      PIC 9(04).
+             05 TIPOTEL         PIC X(01).
+          03 STATUSMED          PIC X(01).
+          03 QTDEESPEC          PIC 9(01).
+          03 ESPECTAB OCCURS 5 TIMES.
+             05 ESPECOD         PIC 9(02).
+          03 DATACADASTRO.
+             05 CADDD           PIC 9(02).
+             05 CADMM           PIC 9(02).
+             05 CADAA           PIC 9(04).
+          03 DATAULTALT.
+             05 ALTDD           PIC 9(02).
+             05 ALTMM           PIC 9(02).
+             05 ALTAA           PIC 9(04).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO          PIC 9(06).
+          03 NOMEC           PIC X(30).
+          03 PLANO           PIC 9(02).
+          03 DATAVALID.
+             05 NUMDD        PIC 9(02).
+             05 NUMMM        PIC 9(02).
+             05 NUMAA        PIC 9(04).
+          03 OPERADORA       PIC X(30).
+          03 ANSCODIGO       PIC 9(06).
+          03 PERCOBERTURA    PIC 9(03)V99.
+      *
+       FD TABREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABREF.DAT".
+       01 REGTABREF.
+          03 TBREF-CHAVE.
+             05 TBREF-TIPO       PIC X(03).
+             05 TBREF-CODIGO     PIC 9(02).
+          03 TBREF-DESCRICAO     PIC X(30).
+      *
+       FD DASHBTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REDECONV.TXT".
+       01 REGDASHTX      PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-IND          PIC 9(02) VALUE ZEROS.
+       77 W-IND2         PIC 9(02) VALUE ZEROS.
+       77 W-IND3         PIC 9(02) VALUE ZEROS.
+       77 W-ESPCOD       PIC 9(02) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+      * TABELA COM O NOME POR EXTENSO DE CADA ESPECIALIDADE, CARREGADA *
+      * DO ARQUIVO COMPARTILHADO TABREF (MESMO ESQUEMA DO CADMED)      *
+      *-----------------------------------------------------------------
+       01 TABMEDICO.
+          03 TBMEDICO PIC X(20) OCCURS 9 TIMES.
+      *
+      *-----------------------------------------------------------------
+      * TABELA DE ACUMULO POR CONVENIO: QTDE DE MEDICOS DA REDE E LISTA*
+      * DAS ESPECIALIDADES DISTINTAS ENCONTRADAS PARA AQUELE CONVENIO  *
+      *-----------------------------------------------------------------
+       01 TAB-CONV.
+          03 TC-N          PIC 9(02) VALUE ZEROS.
+          03 TC-ENT OCCURS 30 TIMES.
+             05 TC-CONV     PIC 9(06).
+             05 TC-QTDMED   PIC 9(04).
+             05 TC-QTDESP   PIC 9(02).
+             05 TC-ESPEC OCCURS 20 TIMES.
+                07 TC-ESPCOD PIC 9(02).
+      *
+       01 DASHTA1.
+                03 D1-RUBTX          PIC X(20).
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 D1-CODTX          PIC ZZZZZ9.
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 D1-QTDTX          PIC ZZZ.ZZ9.
+       01 DASHTA3.
+                03 D3-RUBTX          PIC X(20).
+                03 D3-DESCTX         PIC X(20).
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "SISTEMA MEDICO".
+                03 FILLER      PIC X(52) VALUE
+                        " *** ABRANGENCIA DA REDE POR CONVENIO ***".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT051.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "              *** ABRANGENCIA DA REDE".
+           05  LINE 02  COLUMN 41
+               VALUE  " CREDENCIADA POR CONVENIO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACAO".
+           05  LINE 12  COLUMN 41
+               VALUE  " (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 54  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE "S" TO W-OPCAO.
+                DISPLAY SMT051.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADREDE
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADREDE NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADREDE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0B.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0C.
+           OPEN INPUT TABREF
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 PERFORM SEMEIA-TABREF THRU SEMEIA-TABREF-FIM
+                 OPEN INPUT TABREF
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TABREF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           PERFORM CARGA-TBMEDICO THRU CARGA-TBMEDICO-FIM
+           CLOSE TABREF.
+      *
+      *****************************************************
+      * PERCORRE TODA A REDE CREDENCIADA, ACUMULANDO POR   *
+      * CONVENIO A QUANTIDADE DE MEDICOS E AS ESPECIALID.  *
+      *****************************************************
+      *
+       LER-REDE01.
+                READ CADREDE NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO GERA-REL
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADREDE"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+       BUS-MED.
+           MOVE REDE-CRM TO CRM-CHAVE
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              GO TO LER-REDE01.
+           IF STATUSMED NOT = "A"
+              GO TO LER-REDE01.
+      *
+           PERFORM BUS-TAB-CONV THRU BUS-TAB-CONV-FIM
+           GO TO LER-REDE01.
+      *
+      **********************************************
+      * ACUMULO POR CONVENIO (QTDE DE MEDICOS E     *
+      * LISTA DE ESPECIALIDADES DISTINTAS)          *
+      **********************************************
+      *
+       BUS-TAB-CONV.
+           MOVE 1 TO W-IND.
+       BUS-TAB-CONV-LP.
+           IF W-IND > TC-N
+              GO TO BUS-TAB-CONV-NOVO.
+           IF TC-CONV(W-IND) = RD-CONVENIO
+              ADD 1 TO TC-QTDMED(W-IND)
+              PERFORM BUS-TAB-ESPTODAS THRU BUS-TAB-ESPTODAS-FIM
+              GO TO BUS-TAB-CONV-FIM.
+           ADD 1 TO W-IND
+           GO TO BUS-TAB-CONV-LP.
+       BUS-TAB-CONV-NOVO.
+           IF TC-N < 30
+              ADD 1 TO TC-N
+              MOVE RD-CONVENIO TO TC-CONV(TC-N)
+              MOVE 1           TO TC-QTDMED(TC-N)
+              MOVE ZEROS       TO TC-QTDESP(TC-N)
+              MOVE TC-N        TO W-IND
+              PERFORM BUS-TAB-ESPTODAS THRU BUS-TAB-ESPTODAS-FIM.
+       BUS-TAB-CONV-FIM.
+           EXIT.
+      *
+      **********************************************
+      * PERCORRE TODAS AS ESPECIALIDADES DO MEDICO  *
+      * (ESPECTAB) ACUMULANDO CADA UMA NO CONVENIO  *
+      * CORRENTE (W-IND), NAO SO A ESPECIALIDADE    *
+      * PRINCIPAL                                   *
+      **********************************************
+      *
+       BUS-TAB-ESPTODAS.
+           MOVE 1 TO W-IND3.
+       BUS-TAB-ESPTODAS-LP.
+           IF W-IND3 > QTDEESPEC
+              GO TO BUS-TAB-ESPTODAS-FIM.
+           MOVE ESPECOD(W-IND3) TO W-ESPCOD
+           PERFORM BUS-TAB-ESPCONV THRU BUS-TAB-ESPCONV-FIM
+           ADD 1 TO W-IND3
+           GO TO BUS-TAB-ESPTODAS-LP.
+       BUS-TAB-ESPTODAS-FIM.
+           EXIT.
+      *
+      **********************************************
+      * ACUMULO DAS ESPECIALIDADES DISTINTAS DENTRO *
+      * DA ENTRADA DE CONVENIO CORRENTE (W-IND)     *
+      **********************************************
+      *
+       BUS-TAB-ESPCONV.
+           MOVE 1 TO W-IND2.
+       BUS-TAB-ESPCONV-LP.
+           IF W-IND2 > TC-QTDESP(W-IND)
+              GO TO BUS-TAB-ESPCONV-NOVO.
+           IF TC-ESPCOD(W-IND, W-IND2) = W-ESPCOD
+              GO TO BUS-TAB-ESPCONV-FIM.
+           ADD 1 TO W-IND2
+           GO TO BUS-TAB-ESPCONV-LP.
+       BUS-TAB-ESPCONV-NOVO.
+           IF TC-QTDESP(W-IND) < 20
+              ADD 1 TO TC-QTDESP(W-IND)
+              MOVE W-ESPCOD TO TC-ESPCOD(W-IND, TC-QTDESP(W-IND)).
+       BUS-TAB-ESPCONV-FIM.
+           EXIT.
+      *
+      **********************************************
+      * CARGA DO NOME DAS ESPECIALIDADES (TABREF)   *
+      **********************************************
+      *
+       CARGA-TBMEDICO.
+           MOVE "ESP" TO TBREF-TIPO
+           MOVE 01    TO TBREF-CODIGO
+           START TABREF KEY IS NOT LESS THAN TBREF-CHAVE
+           IF ST-ERRO2 NOT = "00"
+              GO TO CARGA-TBMEDICO-FIM.
+       CARGA-TBMEDICO-LP.
+           READ TABREF NEXT RECORD
+           IF ST-ERRO2 = "00" AND TBREF-TIPO = "ESP"
+              MOVE TBREF-DESCRICAO(1:20) TO TBMEDICO(TBREF-CODIGO)
+              GO TO CARGA-TBMEDICO-LP.
+       CARGA-TBMEDICO-FIM.
+           EXIT.
+      *
+      * PRIMEIRA CARGA DA TABELA COMPARTILHADA DE REFERENCIA, CASO O
+      * ARQUIVO TABREF AINDA NAO EXISTA NO AMBIENTE.
+       SEMEIA-TABREF.
+           OPEN OUTPUT TABREF
+           MOVE "ESP" TO TBREF-TIPO
+           MOVE "CLINICA MEDICA "               TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "UROLOGIA"                      TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GINICOLOGISTA"                 TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PEDIATRIA"                     TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CARDIOLOGISTA"                 TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "OBSTETRIA"                     TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CIRURGIA"                      TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "DERMATOLOGIA"                  TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GERIATRIA"                     TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CNV" TO TBREF-TIPO
+           MOVE "ENFERMARIA REGIONAL"           TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ENFERMARIA NACIONAL"           TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ENFERMARIA INTERNACIONAL"      TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO REGIONAL"          TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO NACIONAL"          TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "APTO PADRAO INTERNACIONAL"     TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA REGIONAL"           TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA NACIONAL"           TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "EMERGENCIA INTERNACIONAL"      TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO GLOBAL"                  TO TBREF-DESCRICAO
+           MOVE 10 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO EXECUTIVO"               TO TBREF-DESCRICAO
+           MOVE 11 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PLANO PREMIUM"                 TO TBREF-DESCRICAO
+           MOVE 12 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GEN" TO TBREF-TIPO
+           MOVE "HHETEROSSEXUAL"                TO TBREF-DESCRICAO
+           MOVE 01 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "SHOMOSSEXUAL"                  TO TBREF-DESCRICAO
+           MOVE 02 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "BBISSEXUAL"                    TO TBREF-DESCRICAO
+           MOVE 03 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "PPANSEXUAL"                    TO TBREF-DESCRICAO
+           MOVE 04 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "AASSEXUAL"                     TO TBREF-DESCRICAO
+           MOVE 05 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "TTRANSEXUAL"                   TO TBREF-DESCRICAO
+           MOVE 06 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "CCISGENERO"                    TO TBREF-DESCRICAO
+           MOVE 07 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "ZNAO BINARIO"                  TO TBREF-DESCRICAO
+           MOVE 08 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "NNAO DECLARADO"                TO TBREF-DESCRICAO
+           MOVE 09 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "GGENERO FLUIDO"                TO TBREF-DESCRICAO
+           MOVE 10 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "VVARIANTE DE GENERO"           TO TBREF-DESCRICAO
+           MOVE 11 TO TBREF-CODIGO WRITE REGTABREF
+           MOVE "OOUTROS"                       TO TBREF-DESCRICAO
+           MOVE 12 TO TBREF-CODIGO WRITE REGTABREF
+           CLOSE TABREF
+           MOVE "*** ARQUIVO TABREF FOI CRIADO **" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       SEMEIA-TABREF-FIM.
+           EXIT.
+      *
+      ***********************************
+      * GRAVACAO DO RELATORIO POR PLANO *
+      ***********************************
+      *
+       GERA-REL.
+           OPEN OUTPUT DASHBTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO DASHBTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           WRITE REGDASHTX FROM CAB0.
+           MOVE SPACES TO REGDASHTX
+           WRITE REGDASHTX.
+           CLOSE CADCONV
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA REABERTURA DO ARQUIVO CADCONV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LER-CONV01.
+           READ CADCONV NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCONV"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+           MOVE NOMEC   TO REGDASHTX
+           WRITE REGDASHTX.
+           PERFORM ACHA-TAB-CONV THRU ACHA-TAB-CONV-FIM
+           IF W-IND = ZEROS
+              MOVE "   NENHUM MEDICO CREDENCIADO PARA ESTE CONVENIO"
+                                                        TO REGDASHTX
+              WRITE REGDASHTX
+              MOVE SPACES TO REGDASHTX
+              WRITE REGDASHTX
+              GO TO LER-CONV01.
+      *
+           MOVE "  MEDICOS CREDENCIADOS"  TO D1-RUBTX
+           MOVE ZEROS                     TO D1-CODTX
+           MOVE TC-QTDMED(W-IND)          TO D1-QTDTX
+           MOVE DASHTA1                   TO REGDASHTX
+           WRITE REGDASHTX.
+           MOVE "  ESPECIALIDADES ATENDIDAS :" TO REGDASHTX
+           WRITE REGDASHTX.
+           MOVE ZEROS TO W-IND2.
+       REL-ESPCONV-LP.
+           ADD 1 TO W-IND2
+           IF W-IND2 > TC-QTDESP(W-IND)
+              GO TO REL-ESPCONV-FIM.
+           MOVE "    -"                            TO D3-RUBTX
+           MOVE TBMEDICO(TC-ESPCOD(W-IND, W-IND2)) TO D3-DESCTX
+           MOVE DASHTA3                             TO REGDASHTX
+           WRITE REGDASHTX
+           GO TO REL-ESPCONV-LP.
+       REL-ESPCONV-FIM.
+           MOVE SPACES TO REGDASHTX
+           WRITE REGDASHTX.
+           GO TO LER-CONV01.
+      *
+      **********************************************
+      * LOCALIZA A ENTRADA DE TAB-CONV DO CONVENIO  *
+      * CORRENTE (CODIGO). SE NAO ACHAR, W-IND=0    *
+      **********************************************
+      *
+       ACHA-TAB-CONV.
+           MOVE ZEROS TO W-IND.
+           MOVE 1     TO W-IND2.
+       ACHA-TAB-CONV-LP.
+           IF W-IND2 > TC-N
+              GO TO ACHA-TAB-CONV-FIM.
+           IF TC-CONV(W-IND2) = CODIGO
+              MOVE W-IND2 TO W-IND
+              GO TO ACHA-TAB-CONV-FIM.
+           ADD 1 TO W-IND2
+           GO TO ACHA-TAB-CONV-LP.
+       ACHA-TAB-CONV-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADREDE CADMED CADCONV DASHBTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
